@@ -0,0 +1,89 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Relatorio de custo salarial por departamento (le
+      *          EMPREGADOS.DAT, alimentado por CALC-SALARIO/T02)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALC-SALARIO-REL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "EMPREGADOS-SELECT.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "EMPREGADOS-FD.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 WS-EMPREGADOS-STATUS  PIC XX VALUES SPACES.
+       77 WS-TOTAL-EMPREGADOS   PIC 9(03) VALUES 0.
+       77 WS-FORMAT             PIC Z(6)9.99.
+       77 IDX-DEP               PIC 9(02) VALUES 0.
+       77 WS-DEP-ACHADO         PIC X VALUES "N".
+       77 WS-NUM-DEPARTAMENTOS  PIC 9(02) VALUES 0.
+       01 WS-TABELA-DEPARTAMENTOS.
+           05 WS-DEP-ITEM OCCURS 20 TIMES.
+               10 WS-DEP-NOME      PIC X(10) VALUES SPACES.
+               10 WS-DEP-CUSTO     PIC 9(08)V99 VALUES 0.
+               10 WS-DEP-NUM-EMP   PIC 9(03) VALUES 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "=== CUSTO SALARIAL POR DEPARTAMENTO ===".
+           OPEN INPUT FICHEIRO-EMPREGADOS.
+           IF (WS-EMPREGADOS-STATUS NOT = "00") THEN
+               DISPLAY "NAO HA EMPREGADOS REGISTADOS."
+               GO FIM-RELATORIO
+           END-IF.
+           PERFORM LER-EMPREGADOS UNTIL WS-EMPREGADOS-STATUS = "10".
+           CLOSE FICHEIRO-EMPREGADOS.
+           PERFORM IMPRIMIR-RELATORIO.
+           GO TO FIM-RELATORIO.
+
+       LER-EMPREGADOS.
+           READ FICHEIRO-EMPREGADOS
+               AT END MOVE "10" TO WS-EMPREGADOS-STATUS
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-EMPREGADOS
+                   PERFORM ACUMULAR-DEPARTAMENTO
+           END-READ.
+
+       ACUMULAR-DEPARTAMENTO.
+           MOVE "N" TO WS-DEP-ACHADO.
+           PERFORM VARYING IDX-DEP FROM 1 BY 1
+               UNTIL IDX-DEP > WS-NUM-DEPARTAMENTOS
+               IF (WS-DEP-NOME(IDX-DEP) = EMP-DEPARTAMENTO) THEN
+                   ADD EMP-SALARIO-BASE TO WS-DEP-CUSTO(IDX-DEP)
+                   ADD EMP-COMISSAO TO WS-DEP-CUSTO(IDX-DEP)
+                   ADD 1 TO WS-DEP-NUM-EMP(IDX-DEP)
+                   MOVE "S" TO WS-DEP-ACHADO
+               END-IF
+           END-PERFORM.
+           IF (WS-DEP-ACHADO = "N") AND (WS-NUM-DEPARTAMENTOS < 20)
+               THEN
+               ADD 1 TO WS-NUM-DEPARTAMENTOS
+               MOVE EMP-DEPARTAMENTO TO
+                   WS-DEP-NOME(WS-NUM-DEPARTAMENTOS)
+               COMPUTE WS-DEP-CUSTO(WS-NUM-DEPARTAMENTOS) =
+                   EMP-SALARIO-BASE + EMP-COMISSAO
+               MOVE 1 TO WS-DEP-NUM-EMP(WS-NUM-DEPARTAMENTOS)
+           END-IF.
+
+       IMPRIMIR-RELATORIO.
+           DISPLAY "TOTAL DE EMPREGADOS: " WS-TOTAL-EMPREGADOS.
+           DISPLAY "-------------------------------------------".
+           DISPLAY "DEPARTAMENTO  N.EMPREGADOS      CUSTO".
+           PERFORM VARYING IDX-DEP FROM 1 BY 1
+               UNTIL IDX-DEP > WS-NUM-DEPARTAMENTOS
+               MOVE WS-DEP-CUSTO(IDX-DEP) TO WS-FORMAT
+               DISPLAY WS-DEP-NOME(IDX-DEP) "  "
+                   WS-DEP-NUM-EMP(IDX-DEP) "      " WS-FORMAT
+           END-PERFORM.
+           DISPLAY "-------------------------------------------".
+
+       FIM-RELATORIO.
+           STOP RUN.
+       END PROGRAM CALC-SALARIO-REL.
