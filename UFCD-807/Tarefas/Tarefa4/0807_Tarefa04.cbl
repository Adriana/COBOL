@@ -5,13 +5,25 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. T04.
+       PROGRAM-ID. T04-LEGACY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "ERRO-LOG-SELECT.cpy".
+           COPY "PEDIDO-CONTADOR-SELECT.cpy".
+
        DATA DIVISION.
+       FILE SECTION.
+           COPY "ERRO-LOG-FD.cpy".
+           COPY "PEDIDO-CONTADOR-FD.cpy".
+
        WORKING-STORAGE SECTION.
-       01 DATA-SISTEMA.
-           05 ANO             PIC 9(04) VALUES 0.
-           05 MES             PIC 9(02) VALUES 0.
-           05 DIA             PIC 9(02) VALUES 0.
+       COPY "DATA-SISTEMA-WS.cpy".
+       COPY "ERRO-LOG-WS.cpy".
+       COPY "IVA-WS.cpy".
+       77 WS-CONTADOR-PED-STATUS PIC XX VALUES SPACES.
+       77 WS-CONTADOR-CARREGADO  PIC X  VALUES "N".
        77 NUMERO-PEDIDO       PIC 9(03) VALUES 1.
        77 NOME-CLIENTE        PIC A(30) VALUES SPACES.
        77 CONTATO-CLIENTE     PIC X(30) VALUES SPACES.
@@ -62,11 +74,15 @@
 
        PROCEDURE DIVISION.
        INICIO.
+           IF (WS-CONTADOR-CARREGADO = "N") THEN
+               PERFORM CARREGAR-CONTADOR-PEDIDO
+               MOVE "S" TO WS-CONTADOR-CARREGADO
+           END-IF.
            DISPLAY CLS.
            DISPLAY LAYOUT.
-           ACCEPT DATA-SISTEMA FROM DATE YYYYMMDD.
+           PERFORM OBTER-DATA-SISTEMA.
            DISPLAY NUMERO-PEDIDO FOREGROUND-COLOR 2 HIGHLIGHT AT 0511.
-           DISPLAY FUNCTION CONCATENATE(DIA,"/",MES,"/",ANO)
+           DISPLAY WS-DATA-FORMATADA
            FOREGROUND-COLOR 2 HIGHLIGHT AT 0611.
            ACCEPT NOME-CLIENTE FOREGROUND-COLOR 2 HIGHLIGHT AT 0550
            PROMPT.
@@ -77,6 +93,9 @@
            IF(NOT VALIDAR-TIPO-PIZA) THEN
                DISPLAY "DEVE DIGITAR 1, 2 OU 3 !" FOREGROUND-COLOR 4
                HIGHLIGHT AT 0927
+               MOVE "T04" TO WS-ERRO-PROGRAMA
+               MOVE "TIPO DE PIZA INVALIDO" TO WS-ERRO-MENSAGEM
+               PERFORM REGISTAR-ERRO
                GO LER-TIPO-PIZA
            ELSE
                DISPLAY " " ERASE EOL AT 0927
@@ -102,6 +121,10 @@
            IF(NOT VALIDAR-NUMERO-INGREDIENTES) THEN
                DISPLAY "DEVE DIGITAR UM VALOR ENTRE 0 E 5!"
                FOREGROUND-COLOR 4 HIGHLIGHT AT 2701
+               MOVE "T04" TO WS-ERRO-PROGRAMA
+               MOVE "NUMERO DE INGREDIENTES INVALIDO" TO
+                   WS-ERRO-MENSAGEM
+               PERFORM REGISTAR-ERRO
                GO LER-NUMERO-INGREDIENTES
            ELSE
                DISPLAY " " ERASE EOL AT 2701
@@ -112,6 +135,10 @@
            IF (NOT VALIDAR-CODIGO-INGREDIENTE) THEN
                DISPLAY "VALOR ENTRE 1 E 10!" FOREGROUND-COLOR 4
                HIGHLIGHT AT 2701
+               MOVE "T04" TO WS-ERRO-PROGRAMA
+               MOVE "CODIGO DE INGREDIENTE INVALIDO" TO
+                   WS-ERRO-MENSAGEM
+               PERFORM REGISTAR-ERRO
                GO CICLO-INGREDIENTES
            ELSE
                DISPLAY " " ERASE EOL AT 2701
@@ -169,14 +196,30 @@
            ACCEPT NOVO-PEDIDO AT 2719.
            IF (FUNCTION UPPER-CASE(NOVO-PEDIDO)="S") THEN
                ADD 1 TO NUMERO-PEDIDO
+               PERFORM GRAVAR-CONTADOR-PEDIDO
                MOVE 0 TO CONTAGEM
                MOVE 0 TO VALOR-INGREDIENTES
                MOVE 15 TO NUMERO-LINHA
                GO INICIO
            END-IF.
+           PERFORM GRAVAR-CONTADOR-PEDIDO.
            DISPLAY "FIM DO PROGRAMA" AT 2801.
            ACCEPT OMITTED AT 2901.
            STOP RUN.
+       CARREGAR-CONTADOR-PEDIDO.
+           OPEN INPUT FICHEIRO-CONTADOR-PED.
+           IF (WS-CONTADOR-PED-STATUS = "00") THEN
+               READ FICHEIRO-CONTADOR-PED
+                   NOT AT END
+                       MOVE REG-CONTADOR-PED TO NUMERO-PEDIDO
+               END-READ
+           END-IF.
+           CLOSE FICHEIRO-CONTADOR-PED.
+       GRAVAR-CONTADOR-PEDIDO.
+           OPEN OUTPUT FICHEIRO-CONTADOR-PED.
+           MOVE NUMERO-PEDIDO TO REG-CONTADOR-PED.
+           WRITE REG-CONTADOR-PED.
+           CLOSE FICHEIRO-CONTADOR-PED.
        CALCULOS.
            MOVE 0 TO TOTAL, IVA, A-PAGAR.
 
@@ -190,11 +233,16 @@
            MOVE TOTAL TO SAIDA.
            DISPLAY SAIDA AT 2329.
 
-           COMPUTE IVA = (TOTAL * 0.23).
+           COMPUTE IVA = (TOTAL * WS-TAXA-IVA).
            MOVE IVA TO SAIDA.
            DISPLAY SAIDA AT 2429.
 
            ADD TOTAL,IVA TO A-PAGAR.
            MOVE A-PAGAR TO SAIDA.
            DISPLAY SAIDA AT 2529.
-       END PROGRAM T04.
+
+           COPY "DATA-SISTEMA-PROC.cpy".
+
+       COPY "ERRO-LOG-PROC.cpy".
+
+       END PROGRAM T04-LEGACY.
