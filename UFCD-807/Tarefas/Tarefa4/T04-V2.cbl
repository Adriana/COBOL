@@ -7,15 +7,72 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. T04.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHEIRO-PEDIDOS ASSIGN TO "PEDIDOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PEDIDOS-STATUS.
+           SELECT TALAO-COZINHA ASSIGN TO "TALAO-COZINHA.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHEIRO-STOCK ASSIGN TO "STOCK.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STOCK-STATUS.
+           COPY "ERRO-LOG-SELECT.cpy".
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TALAO-COZINHA.
+       01  TALAO-LINHA           PIC X(40).
+
+       FD  FICHEIRO-STOCK.
+       01  REG-STOCK             PIC 9(04).
+
+       COPY "ERRO-LOG-FD.cpy".
+
+       FD  FICHEIRO-PEDIDOS.
+       01  REG-PEDIDO.
+           05 REG-DATA            PIC X(10).
+           05 REG-NUM-PEDIDO      PIC 9(02).
+           05 REG-CLIENTE         PIC A(20).
+           05 REG-CONTATO         PIC 9(09).
+           05 REG-NUM-PIZZAS      PIC 9(01).
+           05 REG-PIZZA OCCURS 5 TIMES.
+               10 REG-TIPO-PIZZA      PIC 9(01).
+               10 REG-INGREDIENTES    PIC X(80).
+           05 REG-IVA             PIC 9(03)V99.
+           05 REG-VALOR-TOTAL     PIC 9(03)V99.
+
        WORKING-STORAGE SECTION.
+       77 WS-STOCK-STATUS        PIC XX VALUES SPACES.
+       77 WS-PEDIDOS-STATUS      PIC XX VALUES SPACES.
+       77 IDX-ING                PIC 9(02) VALUES 0.
+       77 IDX-PIZZA              PIC 9(02) VALUES 0.
+       77 WS-STOCK-MINIMO        PIC 9(04) VALUES 5.
+       01 TABELA-STOCK.
+           05 STOCK-ING OCCURS 10 TIMES PIC 9(04) VALUES 50.
+           COPY "DATA-SISTEMA-WS.cpy".
+       COPY "ERRO-LOG-WS.cpy".
+       COPY "IVA-WS.cpy".
+       77 WS-LISTA-INGREDIENTES  PIC X(80) VALUES SPACES.
        77 CLIENTE               PIC A(20) VALUES SPACES.
        77 CONTATO               PIC 9(09) VALUES 0.
        77 TIPO-PIZZA            PIC 9(01) VALUES 0.
-           88 VALIDAR-TIPO-PIZZA  VALUES 1 THRU 3.
+           88 VALIDAR-TIPO-PIZZA  VALUES 1 THRU 4.
+       77 TIPO-CROSTA           PIC 9(01) VALUES 0.
+           88 VALIDAR-TIPO-CROSTA VALUES 1 THRU 4.
+       77 CUSTO-CROSTA          PIC 9(03)V99 VALUES 0.
+       77 MODO-ENTREGA          PIC A     VALUES SPACES.
+           88 VALIDAR-MODO-ENTREGA VALUES "P" "D".
+       77 MORADA-ENTREGA        PIC X(40) VALUES SPACES.
+       77 TAXA-ENTREGA          PIC 9(03)V99 VALUES 0.
+       77 WS-TAXA-ENTREGA-FIXA  PIC 9(03)V99 VALUES 2.50.
        77 NUM-PEDIDO            PIC 9(02) VALUES 1.
+       77 WS-CONTADOR-CARREGADO PIC X     VALUES "N".
+       77 WS-MAX-NUM-PEDIDO     PIC 9(02) VALUES 0.
        77 NUM-MENU-PIZZA        PIC 9(02) VALUES 0.
        77 NUM-MENU-INGREDIENTES PIC 9(02) VALUES 0.
+           88 VALIDAR-INGREDIENTE VALUES 1 THRU 10.
        77 LINHA                 PIC 9(02) VALUES 7.
        77 CUSTO-INGREDIENTES    PIC 9(03)V99 VALUES 0.
        77 CUSTO-PIZZA           PIC 9(03)V99 VALUES 0.
@@ -23,10 +80,22 @@
        77 IVA                   PIC 9(3)V99.
        77 FORMAT-TOTAL          PIC ZZ9.99.
        77 NOVO-PEDIDO           PIC A     VALUES SPACES.
-       01 DATA-SISTEMA.
-           05 ANO             PIC 9(04) VALUES 0.
-           05 MES             PIC 9(02) VALUES 0.
-           05 DIA             PIC 9(02) VALUES 0.
+       77 CUPAO                 PIC X(10) VALUES SPACES.
+       77 WS-DESCONTO-PCT       PIC 9V99  VALUES 0.
+       77 WS-VALOR-DESCONTO     PIC 9(03)V99 VALUES 0.
+       77 WS-SUBTOTAL           PIC 9(03)V99 VALUES 0.
+       77 METODO-PAGAMENTO      PIC A     VALUES SPACES.
+           88 VALIDAR-METODO-PAGAMENTO VALUES "D" "M" "C".
+       77 WS-VALOR-ENTREGUE     PIC 9(04)V99 VALUES 0.
+       77 WS-TROCO              PIC 9(04)V99 VALUES 0.
+       77 WS-NUM-PIZZAS         PIC 9(02) VALUES 1.
+       77 WS-TOTAL-CUSTO-PIZZA  PIC 9(04)V99 VALUES 0.
+       77 WS-TOTAL-CUSTO-INGRED PIC 9(04)V99 VALUES 0.
+       77 MAIS-PIZZA            PIC A     VALUES SPACES.
+       01 WS-PIZZAS-PEDIDO.
+           05 WS-PIZZA-ITEM OCCURS 5 TIMES.
+               10 WS-TIPO-PIZZA-ITEM   PIC 9(01).
+               10 WS-INGREDIENTES-ITEM PIC X(80).
        SCREEN SECTION.
        01 CLS BLANK SCREEN.
 
@@ -43,7 +112,7 @@
            05 COL 01 VALUE "DATA: "                              LINE 6.
            05 COL 40 VALUE "CONTACTO: "                          LINE 6.
 
-       01 MENU.
+       01 MENU-PIZZA.
            05 COL 1 VALUE "----------------------------------" LINE 7.
            05 COL 1 VALUE "COD.  TIPO DE PIZZA          /PRE€O"LINE 8.
            05 COL 1 VALUE "----------------------------------" LINE 9.
@@ -51,6 +120,7 @@
            05 COL 1 VALUE "1 - Pequena                   3.00" LINE 11.
            05 COL 1 VALUE "2 - Media                     4.00" LINE 12.
            05 COL 1 VALUE "3 - Grande                    5.00" LINE 13.
+           05 COL 1 VALUE "4 - Familia                   6.50" LINE 14.
 
            05 COL 1 VALUE "----------------------------------" LINE 15.
            05 COL 1 VALUE "COD.  INGREDIENTES EXTRAS   /PRE€O" LINE 16.
@@ -80,27 +150,140 @@
 
 
        PROCEDURE DIVISION.
+       CARREGAR-STOCK.
+           MOVE 0 TO IDX-ING.
+           OPEN INPUT FICHEIRO-STOCK.
+           IF (WS-STOCK-STATUS = "00") THEN
+               PERFORM VARYING IDX-ING FROM 1 BY 1 UNTIL IDX-ING > 10
+                   READ FICHEIRO-STOCK
+                       AT END MOVE 50 TO REG-STOCK
+                   END-READ
+                   MOVE REG-STOCK TO STOCK-ING(IDX-ING)
+               END-PERFORM
+           END-IF.
+           CLOSE FICHEIRO-STOCK.
+
        INICIO.
+           IF (WS-CONTADOR-CARREGADO = "N") THEN
+               PERFORM RECUPERAR-NUM-PEDIDO
+               MOVE "S" TO WS-CONTADOR-CARREGADO
+           END-IF.
            DISPLAY CLS.
            DISPLAY DADOS.
-           DISPLAY MENU.
+           DISPLAY MENU-PIZZA.
            DISPLAY PEDIDO.
-           ACCEPT DATA-SISTEMA FROM DATE YYYYMMDD.
+           PERFORM OBTER-DATA-SISTEMA.
            DISPLAY NUM-PEDIDO FOREGROUND-COLOR 3 HIGHLIGHT AT 0511.
-           DISPLAY FUNCTION CONCATENATE(DIA,"/",MES,"/",ANO)
+           DISPLAY WS-DATA-FORMATADA
            FOREGROUND-COLOR 3 HIGHLIGHT AT 0611.
-           ACCEPT CLIENTE FOREGROUND-COLOR 3 HIGHLIGHT AT 0550
-           PROMPT.
+           MOVE SPACES TO CLIENTE.
            ACCEPT CONTATO FOREGROUND-COLOR 3 HIGHLIGHT AT 0650
            PROMPT.
+           PERFORM PROCURAR-CLIENTE.
+           IF (CLIENTE = SPACES) THEN
+               ACCEPT CLIENTE FOREGROUND-COLOR 3 HIGHLIGHT AT 0550
+               PROMPT
+           ELSE
+               DISPLAY CLIENTE FOREGROUND-COLOR 3 HIGHLIGHT AT 0550
+           END-IF.
+           GO TO LER-MODO-ENTREGA.
+
+       RECUPERAR-NUM-PEDIDO.
+           MOVE 0 TO WS-MAX-NUM-PEDIDO.
+           OPEN INPUT FICHEIRO-PEDIDOS.
+           IF (WS-PEDIDOS-STATUS = "00") THEN
+               PERFORM UNTIL WS-PEDIDOS-STATUS = "10"
+                   READ FICHEIRO-PEDIDOS
+                       AT END MOVE "10" TO WS-PEDIDOS-STATUS
+                       NOT AT END
+                           IF (REG-NUM-PEDIDO > WS-MAX-NUM-PEDIDO) THEN
+                               MOVE REG-NUM-PEDIDO TO WS-MAX-NUM-PEDIDO
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FICHEIRO-PEDIDOS
+           END-IF.
+           IF (WS-MAX-NUM-PEDIDO > 0) THEN
+               COMPUTE NUM-PEDIDO = WS-MAX-NUM-PEDIDO + 1
+           END-IF.
+
+       PROCURAR-CLIENTE.
+           OPEN INPUT FICHEIRO-PEDIDOS.
+           IF (WS-PEDIDOS-STATUS = "00") THEN
+               PERFORM UNTIL WS-PEDIDOS-STATUS = "10"
+                   READ FICHEIRO-PEDIDOS
+                       AT END MOVE "10" TO WS-PEDIDOS-STATUS
+                       NOT AT END
+                           IF (REG-CONTATO = CONTATO) THEN
+                               MOVE REG-CLIENTE TO CLIENTE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FICHEIRO-PEDIDOS
+           END-IF.
+
+       LER-MODO-ENTREGA.
+           MOVE 0 TO TAXA-ENTREGA.
+           MOVE SPACES TO MORADA-ENTREGA.
+           DISPLAY "(P)LEVANTAMENTO OU (D)ENTREGA:" LINE 4 COL 1.
+           ACCEPT MODO-ENTREGA FOREGROUND-COLOR 3 HIGHLIGHT LINE 4
+           COL 32.
+           MOVE FUNCTION UPPER-CASE(MODO-ENTREGA) TO MODO-ENTREGA.
+           IF (NOT VALIDAR-MODO-ENTREGA) THEN
+               DISPLAY "DIGITE P OU D!" FOREGROUND-COLOR 4 HIGHLIGHT
+               LINE 4 COL 34
+               MOVE "T04" TO WS-ERRO-PROGRAMA
+               MOVE "MODO DE ENTREGA INVALIDO" TO WS-ERRO-MENSAGEM
+               PERFORM REGISTAR-ERRO
+               GO LER-MODO-ENTREGA
+           END-IF.
+           IF (MODO-ENTREGA = "D") THEN
+               DISPLAY "MORADA DE ENTREGA:" LINE 4 COL 36
+               ACCEPT MORADA-ENTREGA FOREGROUND-COLOR 3 HIGHLIGHT LINE 4
+               COL 55 PROMPT
+               MOVE WS-TAXA-ENTREGA-FIXA TO TAXA-ENTREGA
+           END-IF.
+
+       PEDIR-PIZZAS.
+           MOVE 0 TO WS-TOTAL-CUSTO-PIZZA.
+           MOVE 0 TO WS-TOTAL-CUSTO-INGRED.
+           MOVE SPACES TO WS-LISTA-INGREDIENTES.
+           MOVE 1 TO WS-NUM-PIZZAS.
+
+       PROXIMA-PIZZA.
+           PERFORM ESCOLHER-TIPO-PIZZA.
+           PERFORM ESCOLHER-TIPO-CROSTA.
+           PERFORM ESCOLHA-ING.
+           MOVE TIPO-PIZZA TO WS-TIPO-PIZZA-ITEM(WS-NUM-PIZZAS).
+           MOVE WS-LISTA-INGREDIENTES
+               TO WS-INGREDIENTES-ITEM(WS-NUM-PIZZAS).
+           ADD CUSTO-PIZZA TO WS-TOTAL-CUSTO-PIZZA.
+           ADD CUSTO-INGREDIENTES TO WS-TOTAL-CUSTO-INGRED.
+           ADD 2 TO LINHA.
+           IF (WS-NUM-PIZZAS < 5) THEN
+               DISPLAY "MAIS UMA PIZZA NESTE PEDIDO (S/N):"
+                   LINE LINHA COL 40
+               ACCEPT MAIS-PIZZA FOREGROUND-COLOR 3 HIGHLIGHT
+                   LINE LINHA COL 78
+               IF (FUNCTION UPPER-CASE(MAIS-PIZZA) = "S") THEN
+                   ADD 1 TO WS-NUM-PIZZAS
+                   GO PROXIMA-PIZZA
+               END-IF
+           END-IF.
+           MOVE WS-TOTAL-CUSTO-PIZZA TO CUSTO-PIZZA.
+           MOVE WS-TOTAL-CUSTO-INGRED TO CUSTO-INGREDIENTES.
+           GO CALCULOS.
 
        ESCOLHER-TIPO-PIZZA.
 
            MOVE 0 TO CUSTO-PIZZA.
            ACCEPT TIPO-PIZZA FOREGROUND-COLOR 3 HIGHLIGHT AT 0875.
            IF(NOT VALIDAR-TIPO-PIZZA) THEN
-               DISPLAY "ESCOLHA SUA PIZZA 1, 2 OU 3!" FOREGROUND-COLOR 4
+               DISPLAY "ESCOLHA SUA PIZZA 1 A 4!" FOREGROUND-COLOR 4
                HIGHLIGHT AT 0890
+               MOVE "T04" TO WS-ERRO-PROGRAMA
+               MOVE "TIPO DE PIZZA INVALIDO" TO WS-ERRO-MENSAGEM
+               PERFORM REGISTAR-ERRO
                GO ESCOLHER-TIPO-PIZZA
            ELSE
                EVALUATE (TIPO-PIZZA)
@@ -116,6 +299,10 @@
                        DISPLAY "3-GRANDE" FOREGROUND-COLOR 3 HIGHLIGHT
                        AT 0875
                        MOVE 5 TO CUSTO-PIZZA
+                   WHEN 4
+                       DISPLAY "4-FAMILIA" FOREGROUND-COLOR 3 HIGHLIGHT
+                       AT 0875
+                       MOVE 6.50 TO CUSTO-PIZZA
                END-EVALUATE
 
            END-IF.
@@ -123,10 +310,43 @@
            MOVE CUSTO-PIZZA TO FORMAT-TOTAL
            DISPLAY FORMAT-TOTAL                     LINE 13 COL 64.
 
+       ESCOLHER-TIPO-CROSTA.
+           MOVE 0 TO CUSTO-CROSTA.
+           DISPLAY "1-TRADICIONAL 2-FINA 3-RECHEADA 4-SEM GLUTEN"
+           LINE 13 COL 1.
+           ACCEPT TIPO-CROSTA FOREGROUND-COLOR 3 HIGHLIGHT AT 1375.
+           IF (NOT VALIDAR-TIPO-CROSTA) THEN
+               DISPLAY "ESCOLHA A CROSTA 1 A 4!" FOREGROUND-COLOR 4
+               HIGHLIGHT AT 1390
+               MOVE "T04" TO WS-ERRO-PROGRAMA
+               MOVE "TIPO DE CROSTA INVALIDO" TO WS-ERRO-MENSAGEM
+               PERFORM REGISTAR-ERRO
+               GO ESCOLHER-TIPO-CROSTA
+           ELSE
+               EVALUATE (TIPO-CROSTA)
+                   WHEN 1
+                       DISPLAY "1-TRADICIONAL" FOREGROUND-COLOR 3
+                       HIGHLIGHT AT 1375
+                   WHEN 2
+                       DISPLAY "2-FINA" FOREGROUND-COLOR 3 HIGHLIGHT
+                       AT 1375
+                   WHEN 3
+                       DISPLAY "3-RECHEADA" FOREGROUND-COLOR 3 HIGHLIGHT
+                       AT 1375
+                       MOVE 1.50 TO CUSTO-CROSTA
+                   WHEN 4
+                       DISPLAY "4-SEM GLUTEN" FOREGROUND-COLOR 3
+                       HIGHLIGHT AT 1375
+                       MOVE 1.00 TO CUSTO-CROSTA
+               END-EVALUATE
+           END-IF.
+           ADD CUSTO-CROSTA TO CUSTO-PIZZA.
+
        ESCOLHA-ING.
            MOVE 14 TO LINHA.
            MOVE 0 TO CUSTO-INGREDIENTES.
            MOVE 0 TO NUM-MENU-INGREDIENTES.
+           MOVE SPACES TO WS-LISTA-INGREDIENTES.
            PERFORM UNTIL (NUM-MENU-INGREDIENTES = 11)
            ACCEPT NUM-MENU-INGREDIENTES AT 0975 FOREGROUND-COLOR 6
            HIGHLIGHT
@@ -171,11 +391,55 @@
                        DISPLAY "10-MILHO"              LINE LINHA COL 40
                        DISPLAY "0,50"               LINE LINHA COL 64
                        ADD 0.50 TO CUSTO-INGREDIENTES
+                  WHEN 11
+                       CONTINUE
+                  WHEN OTHER
+                       DISPLAY "INGREDIENTE INVALIDO!" FOREGROUND-COLOR
+                       4 HIGHLIGHT LINE LINHA COL 80
+                       MOVE "T04" TO WS-ERRO-PROGRAMA
+                       MOVE "INGREDIENTE INVALIDO" TO WS-ERRO-MENSAGEM
+                       PERFORM REGISTAR-ERRO
                END-EVALUATE
+               IF (VALIDAR-INGREDIENTE)
+                   EVALUATE (NUM-MENU-INGREDIENTES)
+                       WHEN 1  STRING WS-LISTA-INGREDIENTES DELIMITED
+                               BY SPACE "FIAMBRE " DELIMITED BY SIZE
+                               INTO WS-LISTA-INGREDIENTES
+                       WHEN 2  STRING WS-LISTA-INGREDIENTES DELIMITED
+                               BY SPACE "ATUM " DELIMITED BY SIZE
+                               INTO WS-LISTA-INGREDIENTES
+                       WHEN 3  STRING WS-LISTA-INGREDIENTES DELIMITED
+                               BY SPACE "ANCHOVAS " DELIMITED BY SIZE
+                               INTO WS-LISTA-INGREDIENTES
+                       WHEN 4  STRING WS-LISTA-INGREDIENTES DELIMITED
+                               BY SPACE "CAMARAO " DELIMITED BY SIZE
+                               INTO WS-LISTA-INGREDIENTES
+                       WHEN 5  STRING WS-LISTA-INGREDIENTES DELIMITED
+                               BY SPACE "BACON " DELIMITED BY SIZE
+                               INTO WS-LISTA-INGREDIENTES
+                       WHEN 6  STRING WS-LISTA-INGREDIENTES DELIMITED
+                               BY SPACE "BANANA " DELIMITED BY SIZE
+                               INTO WS-LISTA-INGREDIENTES
+                       WHEN 7  STRING WS-LISTA-INGREDIENTES DELIMITED
+                               BY SPACE "ANANAS " DELIMITED BY SIZE
+                               INTO WS-LISTA-INGREDIENTES
+                       WHEN 8  STRING WS-LISTA-INGREDIENTES DELIMITED
+                               BY SPACE "AZEITONAS " DELIMITED BY SIZE
+                               INTO WS-LISTA-INGREDIENTES
+                       WHEN 9  STRING WS-LISTA-INGREDIENTES DELIMITED
+                               BY SPACE "COGUMELOS " DELIMITED BY SIZE
+                               INTO WS-LISTA-INGREDIENTES
+                       WHEN 10 STRING WS-LISTA-INGREDIENTES DELIMITED
+                               BY SPACE "MILHO " DELIMITED BY SIZE
+                               INTO WS-LISTA-INGREDIENTES
+                   END-EVALUATE
+                   PERFORM ATUALIZAR-STOCK
+               END-IF
                ADD 1 TO LINHA
 
            END-PERFORM.
 
+           PERFORM IMPRIMIR-TALAO-COZINHA.
 
            CALCULOS.
            DISPLAY "================================" LINE LINHA COL 40.
@@ -190,23 +454,173 @@
            MOVE CUSTO-PIZZA TO FORMAT-TOTAL.
            DISPLAY FORMAT-TOTAL                      LINE LINHA COL 62.
 
+           ADD 1 TO LINHA.
+           DISPLAY  "TAXA DE ENTREGA =     "         LINE LINHA COL 40.
+           MOVE TAXA-ENTREGA TO FORMAT-TOTAL.
+           DISPLAY FORMAT-TOTAL                      LINE LINHA COL 62.
+
+           COMPUTE WS-SUBTOTAL = CUSTO-PIZZA + CUSTO-INGREDIENTES
+               + TAXA-ENTREGA.
+           PERFORM LER-CUPAO.
+
+           ADD 1 TO LINHA.
+           DISPLAY  "DESCONTO =            "         LINE LINHA COL 40.
+           MOVE WS-VALOR-DESCONTO TO FORMAT-TOTAL.
+           DISPLAY FORMAT-TOTAL                      LINE LINHA COL 62.
+
+           SUBTRACT WS-VALOR-DESCONTO FROM WS-SUBTOTAL.
+
            ADD 1 TO  LINHA.
            DISPLAY  "IVA(23%) =           "          LINE LINHA COL 40.
-           COMPUTE IVA = (CUSTO-PIZZA+CUSTO-INGREDIENTES) *0.23.
+           COMPUTE IVA = WS-SUBTOTAL * WS-TAXA-IVA.
            MOVE IVA TO FORMAT-TOTAL
            DISPLAY FORMAT-TOTAL                      LINE LINHA COL 62.
 
            ADD 1 TO  LINHA.
            DISPLAY  "A PAGAR =           "           LINE LINHA COL 40.
-           COMPUTE VALOR-TOTAL =(IVA+ CUSTO-PIZZA + CUSTO-INGREDIENTES).
+           COMPUTE VALOR-TOTAL = IVA + WS-SUBTOTAL.
            MOVE VALOR-TOTAL TO FORMAT-TOTAL
            DISPLAY FORMAT-TOTAL                      LINE LINHA COL 62.
 
+           PERFORM LER-PAGAMENTO.
+           PERFORM GRAVAR-PEDIDO.
+
            ADD 2 TO LINHA.
            DISPLAY "NOVO PEDIDO(S/N):" LINE LINHA COL 40.
            ACCEPT NOVO-PEDIDO LINE LINHA COL 70.
            IF (FUNCTION UPPER-CASE(NOVO-PEDIDO)="S") THEN
+               ADD 1 TO NUM-PEDIDO
                GO INICIO
            END-IF.
            STOP RUN.
+
+       LER-CUPAO.
+           MOVE 0 TO WS-DESCONTO-PCT.
+           MOVE 0 TO WS-VALOR-DESCONTO.
+           ADD 1 TO LINHA.
+           DISPLAY "CUPAO DE DESCONTO (ENTER P/ NENHUM):"
+               LINE LINHA COL 40.
+           ACCEPT CUPAO FOREGROUND-COLOR 6 HIGHLIGHT LINE LINHA COL 78
+           PROMPT.
+           EVALUATE (FUNCTION UPPER-CASE(CUPAO))
+               WHEN "PIZZA10"
+                   MOVE 0.10 TO WS-DESCONTO-PCT
+               WHEN "PIZZA20"
+                   MOVE 0.20 TO WS-DESCONTO-PCT
+               WHEN SPACES
+                   MOVE 0 TO WS-DESCONTO-PCT
+               WHEN OTHER
+                   DISPLAY "CUPAO INVALIDO - SEM DESCONTO"
+                   FOREGROUND-COLOR 4 HIGHLIGHT LINE LINHA COL 95
+                   MOVE 0 TO WS-DESCONTO-PCT
+           END-EVALUATE.
+           COMPUTE WS-VALOR-DESCONTO = WS-SUBTOTAL * WS-DESCONTO-PCT.
+
+       LER-PAGAMENTO.
+           ADD 1 TO LINHA.
+           DISPLAY "PAGAMENTO (D)INHEIRO (M)B (C)ARTAO:"
+               LINE LINHA COL 40.
+           ACCEPT METODO-PAGAMENTO FOREGROUND-COLOR 3 HIGHLIGHT
+               LINE LINHA COL 78.
+           MOVE FUNCTION UPPER-CASE(METODO-PAGAMENTO) TO
+               METODO-PAGAMENTO.
+           IF (NOT VALIDAR-METODO-PAGAMENTO) THEN
+               DISPLAY "DIGITE D, M OU C!" FOREGROUND-COLOR 4 HIGHLIGHT
+               LINE LINHA COL 80
+               MOVE "T04" TO WS-ERRO-PROGRAMA
+               MOVE "METODO DE PAGAMENTO INVALIDO" TO WS-ERRO-MENSAGEM
+               PERFORM REGISTAR-ERRO
+               GO LER-PAGAMENTO
+           END-IF.
+           MOVE 0 TO WS-TROCO.
+           IF (METODO-PAGAMENTO = "D") THEN
+               ADD 1 TO LINHA
+               DISPLAY "VALOR ENTREGUE:" LINE LINHA COL 40
+               ACCEPT WS-VALOR-ENTREGUE FOREGROUND-COLOR 3 HIGHLIGHT
+                   LINE LINHA COL 78
+               IF (WS-VALOR-ENTREGUE < VALOR-TOTAL) THEN
+                   DISPLAY "VALOR INSUFICIENTE!" FOREGROUND-COLOR 4
+                   HIGHLIGHT LINE LINHA COL 95
+                   MOVE "T04" TO WS-ERRO-PROGRAMA
+                   MOVE "VALOR ENTREGUE INSUFICIENTE" TO
+                       WS-ERRO-MENSAGEM
+                   PERFORM REGISTAR-ERRO
+                   GO LER-PAGAMENTO
+               END-IF
+               COMPUTE WS-TROCO = WS-VALOR-ENTREGUE - VALOR-TOTAL
+               ADD 1 TO LINHA
+               DISPLAY "TROCO:" LINE LINHA COL 40
+               MOVE WS-TROCO TO FORMAT-TOTAL
+               DISPLAY FORMAT-TOTAL LINE LINHA COL 62
+           END-IF.
+
+       ATUALIZAR-STOCK.
+           IF (STOCK-ING(NUM-MENU-INGREDIENTES) > 0) THEN
+               SUBTRACT 1 FROM STOCK-ING(NUM-MENU-INGREDIENTES)
+           END-IF.
+           IF (STOCK-ING(NUM-MENU-INGREDIENTES) = 0) THEN
+               DISPLAY "RUTURA DE STOCK NESTE INGREDIENTE!"
+               FOREGROUND-COLOR 4 HIGHLIGHT AT 2701
+           ELSE
+               IF (STOCK-ING(NUM-MENU-INGREDIENTES) <= WS-STOCK-MINIMO)
+               THEN
+                   DISPLAY "STOCK BAIXO NESTE INGREDIENTE!"
+                   FOREGROUND-COLOR 6 HIGHLIGHT AT 2701
+               END-IF
+           END-IF.
+           PERFORM GRAVAR-STOCK.
+
+       GRAVAR-STOCK.
+           OPEN OUTPUT FICHEIRO-STOCK.
+           PERFORM VARYING IDX-ING FROM 1 BY 1 UNTIL IDX-ING > 10
+               MOVE STOCK-ING(IDX-ING) TO REG-STOCK
+               WRITE REG-STOCK
+           END-PERFORM.
+           CLOSE FICHEIRO-STOCK.
+
+       IMPRIMIR-TALAO-COZINHA.
+           OPEN EXTEND TALAO-COZINHA.
+           MOVE "================================" TO TALAO-LINHA
+           WRITE TALAO-LINHA.
+           STRING "PEDIDO N. " NUM-PEDIDO DELIMITED BY SIZE
+               INTO TALAO-LINHA.
+           WRITE TALAO-LINHA.
+           EVALUATE TIPO-PIZZA
+               WHEN 1 MOVE "TAMANHO: PEQUENA" TO TALAO-LINHA
+               WHEN 2 MOVE "TAMANHO: MEDIA"   TO TALAO-LINHA
+               WHEN 3 MOVE "TAMANHO: GRANDE"  TO TALAO-LINHA
+               WHEN 4 MOVE "TAMANHO: FAMILIA" TO TALAO-LINHA
+           END-EVALUATE.
+           WRITE TALAO-LINHA.
+           MOVE "INGREDIENTES:" TO TALAO-LINHA.
+           WRITE TALAO-LINHA.
+           MOVE WS-LISTA-INGREDIENTES TO TALAO-LINHA.
+           WRITE TALAO-LINHA.
+           MOVE "================================" TO TALAO-LINHA.
+           WRITE TALAO-LINHA.
+           CLOSE TALAO-COZINHA.
+
+       GRAVAR-PEDIDO.
+           MOVE WS-DATA-FORMATADA   TO REG-DATA.
+           MOVE NUM-PEDIDO          TO REG-NUM-PEDIDO.
+           MOVE CLIENTE             TO REG-CLIENTE.
+           MOVE CONTATO             TO REG-CONTATO.
+           MOVE WS-NUM-PIZZAS       TO REG-NUM-PIZZAS.
+           PERFORM VARYING IDX-PIZZA FROM 1 BY 1
+               UNTIL IDX-PIZZA > WS-NUM-PIZZAS
+               MOVE WS-TIPO-PIZZA-ITEM(IDX-PIZZA)
+                   TO REG-TIPO-PIZZA(IDX-PIZZA)
+               MOVE WS-INGREDIENTES-ITEM(IDX-PIZZA)
+                   TO REG-INGREDIENTES(IDX-PIZZA)
+           END-PERFORM.
+           MOVE IVA                 TO REG-IVA.
+           MOVE VALOR-TOTAL         TO REG-VALOR-TOTAL.
+           OPEN EXTEND FICHEIRO-PEDIDOS.
+           WRITE REG-PEDIDO.
+           CLOSE FICHEIRO-PEDIDOS.
+
+           COPY "DATA-SISTEMA-PROC.cpy".
+
+       COPY "ERRO-LOG-PROC.cpy".
+
        END PROGRAM T04.
