@@ -0,0 +1,108 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Fecho de caixa diario da pizzaria (le PEDIDOS.DAT)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. T04-FECHO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHEIRO-PEDIDOS ASSIGN TO "PEDIDOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PEDIDOS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHEIRO-PEDIDOS.
+       01  REG-PEDIDO.
+           05 REG-DATA            PIC X(10).
+           05 REG-NUM-PEDIDO      PIC 9(02).
+           05 REG-CLIENTE         PIC A(20).
+           05 REG-CONTATO         PIC 9(09).
+           05 REG-NUM-PIZZAS      PIC 9(01).
+           05 REG-PIZZA OCCURS 5 TIMES.
+               10 REG-TIPO-PIZZA      PIC 9(01).
+               10 REG-INGREDIENTES    PIC X(80).
+           05 REG-IVA             PIC 9(03)V99.
+           05 REG-VALOR-TOTAL     PIC 9(03)V99.
+
+       WORKING-STORAGE SECTION.
+       77 WS-PEDIDOS-STATUS      PIC XX VALUES SPACES.
+       77 WS-TOTAL-PEDIDOS       PIC 9(05) VALUES 0.
+       77 WS-TOTAL-VENDAS        PIC 9(07)V99 VALUES 0.
+       77 WS-TOTAL-IVA           PIC 9(07)V99 VALUES 0.
+       77 WS-FORMAT              PIC Z(6)9.99.
+       77 IDX-PIZZA              PIC 9(02) VALUES 0.
+       01 WS-CONTAGEM-TAMANHOS.
+           05 WS-QTD-TAMANHO OCCURS 4 TIMES PIC 9(05) VALUES 0.
+       77 WS-DATA-PESQUISA       PIC 9(08) VALUES 0.
+       01 WS-DATA-PESQUISA-BR.
+           05 WS-DP-ANO          PIC 9(04).
+           05 WS-DP-MES          PIC 9(02).
+           05 WS-DP-DIA          PIC 9(02).
+       77 WS-DATA-ALVO           PIC X(10) VALUES SPACES.
+       COPY "DATA-SISTEMA-WS.cpy".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "=== FECHO DE CAIXA - PIZZARIA DO RAMALHO ===".
+           DISPLAY "DATA A FECHAR AAAAMMDD (ENTER=HOJE): "
+               WITH NO ADVANCING.
+           ACCEPT WS-DATA-PESQUISA.
+           IF (WS-DATA-PESQUISA = 0) THEN
+               PERFORM OBTER-DATA-SISTEMA
+               MOVE WS-DATA-FORMATADA TO WS-DATA-ALVO
+           ELSE
+               MOVE WS-DATA-PESQUISA TO WS-DATA-PESQUISA-BR
+               STRING WS-DP-DIA "/" WS-DP-MES "/" WS-DP-ANO
+                   DELIMITED BY SIZE INTO WS-DATA-ALVO
+           END-IF.
+           OPEN INPUT FICHEIRO-PEDIDOS.
+           IF (WS-PEDIDOS-STATUS NOT = "00") THEN
+               DISPLAY "NAO HA PEDIDOS REGISTADOS."
+               GO FIM-RELATORIO
+           END-IF.
+           PERFORM LER-PEDIDOS UNTIL WS-PEDIDOS-STATUS = "10".
+           CLOSE FICHEIRO-PEDIDOS.
+           PERFORM IMPRIMIR-RELATORIO.
+           GO TO FIM-RELATORIO.
+
+       LER-PEDIDOS.
+           READ FICHEIRO-PEDIDOS
+               AT END MOVE "10" TO WS-PEDIDOS-STATUS
+               NOT AT END
+                   IF (REG-DATA = WS-DATA-ALVO)
+                       ADD 1 TO WS-TOTAL-PEDIDOS
+                       ADD REG-VALOR-TOTAL TO WS-TOTAL-VENDAS
+                       ADD REG-IVA TO WS-TOTAL-IVA
+                       PERFORM VARYING IDX-PIZZA FROM 1 BY 1
+                           UNTIL IDX-PIZZA > REG-NUM-PIZZAS
+                           IF (REG-TIPO-PIZZA(IDX-PIZZA) >= 1 AND
+                               REG-TIPO-PIZZA(IDX-PIZZA) <= 4)
+                               ADD 1 TO WS-QTD-TAMANHO
+                                   (REG-TIPO-PIZZA(IDX-PIZZA))
+                           END-IF
+                       END-PERFORM
+                   END-IF
+           END-READ.
+
+       IMPRIMIR-RELATORIO.
+           DISPLAY "DATA DO FECHO:    " WS-DATA-ALVO.
+           DISPLAY "TOTAL DE PEDIDOS: " WS-TOTAL-PEDIDOS.
+           MOVE WS-TOTAL-VENDAS TO WS-FORMAT.
+           DISPLAY "TOTAL FATURADO:   " WS-FORMAT.
+           MOVE WS-TOTAL-IVA TO WS-FORMAT.
+           DISPLAY "TOTAL DE IVA:     " WS-FORMAT.
+           DISPLAY "PIZZAS PEQUENAS:  " WS-QTD-TAMANHO(1).
+           DISPLAY "PIZZAS MEDIAS:    " WS-QTD-TAMANHO(2).
+           DISPLAY "PIZZAS GRANDES:   " WS-QTD-TAMANHO(3).
+           DISPLAY "PIZZAS FAMILIA:   " WS-QTD-TAMANHO(4).
+
+       FIM-RELATORIO.
+           STOP RUN.
+
+       COPY "DATA-SISTEMA-PROC.cpy".
+       END PROGRAM T04-FECHO.
