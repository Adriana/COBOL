@@ -0,0 +1,6 @@
+       FD  FICHEIRO-MESADA.
+       01  REG-MESADA.
+           05 MES-PERIODO         PIC 9(06).
+           05 MES-CATEGORIA       PIC X(12).
+           05 MES-ORCAMENTO       PIC 9(06)V99.
+           05 MES-GASTO           PIC 9(06)V99.
