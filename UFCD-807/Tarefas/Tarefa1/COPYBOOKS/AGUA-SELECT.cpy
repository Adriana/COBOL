@@ -0,0 +1,3 @@
+           SELECT FICHEIRO-AGUA ASSIGN TO "AGUA-CONTAS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AGUA-STATUS.
