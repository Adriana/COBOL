@@ -0,0 +1,8 @@
+       FD  FICHEIRO-MULTAS.
+       01  REG-MULTA.
+           05 MUL-CONDUTOR        PIC X(10).
+           05 MUL-DATA            PIC 9(08).
+           05 MUL-EXCESSO         PIC 9(03).
+           05 MUL-VALOR           PIC 9(06)V99.
+           05 MUL-PAGO            PIC X(01).
+           05 MUL-SUSPENSAO       PIC X(01).
