@@ -0,0 +1,3 @@
+           SELECT FICHEIRO-VOTOS ASSIGN TO "VOTOS-AUDITORIA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VOTOS-STATUS.
