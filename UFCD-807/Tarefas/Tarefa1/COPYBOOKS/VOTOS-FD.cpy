@@ -0,0 +1,6 @@
+       FD  FICHEIRO-VOTOS.
+       01  REG-VOTO.
+           05 VOT-DATA            PIC 9(08).
+           05 VOT-MESA            PIC X(05).
+           05 VOT-CANDIDATO       PIC X(20).
+           05 VOT-VOTOS           PIC 9(06).
