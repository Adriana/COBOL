@@ -0,0 +1,7 @@
+       FD  FICHEIRO-AGUA.
+       01  REG-LEITURA-AGUA.
+           05 AGUA-CONTA          PIC X(10).
+           05 AGUA-PERIODO        PIC 9(06).
+           05 AGUA-CONSUMO        PIC 9(04)V99.
+           05 AGUA-TOTAL          PIC 9(06)V99.
+           05 AGUA-PAGO           PIC X(01).
