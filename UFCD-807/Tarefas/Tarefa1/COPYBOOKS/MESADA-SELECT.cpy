@@ -0,0 +1,3 @@
+           SELECT FICHEIRO-MESADA ASSIGN TO "MESADA-HISTORICO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MESADA-STATUS.
