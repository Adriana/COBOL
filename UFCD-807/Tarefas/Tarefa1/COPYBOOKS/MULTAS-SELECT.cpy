@@ -0,0 +1,3 @@
+           SELECT FICHEIRO-MULTAS ASSIGN TO "MULTAS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MULTAS-STATUS.
