@@ -0,0 +1,100 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Relatorio de tendencia de consumo de agua (le
+      *          AGUA-CONTAS.DAT, alimentado por T01_11)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. T01_11-REL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "AGUA-SELECT.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "AGUA-FD.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 WS-AGUA-STATUS      PIC XX VALUES SPACES.
+       77 WS-CONTA            PIC X(10) VALUES SPACES.
+       77 WS-NUM-LEITURAS     PIC 9(03) VALUES 0.
+       77 IDX-LEI             PIC 9(03) VALUES 0.
+       77 WS-VARIACAO         PIC S9(04) VALUES 0.
+       77 WS-PERCENT          PIC S9(03)V9 VALUES 0.
+       01 WS-TABELA-LEITURAS.
+           05 WS-LEI-ITEM OCCURS 100 TIMES.
+               10 WS-LEI-PERIODO   PIC 9(06) VALUES 0.
+               10 WS-LEI-CONSUMO   PIC 9(04)V99 VALUES 0.
+               10 WS-LEI-TOTAL     PIC 9(06)V99 VALUES 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "=== TENDENCIA DE CONSUMO DE AGUA ===".
+           DISPLAY "NUMERO DE CONTA/CONTADOR: ".
+           ACCEPT WS-CONTA.
+           OPEN INPUT FICHEIRO-AGUA.
+           IF (WS-AGUA-STATUS NOT = "00") THEN
+               DISPLAY "NAO HA LEITURAS REGISTADAS."
+               GO FIM-RELATORIO
+           END-IF.
+           PERFORM LER-LEITURAS UNTIL WS-AGUA-STATUS = "10".
+           CLOSE FICHEIRO-AGUA.
+           IF (WS-NUM-LEITURAS = 0) THEN
+               DISPLAY "NAO HA LEITURAS PARA ESTA CONTA."
+               GO FIM-RELATORIO
+           END-IF.
+           PERFORM IMPRIMIR-RELATORIO.
+           GO TO FIM-RELATORIO.
+
+       LER-LEITURAS.
+           READ FICHEIRO-AGUA
+               AT END MOVE "10" TO WS-AGUA-STATUS
+               NOT AT END
+                   IF (AGUA-CONTA = WS-CONTA) AND
+                      (WS-NUM-LEITURAS < 100) THEN
+                       ADD 1 TO WS-NUM-LEITURAS
+                       MOVE AGUA-PERIODO TO
+                           WS-LEI-PERIODO(WS-NUM-LEITURAS)
+                       MOVE AGUA-CONSUMO TO
+                           WS-LEI-CONSUMO(WS-NUM-LEITURAS)
+                       MOVE AGUA-TOTAL TO
+                           WS-LEI-TOTAL(WS-NUM-LEITURAS)
+                   END-IF
+           END-READ.
+
+       IMPRIMIR-RELATORIO.
+           DISPLAY "CONTA: " WS-CONTA.
+           DISPLAY "PERIODO   CONSUMO   TOTAL     VARIACAO".
+           PERFORM VARYING IDX-LEI FROM 1 BY 1
+               UNTIL IDX-LEI > WS-NUM-LEITURAS
+               IF (IDX-LEI = 1) THEN
+                   DISPLAY WS-LEI-PERIODO(IDX-LEI) "  "
+                       WS-LEI-CONSUMO(IDX-LEI) "  "
+                       WS-LEI-TOTAL(IDX-LEI) "    (SEM HISTORICO)"
+               ELSE
+                   COMPUTE WS-VARIACAO =
+                       WS-LEI-CONSUMO(IDX-LEI) -
+                       WS-LEI-CONSUMO(IDX-LEI - 1)
+                   IF (WS-LEI-CONSUMO(IDX-LEI - 1) > 0) THEN
+                       COMPUTE WS-PERCENT ROUNDED =
+                           (WS-VARIACAO /
+                            WS-LEI-CONSUMO(IDX-LEI - 1)) * 100
+                   ELSE
+                       MOVE 0 TO WS-PERCENT
+                   END-IF
+                   DISPLAY WS-LEI-PERIODO(IDX-LEI) "  "
+                       WS-LEI-CONSUMO(IDX-LEI) "  "
+                       WS-LEI-TOTAL(IDX-LEI) "    " WS-PERCENT "%"
+                   IF (WS-PERCENT >= 30) THEN
+                       DISPLAY "  *** AUMENTO SUPERIOR A 30% - "
+                           "POSSIVEL FUGA OU AVARIA DE CONTADOR ***"
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       FIM-RELATORIO.
+           STOP RUN.
+       END PROGRAM T01_11-REL.
