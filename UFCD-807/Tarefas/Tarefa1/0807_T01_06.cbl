@@ -7,43 +7,172 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. T01_06.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "VOTOS-SELECT.cpy".
+
        DATA DIVISION.
+       FILE SECTION.
+           COPY "VOTOS-FD.cpy".
 
        WORKING-STORAGE SECTION.
-       77 TEMP      PIC X(06) VALUES SPACES.
-       77 BRANCOS   PIC 9(06) VALUES 0.
-       77 NULOS     PIC 9(06) VALUES 0.
-       77 VALIDOS   PIC 9(06) VALUES 0.
-       77 TOTAL     PIC 9(07) VALUES 0.
+       77 TEMP            PIC X(06) VALUES SPACES.
+       77 WS-VOTOS-STATUS PIC XX VALUES SPACES.
+       77 WS-VOTO-DATA-HOJE PIC 9(08) VALUES 0.
+       77 WS-MESA         PIC X(05) VALUES SPACES.
+       77 WS-NUM-CANDIDATOS PIC 9(02) VALUES 0.
+           88 VALIDAR-NUM-CANDIDATOS VALUES 1 THRU 10.
+       77 IDX-CAND        PIC 9(02) VALUES 0.
+       01 WS-TABELA-CANDIDATOS.
+           05 WS-CAND-ITEM OCCURS 10 TIMES.
+               10 WS-CAND-NOME    PIC X(20).
+               10 WS-CAND-VOTOS   PIC 9(07) VALUES 0.
+               10 WS-VOTOS-MESA-CAND PIC 9(06) VALUES 0.
+
+       77 BRANCOS-MESA    PIC 9(06) VALUES 0.
+       77 NULOS-MESA      PIC 9(06) VALUES 0.
+       77 VALIDOS-MESA    PIC 9(07) VALUES 0.
+       77 WS-TOTAL-BRANCOS PIC 9(07) VALUES 0.
+       77 WS-TOTAL-NULOS   PIC 9(07) VALUES 0.
+       77 WS-TOTAL-VALIDOS PIC 9(08) VALUES 0.
+       77 WS-NUM-MESAS     PIC 9(03) VALUES 0.
+       77 WS-MAIS-MESAS    PIC X(01) VALUES SPACES.
+       77 TOTAL            PIC 9(08) VALUES 0.
+
+       77 PB              PIC ZZ9.99.
+       77 PN              PIC ZZ9.99.
+       77 PV              PIC ZZ9.99.
 
-       77 PB        PIC ZZ9.99.
-       77 PN        PIC ZZ9.99.
-       77 PV        PIC ZZ9.99.
+       77 WS-MAIOR1-VOTOS PIC 9(07) VALUES 0.
+       77 WS-MAIOR1-IDX   PIC 9(02) VALUES 0.
+       77 WS-MAIOR2-VOTOS PIC 9(07) VALUES 0.
+       77 WS-MARGEM       PIC S9(08) VALUES 0.
+       77 WS-LIMIAR-RECONTAGEM PIC 9(08) VALUES 0.
+       77 WS-MARGEM-RECONTAGEM-PCT PIC 9V999 VALUES .01.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "TAREFA 1, EXERCICIO 6" FOREGROUND-COLOR 2 AT 0101.
-           DISPLAY "VOTOS EM BRANCO:" AT 0301.
-           ACCEPT TEMP AT 0317.
-           MOVE FUNCTION NUMVAL(TEMP) TO BRANCOS.
-
-           DISPLAY "    VOTOS NULOS:" AT 0501.
-           ACCEPT TEMP AT 0517.
-           MOVE FUNCTION NUMVAL(TEMP) TO NULOS.
-
-           DISPLAY "  VOTOS VALIDOS:" AT 0701.
-           ACCEPT TEMP AT 0717.
-           MOVE FUNCTION NUMVAL(TEMP) TO VALIDOS.
+           DISPLAY "MARGEM DE RECONTAGEM % (ENTER=1):" AT 0140.
+           ACCEPT TEMP AT 0175.
+           IF (TEMP NOT = SPACES) THEN
+               COMPUTE WS-MARGEM-RECONTAGEM-PCT =
+                   FUNCTION NUMVAL(TEMP) / 100
+           END-IF.
+       LER-NUM-CANDIDATOS.
+           DISPLAY "NUMERO DE CANDIDATOS (1-10):" AT 0201.
+           ACCEPT TEMP AT 0230.
+           MOVE FUNCTION NUMVAL(TEMP) TO WS-NUM-CANDIDATOS.
+           IF (NOT VALIDAR-NUM-CANDIDATOS) THEN
+               DISPLAY "NUMERO DE CANDIDATOS INVALIDO." AT 0233
+               GO LER-NUM-CANDIDATOS
+           END-IF.
+           PERFORM VARYING IDX-CAND FROM 1 BY 1
+               UNTIL IDX-CAND > WS-NUM-CANDIDATOS
+               DISPLAY "NOME DO CANDIDATO " IDX-CAND ":" AT 0301
+               ACCEPT WS-CAND-NOME(IDX-CAND) AT 0325
+               MOVE 0 TO WS-CAND-VOTOS(IDX-CAND)
+           END-PERFORM.
+           PERFORM REGISTAR-MESAS
+               WITH TEST AFTER
+               UNTIL FUNCTION UPPER-CASE(WS-MAIS-MESAS) NOT = "S".
        PROCESSAMENTO.
-           COMPUTE TOTAL = (BRANCOS + NULOS + VALIDOS).
-           COMPUTE PB = ((BRANCOS / TOTAL) * 100).
-           COMPUTE PN = ((NULOS / TOTAL) * 100).
-           COMPUTE PV = ((VALIDOS / TOTAL) * 100).
+           COMPUTE TOTAL =
+               WS-TOTAL-BRANCOS + WS-TOTAL-NULOS + WS-TOTAL-VALIDOS.
+           COMPUTE PB = ((WS-TOTAL-BRANCOS / TOTAL) * 100).
+           COMPUTE PN = ((WS-TOTAL-NULOS / TOTAL) * 100).
+           COMPUTE PV = ((WS-TOTAL-VALIDOS / TOTAL) * 100).
+           PERFORM VERIFICAR-RECONTAGEM.
        SAIDA.
+           DISPLAY "MESAS APURADAS: " WS-NUM-MESAS AT 0701.
+           PERFORM VARYING IDX-CAND FROM 1 BY 1
+               UNTIL IDX-CAND > WS-NUM-CANDIDATOS
+               DISPLAY WS-CAND-NOME(IDX-CAND) ": "
+                   WS-CAND-VOTOS(IDX-CAND) " VOTOS" AT 0801
+           END-PERFORM.
            DISPLAY FUNCTION CONCATENATE("% DE BRANCOS:",PB) AT 0901.
            DISPLAY FUNCTION CONCATENATE("% DE NULOS:",PN) AT 1101.
            DISPLAY FUNCTION CONCATENATE("% DE VALIDOS:",PV) AT 1301.
+           IF (WS-MARGEM <= WS-LIMIAR-RECONTAGEM) THEN
+               DISPLAY "*** MARGEM APERTADA - RECONTAGEM"
+                   " AUTOMATICA RECOMENDADA ***" AT 1401
+           END-IF.
 
-           ACCEPT OMITTED AT 1501.
+           ACCEPT OMITTED AT 1601.
            STOP RUN.
+
+       REGISTAR-MESAS.
+           MOVE SPACES TO WS-MESA.
+           DISPLAY "IDENTIFICACAO DA MESA DE VOTO:" AT 0401.
+           ACCEPT WS-MESA AT 0432.
+           DISPLAY "VOTOS EM BRANCO:" AT 0501.
+           ACCEPT TEMP AT 0517.
+           MOVE FUNCTION NUMVAL(TEMP) TO BRANCOS-MESA.
+           DISPLAY "    VOTOS NULOS:" AT 0601.
+           ACCEPT TEMP AT 0617.
+           MOVE FUNCTION NUMVAL(TEMP) TO NULOS-MESA.
+           MOVE 0 TO VALIDOS-MESA.
+           PERFORM VARYING IDX-CAND FROM 1 BY 1
+               UNTIL IDX-CAND > WS-NUM-CANDIDATOS
+               DISPLAY "VOTOS EM " WS-CAND-NOME(IDX-CAND) ":" AT 0701
+               ACCEPT TEMP AT 0730
+               MOVE FUNCTION NUMVAL(TEMP) TO
+                   WS-VOTOS-MESA-CAND(IDX-CAND)
+               ADD WS-VOTOS-MESA-CAND(IDX-CAND)
+                   TO WS-CAND-VOTOS(IDX-CAND)
+               ADD WS-VOTOS-MESA-CAND(IDX-CAND) TO VALIDOS-MESA
+           END-PERFORM.
+           ADD BRANCOS-MESA TO WS-TOTAL-BRANCOS.
+           ADD NULOS-MESA TO WS-TOTAL-NULOS.
+           ADD VALIDOS-MESA TO WS-TOTAL-VALIDOS.
+           ADD 1 TO WS-NUM-MESAS.
+           PERFORM REGISTAR-AUDITORIA.
+           DISPLAY "APURAR MAIS UMA MESA? (S/N):" AT 0901.
+           ACCEPT WS-MAIS-MESAS AT 0931.
+
+       REGISTAR-AUDITORIA.
+           ACCEPT WS-VOTO-DATA-HOJE FROM DATE YYYYMMDD.
+           OPEN EXTEND FICHEIRO-VOTOS.
+           MOVE WS-VOTO-DATA-HOJE TO VOT-DATA.
+           MOVE WS-MESA TO VOT-MESA.
+           MOVE "BRANCOS" TO VOT-CANDIDATO.
+           MOVE BRANCOS-MESA TO VOT-VOTOS.
+           WRITE REG-VOTO.
+           MOVE "NULOS" TO VOT-CANDIDATO.
+           MOVE NULOS-MESA TO VOT-VOTOS.
+           WRITE REG-VOTO.
+           PERFORM VARYING IDX-CAND FROM 1 BY 1
+               UNTIL IDX-CAND > WS-NUM-CANDIDATOS
+               MOVE WS-VOTO-DATA-HOJE TO VOT-DATA
+               MOVE WS-CAND-NOME(IDX-CAND) TO VOT-CANDIDATO
+               MOVE WS-VOTOS-MESA-CAND(IDX-CAND) TO VOT-VOTOS
+               WRITE REG-VOTO
+           END-PERFORM.
+           CLOSE FICHEIRO-VOTOS.
+
+       VERIFICAR-RECONTAGEM.
+           MOVE 0 TO WS-MAIOR1-VOTOS.
+           MOVE 0 TO WS-MAIOR1-IDX.
+           MOVE 0 TO WS-MAIOR2-VOTOS.
+           PERFORM VARYING IDX-CAND FROM 1 BY 1
+               UNTIL IDX-CAND > WS-NUM-CANDIDATOS
+               IF (WS-CAND-VOTOS(IDX-CAND) > WS-MAIOR1-VOTOS) THEN
+                   MOVE WS-MAIOR1-VOTOS TO WS-MAIOR2-VOTOS
+                   MOVE WS-CAND-VOTOS(IDX-CAND) TO WS-MAIOR1-VOTOS
+                   MOVE IDX-CAND TO WS-MAIOR1-IDX
+               ELSE
+                   IF (WS-CAND-VOTOS(IDX-CAND) > WS-MAIOR2-VOTOS) THEN
+                       MOVE WS-CAND-VOTOS(IDX-CAND) TO WS-MAIOR2-VOTOS
+                   END-IF
+               END-IF
+           END-PERFORM.
+           COMPUTE WS-MARGEM = WS-MAIOR1-VOTOS - WS-MAIOR2-VOTOS.
+           IF (WS-TOTAL-VALIDOS > 0) THEN
+               COMPUTE WS-LIMIAR-RECONTAGEM ROUNDED =
+                   WS-TOTAL-VALIDOS * WS-MARGEM-RECONTAGEM-PCT
+           ELSE
+               MOVE 0 TO WS-LIMIAR-RECONTAGEM
+           END-IF.
+
        END PROGRAM T01_06.
