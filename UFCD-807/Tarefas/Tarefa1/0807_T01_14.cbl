@@ -7,40 +7,141 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. T01_14.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "MESADA-SELECT.cpy".
+
        DATA DIVISION.
+       FILE SECTION.
+           COPY "MESADA-FD.cpy".
 
        WORKING-STORAGE SECTION.
-       77 TEMP                PIC X(04) VALUES SPACES.
-       77 MESADA              PIC 9(04) VALUES 0.
-       77 SAUDE               PIC Z,ZZ9.99.
-       77 EDUCACAO            PIC Z,ZZ9.99.
-       77 ALIMENTACAO         PIC Z,ZZ9.99.
-       77 VESTUARIO           PIC Z,ZZ9.99.
-       77 LAZER               PIC Z,ZZ9.99.
-       77 OUTROS              PIC Z,ZZ9.99.
+       77 TEMP                PIC X(06) VALUES SPACES.
+       77 MESADA              PIC 9(06)V99 VALUES 0.
+       77 WS-MESADA-STATUS    PIC XX VALUES SPACES.
+       77 WS-HOJE             PIC 9(08) VALUES 0.
+       77 WS-PERIODO          PIC 9(06) VALUES 0.
+       77 WS-PERSONALIZAR     PIC X(01) VALUES SPACES.
+       77 WS-VER-HISTORICO    PIC X(01) VALUES SPACES.
+       77 IDX-CAT             PIC 9(01) VALUES 0.
+       77 WS-SOMA-PERCENT     PIC 9(03) VALUES 0.
+       01 WS-TABELA-CATEGORIAS.
+           05 CAT-ITEM OCCURS 6 TIMES.
+               10 CAT-NOME        PIC X(12).
+               10 CAT-PERCENT     PIC 9(03).
+               10 CAT-ORCAMENTO   PIC 9(06)V99.
+               10 CAT-ORCAMENTO-S PIC Z,ZZ9.99.
+               10 CAT-GASTO       PIC 9(06)V99.
+               10 CAT-GASTO-S     PIC Z,ZZ9.99.
+               10 CAT-VARIACAO    PIC S9(06)V99.
+               10 CAT-VARIACAO-S  PIC -(5)9.99.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "TAREFA 1, EXERCICIO 14" FOREGROUND-COLOR 2 AT 0101.
+           ACCEPT WS-HOJE FROM DATE YYYYMMDD.
+           COMPUTE WS-PERIODO = WS-HOJE / 100.
+           PERFORM SEMEAR-CATEGORIAS.
            DISPLAY "MESADA:" AT 0301.
            ACCEPT TEMP AT 0308.
            MOVE FUNCTION NUMVAL(TEMP) TO MESADA.
+           DISPLAY "PERSONALIZAR PERCENTAGENS? (S/N):" AT 0401.
+           ACCEPT WS-PERSONALIZAR AT 0435.
+           IF (FUNCTION UPPER-CASE(WS-PERSONALIZAR) = "S") THEN
+               PERFORM LER-PERCENTAGENS
+           END-IF.
        PROCESSAMENTO.
-           COMPUTE SAUDE = (MESADA * 0.10).
-           COMPUTE EDUCACAO = (MESADA * 0.25).
-           COMPUTE ALIMENTACAO = (MESADA * 0.30).
-           COMPUTE VESTUARIO = (MESADA * 0.10).
-           COMPUTE LAZER = (MESADA * 0.05).
-           COMPUTE OUTROS = (MESADA * 0.20).
+           PERFORM VARYING IDX-CAT FROM 1 BY 1 UNTIL IDX-CAT > 6
+               COMPUTE CAT-ORCAMENTO(IDX-CAT) =
+                   MESADA * CAT-PERCENT(IDX-CAT) / 100
+               MOVE CAT-ORCAMENTO(IDX-CAT) TO CAT-ORCAMENTO-S(IDX-CAT)
+           END-PERFORM.
+           PERFORM LER-GASTOS.
        SAIDA.
-           DISPLAY FUNCTION CONCATENATE("SAUDE ->",SAUDE) AT 0501.
-           DISPLAY FUNCTION CONCATENATE("EDUCACAO ->",EDUCACAO) AT 0701.
-           DISPLAY FUNCTION CONCATENATE("ALIMENTACAO ->",
-           ALIMENTACAO) AT 0901.
-           DISPLAY FUNCTION CONCATENATE("VESTUARIO ->",
-           VESTUARIO) AT 1101.
-           DISPLAY FUNCTION CONCATENATE("LAZER ->",LAZER) AT 1301.
-           DISPLAY FUNCTION CONCATENATE("OUTROS ->",OUTROS) AT 1501.
+           DISPLAY "CATEGORIA     ORCAMENTO    GASTO    VARIACAO"
+               AT 0601.
+           PERFORM VARYING IDX-CAT FROM 1 BY 1 UNTIL IDX-CAT > 6
+               COMPUTE CAT-VARIACAO(IDX-CAT) =
+                   CAT-ORCAMENTO(IDX-CAT) - CAT-GASTO(IDX-CAT)
+               MOVE CAT-VARIACAO(IDX-CAT) TO CAT-VARIACAO-S(IDX-CAT)
+               DISPLAY CAT-NOME(IDX-CAT) " "
+                   CAT-ORCAMENTO-S(IDX-CAT) "  "
+                   CAT-GASTO-S(IDX-CAT) "  "
+                   CAT-VARIACAO-S(IDX-CAT)
+           END-PERFORM.
+           PERFORM REGISTAR-HISTORICO.
+           DISPLAY "VER HISTORICO DE MESES ANTERIORES? (S/N):" AT 1401.
+           ACCEPT WS-VER-HISTORICO AT 1443.
+           IF (FUNCTION UPPER-CASE(WS-VER-HISTORICO) = "S") THEN
+               PERFORM LISTAR-HISTORICO
+           END-IF.
            ACCEPT OMITTED AT 1701.
            STOP RUN.
+
+       SEMEAR-CATEGORIAS.
+           MOVE "SAUDE"       TO CAT-NOME(1).
+           MOVE 10            TO CAT-PERCENT(1).
+           MOVE "EDUCACAO"    TO CAT-NOME(2).
+           MOVE 25            TO CAT-PERCENT(2).
+           MOVE "ALIMENTACAO" TO CAT-NOME(3).
+           MOVE 30            TO CAT-PERCENT(3).
+           MOVE "VESTUARIO"   TO CAT-NOME(4).
+           MOVE 10            TO CAT-PERCENT(4).
+           MOVE "LAZER"       TO CAT-NOME(5).
+           MOVE 5             TO CAT-PERCENT(5).
+           MOVE "OUTROS"      TO CAT-NOME(6).
+           MOVE 20            TO CAT-PERCENT(6).
+
+       LER-PERCENTAGENS.
+           MOVE 0 TO WS-SOMA-PERCENT.
+           PERFORM VARYING IDX-CAT FROM 1 BY 1 UNTIL IDX-CAT > 6
+               DISPLAY "% PARA " CAT-NOME(IDX-CAT) ":" AT 0501
+               ACCEPT TEMP AT 0525
+               MOVE FUNCTION NUMVAL(TEMP) TO CAT-PERCENT(IDX-CAT)
+               ADD CAT-PERCENT(IDX-CAT) TO WS-SOMA-PERCENT
+           END-PERFORM.
+           IF (WS-SOMA-PERCENT NOT = 100) THEN
+               DISPLAY "AS PERCENTAGENS TEM DE SOMAR 100%. "
+                   "TENTE NOVAMENTE." AT 0528
+               PERFORM LER-PERCENTAGENS
+           END-IF.
+
+       LER-GASTOS.
+           PERFORM VARYING IDX-CAT FROM 1 BY 1 UNTIL IDX-CAT > 6
+               DISPLAY "GASTO REAL EM " CAT-NOME(IDX-CAT) ":" AT 0501
+               ACCEPT TEMP AT 0530
+               MOVE FUNCTION NUMVAL(TEMP) TO CAT-GASTO(IDX-CAT)
+               MOVE CAT-GASTO(IDX-CAT) TO CAT-GASTO-S(IDX-CAT)
+           END-PERFORM.
+
+       REGISTAR-HISTORICO.
+           OPEN EXTEND FICHEIRO-MESADA.
+           PERFORM VARYING IDX-CAT FROM 1 BY 1 UNTIL IDX-CAT > 6
+               MOVE WS-PERIODO TO MES-PERIODO
+               MOVE CAT-NOME(IDX-CAT) TO MES-CATEGORIA
+               MOVE CAT-ORCAMENTO(IDX-CAT) TO MES-ORCAMENTO
+               MOVE CAT-GASTO(IDX-CAT) TO MES-GASTO
+               WRITE REG-MESADA
+           END-PERFORM.
+           CLOSE FICHEIRO-MESADA.
+
+       LISTAR-HISTORICO.
+           OPEN INPUT FICHEIRO-MESADA.
+           IF (WS-MESADA-STATUS NOT = "00") THEN
+               DISPLAY "NAO HA HISTORICO DISPONIVEL." AT 1501
+           ELSE
+               DISPLAY "PERIODO  CATEGORIA     ORCAMENTO    GASTO"
+                   AT 1501
+               PERFORM UNTIL WS-MESADA-STATUS = "10"
+                   READ FICHEIRO-MESADA
+                       AT END MOVE "10" TO WS-MESADA-STATUS
+                       NOT AT END
+                           DISPLAY MES-PERIODO "  " MES-CATEGORIA
+                               "  " MES-ORCAMENTO "  " MES-GASTO
+                   END-READ
+               END-PERFORM
+               CLOSE FICHEIRO-MESADA
+           END-IF.
+
        END PROGRAM T01_14.
