@@ -7,34 +7,153 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. T01_09.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "MULTAS-SELECT.cpy".
+
        DATA DIVISION.
+       FILE SECTION.
+           COPY "MULTAS-FD.cpy".
 
        WORKING-STORAGE SECTION.
        77 TEMP                PIC X(03) VALUES SPACES.
        77 VELOCIDADE-MAXIMA   PIC 9(03) VALUES 0.
        77 VELOCIDADE-CONDUTOR PIC 9(03) VALUES 0.
-       77 MULTA               PIC Z,ZZ9.
+       77 EXCESSO             PIC 9(03) VALUES 0.
+       77 MULTA               PIC 9(06)V99 VALUES 0.
+       77 MULTA-SAIDA         PIC Z,ZZ9.99.
+       77 SURCHARGE-SAIDA     PIC Z,ZZ9.99.
+       77 WS-CONDUTOR         PIC X(10) VALUES SPACES.
+       77 WS-HOJE             PIC 9(08) VALUES 0.
+       77 WS-MULTAS-STATUS    PIC XX VALUES SPACES.
+       77 WS-NUM-ANTERIORES   PIC 9(03) VALUES 0.
+       77 WS-JANELA-DIAS      PIC 9(04) VALUES 365.
+       77 WS-SOBRETAXA        PIC 9(06)V99 VALUES 0.
+       77 WS-NUM-PRESTACOES   PIC 9(02) VALUES 0.
+       77 WS-VALOR-PRESTACAO  PIC 9(06)V99 VALUES 0.
+       77 WS-VALOR-PRESTACAO-S PIC Z,ZZ9.99.
+       77 WS-PAGO-AGORA       PIC X(01) VALUES SPACES.
+       77 WS-SUSPENSAO        PIC X(01) VALUES "N".
+       77 IDX-PRESTACAO       PIC 9(02) VALUES 0.
+       77 WS-DATA-VENCIMENTO  PIC 9(08) VALUES 0.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "TAREFA 1, EXERCICIO 9" FOREGROUND-COLOR 2 AT 0101.
+           DISPLAY "NUMERO DA CARTA DE CONDUCAO:" AT 0201.
+           ACCEPT WS-CONDUTOR AT 0231.
            DISPLAY "QUAL A VELOCIDADE MAXIMA:" AT 0301.
            ACCEPT TEMP AT 0326.
            MOVE FUNCTION NUMVAL(TEMP) TO VELOCIDADE-MAXIMA.
            DISPLAY "QUAL A VELOCIDADE DO CONDUTOR:" AT 0501.
            ACCEPT TEMP AT 0532.
            MOVE FUNCTION NUMVAL(TEMP) TO VELOCIDADE-CONDUTOR.
+           ACCEPT WS-HOJE FROM DATE YYYYMMDD.
+           PERFORM CONTAR-INFRACOES-ANTERIORES.
        PROCESSAMENTO.
            IF (VELOCIDADE-CONDUTOR > VELOCIDADE-MAXIMA) THEN
-               COMPUTE MULTA = ((VELOCIDADE-CONDUTOR -
-               VELOCIDADE-MAXIMA) * 5)
+               COMPUTE EXCESSO =
+                   VELOCIDADE-CONDUTOR - VELOCIDADE-MAXIMA
+               EVALUATE TRUE
+                   WHEN EXCESSO <= 20
+                       COMPUTE MULTA = EXCESSO * 5
+                   WHEN EXCESSO <= 40
+                       COMPUTE MULTA = 100 + (EXCESSO * 10)
+                   WHEN OTHER
+                       COMPUTE MULTA = 250 + (EXCESSO * 20)
+                       MOVE "S" TO WS-SUSPENSAO
+               END-EVALUATE
+               IF (WS-NUM-ANTERIORES > 0) THEN
+                   COMPUTE WS-SOBRETAXA ROUNDED =
+                       MULTA * (WS-NUM-ANTERIORES * 0.25)
+                   ADD WS-SOBRETAXA TO MULTA
+               END-IF
+               MOVE MULTA TO MULTA-SAIDA
                DISPLAY FUNCTION CONCATENATE("O VALOR DA MULTA ê:",
-               MULTA) AT 0701
+               MULTA-SAIDA) AT 0701
+               IF (WS-NUM-ANTERIORES > 0) THEN
+                   MOVE WS-SOBRETAXA TO SURCHARGE-SAIDA
+                   DISPLAY "REINCIDENTE (" WS-NUM-ANTERIORES
+                       " INFRACAO(OES) ANTERIOR(ES)) - SOBRETAXA: "
+                       SURCHARGE-SAIDA AT 0801
+               END-IF
+               IF (WS-SUSPENSAO = "S") THEN
+                   DISPLAY "*** EXCESSO GRAVE - SINALIZADO PARA"
+                       " REVISAO DE SUSPENSAO DE CARTA ***" AT 0751
+               END-IF
+               PERFORM VERIFICAR-PRESTACOES
            ELSE
                COMPUTE MULTA = 0
                DISPLAY "CONDUTOR CIRCULOU DENTRO DOS LIMITES." AT 0701
            END-IF.
+           PERFORM REGISTAR-MULTA.
        SAIDA.
-           ACCEPT OMITTED AT 0901.
+           ACCEPT OMITTED AT 1501.
            STOP RUN.
+
+       CONTAR-INFRACOES-ANTERIORES.
+           MOVE 0 TO WS-NUM-ANTERIORES.
+           OPEN INPUT FICHEIRO-MULTAS.
+           IF (WS-MULTAS-STATUS = "00") THEN
+               PERFORM UNTIL WS-MULTAS-STATUS = "10"
+                   READ FICHEIRO-MULTAS
+                       AT END MOVE "10" TO WS-MULTAS-STATUS
+                       NOT AT END
+                           IF (MUL-CONDUTOR = WS-CONDUTOR) AND
+                              (FUNCTION INTEGER-OF-DATE(WS-HOJE) -
+                               FUNCTION INTEGER-OF-DATE(MUL-DATA)
+                               <= WS-JANELA-DIAS) THEN
+                               ADD 1 TO WS-NUM-ANTERIORES
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FICHEIRO-MULTAS
+           END-IF.
+
+       VERIFICAR-PRESTACOES.
+           IF (MULTA > 250) THEN
+               DISPLAY "MULTA ELEVADA - PRETENDE PAGAR EM"
+                   " PRESTACOES? (S/N):" AT 1001
+               ACCEPT WS-PAGO-AGORA AT 1045
+               IF (FUNCTION UPPER-CASE(WS-PAGO-AGORA) = "S") THEN
+                   DISPLAY "NUMERO DE PRESTACOES (2-12):" AT 1101
+                   ACCEPT TEMP AT 1131
+                   MOVE FUNCTION NUMVAL(TEMP) TO WS-NUM-PRESTACOES
+                   IF (WS-NUM-PRESTACOES < 2) OR
+                      (WS-NUM-PRESTACOES > 12) THEN
+                       MOVE 2 TO WS-NUM-PRESTACOES
+                   END-IF
+                   COMPUTE WS-VALOR-PRESTACAO ROUNDED =
+                       MULTA / WS-NUM-PRESTACOES
+                   MOVE WS-VALOR-PRESTACAO TO WS-VALOR-PRESTACAO-S
+                   DISPLAY WS-NUM-PRESTACOES
+                       "x PRESTACOES MENSAIS DE: "
+                       WS-VALOR-PRESTACAO-S AT 1201
+                   PERFORM VARYING IDX-PRESTACAO FROM 1 BY 1
+                       UNTIL IDX-PRESTACAO > WS-NUM-PRESTACOES
+                       COMPUTE WS-DATA-VENCIMENTO = FUNCTION
+                           DATE-OF-INTEGER(FUNCTION
+                           INTEGER-OF-DATE(WS-HOJE) +
+                           (IDX-PRESTACAO * 30))
+                       DISPLAY "PRESTACAO " IDX-PRESTACAO
+                           " VENCE EM: " WS-DATA-VENCIMENTO
+                           AT LINE (12 + IDX-PRESTACAO) COL 1
+                   END-PERFORM
+               END-IF
+           END-IF.
+
+       REGISTAR-MULTA.
+           IF (MULTA > 0) THEN
+               OPEN EXTEND FICHEIRO-MULTAS
+               MOVE WS-CONDUTOR TO MUL-CONDUTOR
+               MOVE WS-HOJE TO MUL-DATA
+               MOVE EXCESSO TO MUL-EXCESSO
+               MOVE MULTA TO MUL-VALOR
+               MOVE "N" TO MUL-PAGO
+               MOVE WS-SUSPENSAO TO MUL-SUSPENSAO
+               WRITE REG-MULTA
+               CLOSE FICHEIRO-MULTAS
+           END-IF.
+
        END PROGRAM T01_09.
