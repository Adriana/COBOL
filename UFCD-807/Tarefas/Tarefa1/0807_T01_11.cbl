@@ -7,25 +7,119 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. T01_11.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "AGUA-SELECT.cpy".
+
        DATA DIVISION.
+       FILE SECTION.
+           COPY "AGUA-FD.cpy".
 
        WORKING-STORAGE SECTION.
        77 TEMP                PIC X(06) VALUES SPACES.
        77 TARIFA-AGUA         PIC 9(04)V99 VALUES 0.
-       77 TOTAL               PIC Z,ZZ9.99.
+       77 TOTAL               PIC 9(06)V99 VALUES 0.
+       77 TOTAL-SAIDA         PIC Z,ZZ9.99.
+       77 RESTANTE            PIC 9(04)V99 VALUES 0.
+       77 PENALIZACAO         PIC 9(06)V99 VALUES 0.
+       77 WS-AGUA-STATUS      PIC XX VALUES SPACES.
+       77 WS-CONTA            PIC X(10) VALUES SPACES.
+       77 WS-PERIODO          PIC 9(06) VALUES 0.
+       77 WS-HOJE             PIC 9(08) VALUES 0.
+       77 WS-TEM-DIVIDA       PIC A VALUES "N".
+       77 WS-PAGO-AGORA       PIC A VALUES SPACES.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "TAREFA 1, EXERCICIO 11" FOREGROUND-COLOR 2 AT 0101.
+           DISPLAY "NUMERO DE CONTA/CONTADOR:" AT 0201.
+           ACCEPT WS-CONTA AT 0227.
+           ACCEPT WS-HOJE FROM DATE YYYYMMDD.
+           COMPUTE WS-PERIODO = WS-HOJE / 100.
            DISPLAY "TARIFA DA AGUA:" AT 0301.
            ACCEPT TEMP AT 0316.
            MOVE FUNCTION NUMVAL(TEMP) TO TARIFA-AGUA.
+           PERFORM VERIFICAR-DIVIDA.
        PROCESSAMENTO.
       *     COMPUTE TOTAL = (TARIFA-AGUA * 1.8).
-           COMPUTE TOTAL = ((TARIFA-AGUA * 0.8) + TARIFA-AGUA).
+           MOVE TARIFA-AGUA TO RESTANTE.
+           MOVE 0 TO TOTAL.
+           IF (RESTANTE > 10) THEN
+               COMPUTE TOTAL = TOTAL + (10 * 0.50)
+               COMPUTE RESTANTE = RESTANTE - 10
+           ELSE
+               COMPUTE TOTAL = TOTAL + (RESTANTE * 0.50)
+               MOVE 0 TO RESTANTE
+           END-IF.
+           IF (RESTANTE > 10) THEN
+               COMPUTE TOTAL = TOTAL + (10 * 1.00)
+               COMPUTE RESTANTE = RESTANTE - 10
+           ELSE
+               COMPUTE TOTAL = TOTAL + (RESTANTE * 1.00)
+               MOVE 0 TO RESTANTE
+           END-IF.
+           IF (RESTANTE > 10) THEN
+               COMPUTE TOTAL = TOTAL + (10 * 1.80)
+               COMPUTE RESTANTE = RESTANTE - 10
+           ELSE
+               COMPUTE TOTAL = TOTAL + (RESTANTE * 1.80)
+               MOVE 0 TO RESTANTE
+           END-IF.
+           IF (RESTANTE > 0) THEN
+               COMPUTE TOTAL = TOTAL + (RESTANTE * 2.50)
+           END-IF.
+           IF (WS-TEM-DIVIDA = "S") THEN
+               COMPUTE PENALIZACAO = TOTAL * 0.10
+               ADD PENALIZACAO TO TOTAL
+           END-IF.
        SAIDA.
-           DISPLAY FUNCTION CONCATENATE("TOTAL A PAGAR ê:", TOTAL)
-           AT 0501
-           ACCEPT OMITTED AT 0701.
+           MOVE TOTAL TO TOTAL-SAIDA.
+           DISPLAY FUNCTION CONCATENATE("TOTAL A PAGAR ê:",
+               TOTAL-SAIDA)
+           AT 0501.
+           IF (WS-TEM-DIVIDA = "S") THEN
+               MOVE PENALIZACAO TO TOTAL-SAIDA
+               DISPLAY "AVISO: FATURA ANTERIOR EM DIVIDA." AT 0601
+               DISPLAY "PENALIZACAO POR ATRASO APLICADA: "
+                   TOTAL-SAIDA AT 0701
+           END-IF.
+           DISPLAY "FATURA JA PAGA? (S/N):" AT 0901.
+           ACCEPT WS-PAGO-AGORA AT 0924.
+           PERFORM REGISTAR-LEITURA.
+           ACCEPT OMITTED AT 1101.
            STOP RUN.
+
+       VERIFICAR-DIVIDA.
+           MOVE "N" TO WS-TEM-DIVIDA.
+           OPEN INPUT FICHEIRO-AGUA.
+           IF (WS-AGUA-STATUS = "00") THEN
+               PERFORM UNTIL WS-AGUA-STATUS = "10"
+                   READ FICHEIRO-AGUA
+                       AT END MOVE "10" TO WS-AGUA-STATUS
+                       NOT AT END
+                           IF (AGUA-CONTA = WS-CONTA) AND
+                              (AGUA-PERIODO < WS-PERIODO) AND
+                              (AGUA-PAGO = "N") THEN
+                               MOVE "S" TO WS-TEM-DIVIDA
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FICHEIRO-AGUA
+           END-IF.
+
+       REGISTAR-LEITURA.
+           OPEN EXTEND FICHEIRO-AGUA.
+           MOVE WS-CONTA TO AGUA-CONTA.
+           MOVE WS-PERIODO TO AGUA-PERIODO.
+           MOVE TARIFA-AGUA TO AGUA-CONSUMO.
+           MOVE TOTAL TO AGUA-TOTAL.
+           IF (FUNCTION UPPER-CASE(WS-PAGO-AGORA) = "S") THEN
+               MOVE "S" TO AGUA-PAGO
+           ELSE
+               MOVE "N" TO AGUA-PAGO
+           END-IF.
+           WRITE REG-LEITURA-AGUA.
+           CLOSE FICHEIRO-AGUA.
+
        END PROGRAM T01_11.
