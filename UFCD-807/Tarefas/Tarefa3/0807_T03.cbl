@@ -7,8 +7,44 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. T03.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FROTA-SELECT.cpy".
+           COPY "DANOS-SELECT.cpy".
+           COPY "ALUGUERES-SELECT.cpy".
+           COPY "ERRO-LOG-SELECT.cpy".
+           COPY "CONTRATO-CONTADOR-SELECT.cpy".
+           SELECT CONTRATO-ALUGUER ASSIGN TO "CONTRATO-ALUGUER.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+           COPY "FROTA-FD.cpy".
+           COPY "DANOS-FD.cpy".
+           COPY "ALUGUERES-FD.cpy".
+           COPY "ERRO-LOG-FD.cpy".
+           COPY "CONTRATO-CONTADOR-FD.cpy".
+
+       FD  CONTRATO-ALUGUER.
+       01  CONTRATO-LINHA      PIC X(50).
+
        WORKING-STORAGE SECTION.
+       COPY "ERRO-LOG-WS.cpy".
+       COPY "CONTRATO-CONTADOR-WS.cpy".
+       COPY "IVA-WS.cpy".
+       77 WS-FROTA-STATUS  PIC XX VALUES SPACES.
+       77 WS-ALUGUERES-STATUS PIC XX VALUES SPACES.
+       77 WS-DANOS-STATUS     PIC XX VALUES SPACES.
+       77 IDX-FROTA        PIC 9(01) VALUES 0.
+       01 TABELA-FROTA.
+           05 FROTA-ITEM OCCURS 3 TIMES INDEXED BY IDX-FR.
+               10 FR-T-PLACA      PIC X(08).
+               10 FR-T-MODELO     PIC X(10).
+               10 FR-T-TARIFA     PIC 9(05)V99.
+               10 FR-T-DISPONIVEL PIC X(01).
+               10 FR-T-RES-INICIO PIC 9(08).
+               10 FR-T-RES-DIAS   PIC 9(03).
        77 APELIDO          PIC A(20) VALUES SPACES.
        77 NOME             PIC A(20) VALUES SPACES.
        77 TEMP             PIC X(04) VALUES SPACES.
@@ -20,7 +56,32 @@
        77 IVA              PIC 9(05)V99 VALUES 0.
        77 TOTAL            PIC 9(06)V99 VALUES 0.
        77 SAIDA-VALORES    PIC ZZZ,ZZ9.99.
+       77 WS-TAXA-IVA-PCT  PIC ZZ9.
        77 RESPOSTA         PIC A VALUES SPACES.
+       77 WS-DATA-INICIO   PIC 9(08) VALUES 0.
+       77 WS-HOJE          PIC 9(08) VALUES 0.
+       77 WS-RESERVA-OK    PIC A VALUES "S".
+       77 WS-JULIANO-NOVO     PIC 9(08) VALUES 0.
+       77 WS-JULIANO-NOVO-FIM PIC 9(08) VALUES 0.
+       77 WS-JULIANO-EXIST    PIC 9(08) VALUES 0.
+       77 WS-JULIANO-EXIST-FIM PIC 9(08) VALUES 0.
+       77 WS-JULIANO-HOJE    PIC 9(08) VALUES 0.
+       77 CAUCAO            PIC 9(05)V99 VALUES 0.
+       77 SALDO-CAUCAO      PIC S9(06)V99 VALUES 0.
+       77 CARTA-CONDUCAO    PIC X(09) VALUES SPACES.
+       77 CARTA-VALIDADE    PIC 9(08) VALUES 0.
+       77 WS-JULIANO-VALIDADE PIC 9(08) VALUES 0.
+       77 CONTRATO-NUM      PIC 9(04) VALUES 1.
+       77 WS-DATA-DEVOLUCAO PIC 9(08) VALUES 0.
+       77 WS-JULIANO-FIM-PREVISTO PIC 9(08) VALUES 0.
+       77 WS-JULIANO-DEVOLUCAO    PIC 9(08) VALUES 0.
+       77 WS-DIAS-ATRASO    PIC 9(03) VALUES 0.
+       77 PENALIZACAO-ATRASO PIC 9(05)V99 VALUES 0.
+       77 WS-REGISTAR-DANO  PIC A VALUES "N".
+       77 WS-DANO-DESCRICAO PIC X(40) VALUES SPACES.
+       77 WS-FILIAL-LEVANTAMENTO PIC 9(01) VALUES 1.
+       77 WS-FILIAL-DEVOLUCAO    PIC 9(01) VALUES 1.
+       77 SOBRETAXA-ONE-WAY PIC 9(05)V99 VALUES 0.
 
        SCREEN SECTION.
        01 CLS BLANK SCREEN.
@@ -40,6 +101,11 @@
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           IF (WS-CONTADOR-CARREGADO = "N") THEN
+               PERFORM CARREGAR-FROTA
+               PERFORM CARREGAR-CONTADOR-CONTRATO
+               MOVE "S" TO WS-CONTADOR-CARREGADO
+           END-IF.
            DISPLAY CLS.
            DISPLAY ECRAN.
            ACCEPT APELIDO PROMPT AT 0335 FOREGROUND-COLOR 3 HIGHLIGHT.
@@ -51,36 +117,83 @@
            IF (KMS-EFETUADOS > 75) THEN
                SUBTRACT 75 FROM KMS-EFETUADOS
            END-IF.
+           PERFORM LER-CARTA.
        LER-CARRO.
            ACCEPT TIPO-DE-CARRO PROMPT AT 1135 FOREGROUND-COLOR 3
            HIGHLIGHT.
            IF (NOT VALIDAR-TIPO-DE-CARRO) THEN
                DISPLAY "TIPO DE CARRO NAO EXISTE. DIGITE 1, 2 OU 3."
                FOREGROUND-COLOR 4 HIGHLIGHT AT 1137
+               MOVE "T03" TO WS-ERRO-PROGRAMA
+               MOVE "TIPO DE CARRO INVALIDO" TO WS-ERRO-MENSAGEM
+               PERFORM REGISTAR-ERRO
                GO LER-CARRO
            ELSE
                DISPLAY " " ERASE EOL AT 1137
            END-IF.
+           DISPLAY "DATA DE INICIO DO ALUGUER (AAAAMMDD):" AT 1901.
+           ACCEPT WS-DATA-INICIO AT 1940 FOREGROUND-COLOR 3 HIGHLIGHT.
+           PERFORM VERIFICAR-RESERVA.
+           IF (WS-RESERVA-OK NOT = "S") THEN
+               DISPLAY " " ERASE EOL AT 1901
+               GO LER-CARRO
+           END-IF.
+           DISPLAY " " ERASE EOL AT 1901.
+           DISPLAY "DATA REAL DE DEVOLUCAO (AAAAMMDD):" AT 1901.
+           ACCEPT WS-DATA-DEVOLUCAO AT 1940 FOREGROUND-COLOR 3
+           HIGHLIGHT.
+           DISPLAY " " ERASE EOL AT 1901.
+           DISPLAY "FILIAL DE LEVANTAMENTO (1/2):" AT 1901.
+           ACCEPT WS-FILIAL-LEVANTAMENTO AT 1931 FOREGROUND-COLOR 3
+           HIGHLIGHT.
+           DISPLAY " " ERASE EOL AT 1901.
+           DISPLAY "FILIAL DE DEVOLUCAO (1/2):" AT 1901.
+           ACCEPT WS-FILIAL-DEVOLUCAO AT 1928 FOREGROUND-COLOR 3
+           HIGHLIGHT.
+           DISPLAY " " ERASE EOL AT 1901.
            EVALUATE TIPO-DE-CARRO
                WHEN 1
                    DISPLAY "VOLKSWAGEN" AT 1137 FOREGROUND-COLOR 6
                    HIGHLIGHT
-                   COMPUTE ILIQUIDO = ((DIAS-ALUGUER * 30) +
+                   COMPUTE ILIQUIDO = ((DIAS-ALUGUER *
+                                      FR-T-TARIFA(1)) +
                                       (KMS-EFETUADOS * 1.2))
                WHEN 2
                    DISPLAY "TOYOTA"     AT 1137 FOREGROUND-COLOR 6
                    HIGHLIGHT
-                   COMPUTE ILIQUIDO = ((DIAS-ALUGUER * 35) +
+                   COMPUTE ILIQUIDO = ((DIAS-ALUGUER *
+                                      FR-T-TARIFA(2)) +
                                       (KMS-EFETUADOS * 1.5))
                WHEN OTHER
                    DISPLAY "MERCEDES"   AT 1137 FOREGROUND-COLOR 6
                    HIGHLIGHT
-                   COMPUTE ILIQUIDO = ((DIAS-ALUGUER * 60) +
+                   COMPUTE ILIQUIDO = ((DIAS-ALUGUER *
+                                      FR-T-TARIFA(3)) +
                                       (KMS-EFETUADOS * 2.5))
            END-EVALUATE.
        PROCESSAMENTO.
-           COMPUTE IVA = (ILIQUIDO * 0.23).
+           MOVE 0 TO WS-DIAS-ATRASO.
+           MOVE 0 TO PENALIZACAO-ATRASO.
+           MOVE 0 TO SOBRETAXA-ONE-WAY.
+           IF (WS-FILIAL-LEVANTAMENTO NOT = WS-FILIAL-DEVOLUCAO) THEN
+               MOVE 25 TO SOBRETAXA-ONE-WAY
+               ADD SOBRETAXA-ONE-WAY TO ILIQUIDO
+           END-IF.
+           COMPUTE WS-JULIANO-FIM-PREVISTO =
+               FUNCTION INTEGER-OF-DATE(WS-DATA-INICIO) + DIAS-ALUGUER.
+           COMPUTE WS-JULIANO-DEVOLUCAO =
+               FUNCTION INTEGER-OF-DATE(WS-DATA-DEVOLUCAO).
+           IF (WS-JULIANO-DEVOLUCAO > WS-JULIANO-FIM-PREVISTO) THEN
+               COMPUTE WS-DIAS-ATRASO =
+                   WS-JULIANO-DEVOLUCAO - WS-JULIANO-FIM-PREVISTO
+               COMPUTE PENALIZACAO-ATRASO =
+                   ILIQUIDO * 0.10 * WS-DIAS-ATRASO
+               ADD PENALIZACAO-ATRASO TO ILIQUIDO
+           END-IF.
+           COMPUTE IVA = (ILIQUIDO * WS-TAXA-IVA).
            COMPUTE TOTAL = (ILIQUIDO + IVA).
+           COMPUTE CAUCAO = FR-T-TARIFA(TIPO-DE-CARRO) * 5.
+           COMPUTE SALDO-CAUCAO = CAUCAO - TOTAL.
        SAIDA.
            MOVE ILIQUIDO TO SAIDA-VALORES.
            DISPLAY SAIDA-VALORES AT 1337 FOREGROUND-COLOR 3 HIGHLIGHT.
@@ -88,15 +201,254 @@
            DISPLAY SAIDA-VALORES AT 1537 FOREGROUND-COLOR 3 HIGHLIGHT.
            MOVE TOTAL TO SAIDA-VALORES.
            DISPLAY SAIDA-VALORES AT 1737 FOREGROUND-COLOR 3 HIGHLIGHT.
+           DISPLAY "CAUCAO RETIDA:" AT 1901.
+           MOVE CAUCAO TO SAIDA-VALORES.
+           DISPLAY SAIDA-VALORES AT 1916 FOREGROUND-COLOR 3 HIGHLIGHT.
+           IF (SALDO-CAUCAO >= 0) THEN
+               DISPLAY "CAUCAO A DEVOLVER:" AT 2001
+               MOVE SALDO-CAUCAO TO SAIDA-VALORES
+               DISPLAY SAIDA-VALORES AT 2020 FOREGROUND-COLOR 2
+               HIGHLIGHT
+           ELSE
+               DISPLAY "VALOR EM FALTA (ALEM DA CAUCAO):" AT 2001
+               COMPUTE SALDO-CAUCAO = SALDO-CAUCAO * -1
+               MOVE SALDO-CAUCAO TO SAIDA-VALORES
+               DISPLAY SAIDA-VALORES AT 2034 FOREGROUND-COLOR 4
+               HIGHLIGHT
+           END-IF.
+           IF (WS-DIAS-ATRASO > 0) THEN
+               DISPLAY "DEVOLUCAO TARDIA! PENALIZACAO APLICADA:"
+               FOREGROUND-COLOR 4 HIGHLIGHT AT 2101
+           END-IF.
+           IF (SOBRETAXA-ONE-WAY > 0) THEN
+               DISPLAY "ENTREGA EM OUTRA FILIAL! SOBRETAXA APLICADA:"
+               FOREGROUND-COLOR 4 HIGHLIGHT AT 2115
+           END-IF.
+           PERFORM IMPRIMIR-CONTRATO.
+           DISPLAY " " ERASE EOL AT 2101.
+           DISPLAY "REGISTAR DANO NO VEICULO? (S/N):" AT 2101.
+           ACCEPT WS-REGISTAR-DANO AT 2135 FOREGROUND-COLOR 3 HIGHLIGHT.
+           IF (FUNCTION UPPER-CASE(WS-REGISTAR-DANO) = "S") THEN
+               DISPLAY " " ERASE EOL AT 2101
+               DISPLAY "DESCRICAO DO DANO:" AT 2101
+               ACCEPT WS-DANO-DESCRICAO AT 2120 FOREGROUND-COLOR 3
+               HIGHLIGHT
+               PERFORM REGISTAR-DANO
+               DISPLAY " " ERASE EOL AT 2101
+           END-IF.
+           PERFORM REGISTAR-ALUGUER.
+           ADD 1 TO CONTRATO-NUM.
+           PERFORM GRAVAR-CONTADOR-CONTRATO.
 
            DISPLAY "DIGITE S PARA CONTINUAR, OUTRA TECLA PARA SAIR:"
-           AT 1901.
-           ACCEPT RESPOSTA AT 1948.
+           AT 2201.
+           ACCEPT RESPOSTA AT 2248.
            IF (FUNCTION UPPER-CASE(RESPOSTA)="S") THEN
                GO MAIN-PROCEDURE
            END-IF.
            DISPLAY "FIM DO PROGRAMA. PRIMA ENTER PARA CONTINUAR."
-           AT 2101.
-           ACCEPT OMITTED AT 2201
+           AT 2301.
+           ACCEPT OMITTED AT 2401
            STOP RUN.
+
+       CARREGAR-FROTA.
+           OPEN INPUT FICHEIRO-FROTA.
+           IF (WS-FROTA-STATUS = "00") THEN
+               PERFORM VARYING IDX-FROTA FROM 1 BY 1 UNTIL IDX-FROTA > 3
+                   READ FICHEIRO-FROTA
+                       AT END
+                           PERFORM SEMEAR-FROTA
+                       NOT AT END
+                           MOVE FR-PLACA TO FR-T-PLACA(IDX-FROTA)
+                           MOVE FR-MODELO TO FR-T-MODELO(IDX-FROTA)
+                           MOVE FR-TARIFA TO FR-T-TARIFA(IDX-FROTA)
+                           MOVE FR-DISPONIVEL TO
+                               FR-T-DISPONIVEL(IDX-FROTA)
+                           MOVE FR-RES-INICIO TO
+                               FR-T-RES-INICIO(IDX-FROTA)
+                           MOVE FR-RES-DIAS TO
+                               FR-T-RES-DIAS(IDX-FROTA)
+                   END-READ
+               END-PERFORM
+           ELSE
+               PERFORM VARYING IDX-FROTA FROM 1 BY 1 UNTIL IDX-FROTA > 3
+                   PERFORM SEMEAR-FROTA
+               END-PERFORM
+           END-IF.
+           CLOSE FICHEIRO-FROTA.
+
+       SEMEAR-FROTA.
+           EVALUATE IDX-FROTA
+               WHEN 1
+                   MOVE "RC-01-AA" TO FR-T-PLACA(1)
+                   MOVE "VOLKSWAGEN" TO FR-T-MODELO(1)
+                   MOVE 30 TO FR-T-TARIFA(1)
+               WHEN 2
+                   MOVE "RC-02-BB" TO FR-T-PLACA(2)
+                   MOVE "TOYOTA" TO FR-T-MODELO(2)
+                   MOVE 35 TO FR-T-TARIFA(2)
+               WHEN OTHER
+                   MOVE "RC-03-CC" TO FR-T-PLACA(3)
+                   MOVE "MERCEDES" TO FR-T-MODELO(3)
+                   MOVE 60 TO FR-T-TARIFA(3)
+           END-EVALUATE.
+           MOVE "S" TO FR-T-DISPONIVEL(IDX-FROTA).
+           MOVE 0 TO FR-T-RES-INICIO(IDX-FROTA).
+           MOVE 0 TO FR-T-RES-DIAS(IDX-FROTA).
+
+       GRAVAR-FROTA.
+           OPEN OUTPUT FICHEIRO-FROTA.
+           PERFORM VARYING IDX-FROTA FROM 1 BY 1 UNTIL IDX-FROTA > 3
+               MOVE FR-T-PLACA(IDX-FROTA)      TO FR-PLACA
+               MOVE FR-T-MODELO(IDX-FROTA)     TO FR-MODELO
+               MOVE IDX-FROTA                  TO FR-TIPO
+               MOVE FR-T-TARIFA(IDX-FROTA)     TO FR-TARIFA
+               MOVE FR-T-DISPONIVEL(IDX-FROTA) TO FR-DISPONIVEL
+               MOVE FR-T-RES-INICIO(IDX-FROTA) TO FR-RES-INICIO
+               MOVE FR-T-RES-DIAS(IDX-FROTA)   TO FR-RES-DIAS
+               WRITE REG-FROTA
+           END-PERFORM.
+           CLOSE FICHEIRO-FROTA.
+
+       VERIFICAR-RESERVA.
+           MOVE "S" TO WS-RESERVA-OK.
+           ACCEPT WS-HOJE FROM DATE YYYYMMDD.
+           COMPUTE WS-JULIANO-HOJE =
+               FUNCTION INTEGER-OF-DATE(WS-HOJE).
+           COMPUTE WS-JULIANO-NOVO =
+               FUNCTION INTEGER-OF-DATE(WS-DATA-INICIO).
+           COMPUTE WS-JULIANO-NOVO-FIM =
+               WS-JULIANO-NOVO + DIAS-ALUGUER.
+           IF (FR-T-RES-DIAS(TIPO-DE-CARRO) > 0) THEN
+               COMPUTE WS-JULIANO-EXIST = FUNCTION INTEGER-OF-DATE(
+                   FR-T-RES-INICIO(TIPO-DE-CARRO))
+               COMPUTE WS-JULIANO-EXIST-FIM = WS-JULIANO-EXIST +
+                   FR-T-RES-DIAS(TIPO-DE-CARRO)
+               IF (WS-JULIANO-HOJE >= WS-JULIANO-EXIST-FIM) THEN
+                   MOVE 0 TO FR-T-RES-DIAS(TIPO-DE-CARRO)
+                   MOVE "S" TO FR-T-DISPONIVEL(TIPO-DE-CARRO)
+               ELSE
+                   IF (WS-JULIANO-NOVO < WS-JULIANO-EXIST-FIM) AND
+                      (WS-JULIANO-NOVO-FIM > WS-JULIANO-EXIST) THEN
+                       DISPLAY "CARRO JA RESERVADO NESSE PERIODO!"
+                       FOREGROUND-COLOR 4 HIGHLIGHT AT 1901
+                       MOVE "N" TO WS-RESERVA-OK
+                   END-IF
+               END-IF
+           END-IF.
+           IF (WS-RESERVA-OK = "S") THEN
+               MOVE WS-DATA-INICIO TO FR-T-RES-INICIO(TIPO-DE-CARRO)
+               MOVE DIAS-ALUGUER TO FR-T-RES-DIAS(TIPO-DE-CARRO)
+               MOVE "N" TO FR-T-DISPONIVEL(TIPO-DE-CARRO)
+               PERFORM GRAVAR-FROTA
+           END-IF.
+
+       LER-CARTA.
+           DISPLAY "Nº CARTA DE CONDUCAO:" AT 1901.
+           ACCEPT CARTA-CONDUCAO AT 1924 FOREGROUND-COLOR 3 HIGHLIGHT.
+           DISPLAY "VALIDADE DA CARTA (AAAAMMDD):" AT 2001.
+           ACCEPT CARTA-VALIDADE AT 2032 FOREGROUND-COLOR 3 HIGHLIGHT.
+           IF (CARTA-CONDUCAO = SPACES) OR (CARTA-VALIDADE = 0) THEN
+               DISPLAY "CARTA DE CONDUCAO OBRIGATORIA!"
+               FOREGROUND-COLOR 4 HIGHLIGHT AT 2101
+               GO LER-CARTA
+           END-IF.
+           ACCEPT WS-HOJE FROM DATE YYYYMMDD.
+           COMPUTE WS-JULIANO-HOJE = FUNCTION INTEGER-OF-DATE(WS-HOJE).
+           COMPUTE WS-JULIANO-VALIDADE =
+               FUNCTION INTEGER-OF-DATE(CARTA-VALIDADE).
+           IF (WS-JULIANO-VALIDADE < WS-JULIANO-HOJE) THEN
+               DISPLAY "CARTA DE CONDUCAO CADUCADA!"
+               FOREGROUND-COLOR 4 HIGHLIGHT AT 2101
+               GO LER-CARTA
+           END-IF.
+           DISPLAY " " ERASE EOL AT 1901.
+           DISPLAY " " ERASE EOL AT 2001.
+           DISPLAY " " ERASE EOL AT 2101.
+
+       IMPRIMIR-CONTRATO.
+           OPEN EXTEND CONTRATO-ALUGUER.
+           MOVE "================================================"
+               TO CONTRATO-LINHA
+           WRITE CONTRATO-LINHA.
+           STRING "CONTRATO DE ALUGUER Nº " CONTRATO-NUM
+               DELIMITED BY SIZE INTO CONTRATO-LINHA.
+           WRITE CONTRATO-LINHA.
+           STRING "CLIENTE: " APELIDO " " NOME
+               DELIMITED BY SIZE INTO CONTRATO-LINHA.
+           WRITE CONTRATO-LINHA.
+           STRING "CARRO: " FR-T-MODELO(TIPO-DE-CARRO)
+               DELIMITED BY SIZE INTO CONTRATO-LINHA.
+           WRITE CONTRATO-LINHA.
+           STRING "DATA INICIO: " WS-DATA-INICIO
+               "   DIAS: " DIAS-ALUGUER
+               DELIMITED BY SIZE INTO CONTRATO-LINHA.
+           WRITE CONTRATO-LINHA.
+           STRING "FILIAL LEVANTAMENTO: " WS-FILIAL-LEVANTAMENTO
+               "   FILIAL DEVOLUCAO: " WS-FILIAL-DEVOLUCAO
+               DELIMITED BY SIZE INTO CONTRATO-LINHA.
+           WRITE CONTRATO-LINHA.
+           MOVE FR-T-TARIFA(TIPO-DE-CARRO) TO SAIDA-VALORES.
+           STRING "TARIFA DIARIA: " SAIDA-VALORES
+               DELIMITED BY SIZE INTO CONTRATO-LINHA.
+           WRITE CONTRATO-LINHA.
+           STRING "KMS EFETUADOS: " KMS-EFETUADOS
+               DELIMITED BY SIZE INTO CONTRATO-LINHA.
+           WRITE CONTRATO-LINHA.
+           IF (WS-DIAS-ATRASO > 0) THEN
+               MOVE PENALIZACAO-ATRASO TO SAIDA-VALORES
+               STRING "PENALIZACAO ATRASO (" WS-DIAS-ATRASO
+                   " DIAS): " SAIDA-VALORES
+                   DELIMITED BY SIZE INTO CONTRATO-LINHA
+               WRITE CONTRATO-LINHA
+           END-IF.
+           IF (SOBRETAXA-ONE-WAY > 0) THEN
+               MOVE SOBRETAXA-ONE-WAY TO SAIDA-VALORES
+               STRING "SOBRETAXA ENTREGA OUTRA FILIAL: " SAIDA-VALORES
+                   DELIMITED BY SIZE INTO CONTRATO-LINHA
+               WRITE CONTRATO-LINHA
+           END-IF.
+           MOVE ILIQUIDO TO SAIDA-VALORES.
+           STRING "VALOR ILIQUIDO: " SAIDA-VALORES
+               DELIMITED BY SIZE INTO CONTRATO-LINHA.
+           WRITE CONTRATO-LINHA.
+           MOVE IVA TO SAIDA-VALORES.
+           COMPUTE WS-TAXA-IVA-PCT = WS-TAXA-IVA * 100.
+           STRING "IVA (" WS-TAXA-IVA-PCT "%): " SAIDA-VALORES
+               DELIMITED BY SIZE INTO CONTRATO-LINHA.
+           WRITE CONTRATO-LINHA.
+           MOVE TOTAL TO SAIDA-VALORES.
+           STRING "TOTAL: " SAIDA-VALORES
+               DELIMITED BY SIZE INTO CONTRATO-LINHA.
+           WRITE CONTRATO-LINHA.
+           MOVE CAUCAO TO SAIDA-VALORES.
+           STRING "CAUCAO RETIDA: " SAIDA-VALORES
+               DELIMITED BY SIZE INTO CONTRATO-LINHA.
+           WRITE CONTRATO-LINHA.
+           MOVE "================================================"
+               TO CONTRATO-LINHA
+           WRITE CONTRATO-LINHA.
+           CLOSE CONTRATO-ALUGUER.
+
+       REGISTAR-DANO.
+           OPEN EXTEND FICHEIRO-DANOS.
+           MOVE CONTRATO-NUM TO DANO-CONTRATO-NUM.
+           MOVE FR-T-PLACA(TIPO-DE-CARRO) TO DANO-PLACA.
+           MOVE WS-DANO-DESCRICAO TO DANO-DESCRICAO.
+           MOVE WS-DATA-DEVOLUCAO TO DANO-DATA.
+           WRITE REG-DANO.
+           CLOSE FICHEIRO-DANOS.
+
+       REGISTAR-ALUGUER.
+           OPEN EXTEND FICHEIRO-ALUGUERES.
+           MOVE WS-DATA-INICIO TO ALG-DATA-INICIO.
+           MOVE FR-T-MODELO(TIPO-DE-CARRO) TO ALG-MODELO.
+           MOVE DIAS-ALUGUER TO ALG-DIAS.
+           MOVE TOTAL TO ALG-RECEITA.
+           WRITE REG-ALUGUER.
+           CLOSE FICHEIRO-ALUGUERES.
+
+       COPY "ERRO-LOG-PROC.cpy".
+       COPY "CONTRATO-CONTADOR-PROC.cpy".
+
        END PROGRAM T03.
