@@ -8,8 +8,38 @@
        PROGRAM-ID. ABC-RENT-A-CAR.
        AUTHOR. MARVINJASON.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FROTA-ABC-SELECT.cpy".
+           COPY "DANOS-SELECT.cpy".
+           COPY "ALUGUERES-SELECT.cpy".
+           COPY "ERRO-LOG-SELECT.cpy".
+           COPY "CONTRATO-CONTADOR-SELECT.cpy".
+
        DATA DIVISION.
+       FILE SECTION.
+           COPY "FROTA-FD.cpy".
+           COPY "DANOS-FD.cpy".
+           COPY "ALUGUERES-FD.cpy".
+           COPY "ERRO-LOG-FD.cpy".
+           COPY "CONTRATO-CONTADOR-FD.cpy".
+
        WORKING-STORAGE SECTION.
+       COPY "ERRO-LOG-WS.cpy".
+       COPY "CONTRATO-CONTADOR-WS.cpy".
+       77 WS-FROTA-STATUS  PIC XX VALUES SPACES.
+       77 WS-ALUGUERES-STATUS PIC XX VALUES SPACES.
+       77 WS-DANOS-STATUS     PIC XX VALUES SPACES.
+       77 IDX-FROTA        PIC 9(01) VALUES 0.
+       01 TABELA-FROTA.
+           05 FROTA-ITEM OCCURS 3 TIMES INDEXED BY IDX-FR.
+               10 FR-T-PLACA      PIC X(08).
+               10 FR-T-MODELO     PIC X(10).
+               10 FR-T-TARIFA     PIC 9(05)V99.
+               10 FR-T-DISPONIVEL PIC X(01).
+               10 FR-T-RES-INICIO PIC 9(08).
+               10 FR-T-RES-DIAS   PIC 9(03).
        01 FULL-NAME.
            02 LAST-NAME        PIC A(10).
            02 FIRST-NAME        PIC A(15).
@@ -42,6 +72,22 @@
            02 ADDITIONAL-PAYMENT    PIC 9(6)V99.
            02 TOTAL-PAYMENT    PIC 9(6)V99.
            02 TOTAL-PAYMENT-F    PIC Z(3),Z(3).99.
+       01 WS-DATA-INICIO      PIC 9(8) VALUE 0.
+       01 WS-HOJE             PIC 9(8) VALUE 0.
+       01 WS-RESERVA-OK       PIC A VALUE "S".
+       01 WS-JULIANO-NOVO     PIC 9(8) VALUE 0.
+       01 WS-JULIANO-NOVO-FIM PIC 9(8) VALUE 0.
+       01 WS-JULIANO-EXIST    PIC 9(8) VALUE 0.
+       01 WS-JULIANO-EXIST-FIM PIC 9(8) VALUE 0.
+       01 WS-JULIANO-HOJE     PIC 9(8) VALUE 0.
+       01 CARTA-CONDUCAO      PIC X(09) VALUE SPACES.
+       01 CARTA-VALIDADE      PIC 9(08) VALUE 0.
+       01 WS-JULIANO-VALIDADE PIC 9(08) VALUE 0.
+       01 CONTRATO-NUM        PIC 9(04) VALUE 1.
+       01 WS-REGISTAR-DANO    PIC A VALUE "N".
+       01 WS-DANO-DESCRICAO   PIC X(40) VALUE SPACES.
+       01 WS-SEGURO           PIC 9(1) VALUE 1.
+       01 WS-SEGURO-DESC      PIC X(08) VALUE "BASIC".
 
        SCREEN SECTION.
        01 MAIN-SCREEN BLANK SCREEN AUTO REQUIRED
@@ -67,15 +113,32 @@
       --OF-DAYS BLANK WHEN ZERO.
            02 LINE 14 COLUMN 02 VALUE "MILEAGE:".
            02 LINE 14 COLUMN 11 PIC 9(3) USING MILEAGE BLANK WHEN ZERO.
+           02 LINE 16 COLUMN 02 VALUE "START DATE (YYYYMMDD):".
+           02 LINE 16 COLUMN 25 PIC 9(8) USING WS-
+      -DATA-INICIO BLANK WHEN ZERO.
+           02 LINE 18 COLUMN 02 VALUE "LICENSE NUMBER:".
+           02 LINE 18 COLUMN 18 PIC X(9) USING CARTA-CONDUCAO.
+           02 LINE 18 COLUMN 30 VALUE "EXPIRY (YYYYMMDD):".
+           02 LINE 18 COLUMN 49 PIC 9(8) USING CARTA-
+      -VALIDADE BLANK WHEN ZERO.
+           02 LINE 19 COLUMN 02 VALUE "INSURANCE(1-BASIC/2-STD/3-F
+      -"ULL):".
+           02 LINE 19 COLUMN 36 PIC 9(1) USING WS-SEGURO.
 
        PROCEDURE DIVISION.
 
        MAIN-PROGRAM.
+           IF (WS-CONTADOR-CARREGADO = "N") THEN
+               PERFORM CARREGAR-FROTA
+               PERFORM CARREGAR-CONTADOR-CONTRATO
+               MOVE "S" TO WS-CONTADOR-CARREGADO
+           END-IF.
            PERFORM GET-DATE-PARA.
            DISPLAY MAIN-SCREEN.
            ACCEPT MAIN-SCREEN.
-           PERFORM CAR-PARA.
+           PERFORM LICENSE-PARA.
            PERFORM NUMBER-OF-DAYS-PARA.
+           PERFORM CAR-PARA.
            PERFORM COMPUTE-PARA.
            STOP RUN.
 
@@ -87,18 +150,30 @@
 
        CAR-PARA.
            EVALUATE CAR-OPTION-NUM
-               WHEN >20000
-                   MOVE 1000 TO PRICE
+               WHEN 1
                    MOVE CAR-A TO CAR-BRAND
                WHEN 2
-                   MOVE 5000 TO PRICE
                    MOVE CAR-B TO CAR-BRAND
                WHEN 3
-                   MOVE 10000 TO PRICE
                    MOVE CAR-C TO CAR-BRAND
                WHEN OTHER
                    GO TO ERROR-PARA
            END-EVALUATE.
+           PERFORM VERIFICAR-RESERVA.
+           IF (WS-RESERVA-OK NOT = "S") THEN
+               GO TO ERROR-PARA
+           END-IF.
+           MOVE FR-T-TARIFA(CAR-OPTION-NUM) TO PRICE.
+           EVALUATE WS-SEGURO
+               WHEN 2
+                   COMPUTE PRICE = PRICE * 1.10
+                   MOVE "STANDARD" TO WS-SEGURO-DESC
+               WHEN 3
+                   COMPUTE PRICE = PRICE * 1.20
+                   MOVE "FULL" TO WS-SEGURO-DESC
+               WHEN OTHER
+                   MOVE "BASIC" TO WS-SEGURO-DESC
+           END-EVALUATE.
            MOVE "(" TO CAR-FILLER-1.
            MOVE ")" TO CAR-FILLER-2.
            DISPLAY MAIN-SCREEN.
@@ -117,23 +192,164 @@
            END-IF.
 
        COMPUTE-PARA.
-           IF MILEAGE < 101
-               MOVE 0 TO ADDITIONAL-PAYMENT
-           ELSE IF MILEAGE < 301
-               COMPUTE ADDITIONAL-PAYMENT = (MILEAGE - 100)
-      -            * PRICE * 0.1
-           ELSE IF MILEAGE < 501
-               COMPUTE ADDITIONAL-PAYMENT = (MILEAGE - 100) * PRICE * 0.2
-           ELSE IF MILEAGE > 500
-               GO TO ERROR-PARA
-           END-IF.
+           EVALUATE TRUE
+               WHEN MILEAGE < 101
+                   MOVE 0 TO ADDITIONAL-PAYMENT
+               WHEN MILEAGE < 301
+                   COMPUTE ADDITIONAL-PAYMENT = (MILEAGE - 100)
+                       * PRICE * 0.1
+               WHEN MILEAGE < 501
+                   COMPUTE ADDITIONAL-PAYMENT = (MILEAGE - 100)
+                       * PRICE * 0.2
+               WHEN MILEAGE > 500
+                   GO TO ERROR-PARA
+           END-EVALUATE.
            COMPUTE TOTAL-PAYMENT = PRICE * NUMBER-OF-DAYS.
            COMPUTE TOTAL-PAYMENT = TOTAL-PAYMENT - (TOTAL-PAYMENT *
       -        DISCOUNT-RATE) + ADDITIONAL-PAYMENT.
           MOVE TOTAL-PAYMENT TO TOTAL-PAYMENT-F.
           DISPLAY "PAYMENT: P" LINE 18 COLUMN 02.
           DISPLAY TOTAL-PAYMENT-F.
+          DISPLAY "INSURANCE: " WS-SEGURO-DESC LINE 19 COLUMN 02.
+          DISPLAY "DAMAGE TO REPORT? (Y/N): " LINE 20 COLUMN 02.
+          ACCEPT WS-REGISTAR-DANO LINE 20 COLUMN 27.
+          IF (FUNCTION UPPER-CASE(WS-REGISTAR-DANO) = "Y") THEN
+              DISPLAY "DAMAGE DESCRIPTION: " LINE 21 COLUMN 02
+              ACCEPT WS-DANO-DESCRICAO LINE 21 COLUMN 23
+              PERFORM REGISTAR-DANO
+          END-IF.
+          PERFORM REGISTAR-ALUGUER.
+          ADD 1 TO CONTRATO-NUM.
+          PERFORM GRAVAR-CONTADOR-CONTRATO.
 
        ERROR-PARA.
            DISPLAY "INVALID INPUT!" LINE 18 COLUMN 02.
+           MOVE "ABC-RENT-A-CAR" TO WS-ERRO-PROGRAMA.
+           MOVE "INVALID INPUT" TO WS-ERRO-MENSAGEM.
+           PERFORM REGISTAR-ERRO.
            GO TO MAIN-PROGRAM.
+
+       CARREGAR-FROTA.
+           OPEN INPUT FICHEIRO-FROTA.
+           IF (WS-FROTA-STATUS = "00") THEN
+               PERFORM VARYING IDX-FROTA FROM 1 BY 1 UNTIL IDX-FROTA > 3
+                   READ FICHEIRO-FROTA
+                       AT END
+                           PERFORM SEMEAR-FROTA
+                       NOT AT END
+                           MOVE FR-PLACA TO FR-T-PLACA(IDX-FROTA)
+                           MOVE FR-MODELO TO FR-T-MODELO(IDX-FROTA)
+                           MOVE FR-TARIFA TO FR-T-TARIFA(IDX-FROTA)
+                           MOVE FR-DISPONIVEL TO
+                               FR-T-DISPONIVEL(IDX-FROTA)
+                           MOVE FR-RES-INICIO TO
+                               FR-T-RES-INICIO(IDX-FROTA)
+                           MOVE FR-RES-DIAS TO
+                               FR-T-RES-DIAS(IDX-FROTA)
+                   END-READ
+               END-PERFORM
+           ELSE
+               PERFORM VARYING IDX-FROTA FROM 1 BY 1 UNTIL IDX-FROTA > 3
+                   PERFORM SEMEAR-FROTA
+               END-PERFORM
+           END-IF.
+           CLOSE FICHEIRO-FROTA.
+
+       SEMEAR-FROTA.
+           EVALUATE IDX-FROTA
+               WHEN 1
+                   MOVE "ABC-01-A" TO FR-T-PLACA(1)
+                   MOVE "MONTERO" TO FR-T-MODELO(1)
+                   MOVE 1000 TO FR-T-TARIFA(1)
+               WHEN 2
+                   MOVE "ABC-02-B" TO FR-T-PLACA(2)
+                   MOVE "BMW" TO FR-T-MODELO(2)
+                   MOVE 5000 TO FR-T-TARIFA(2)
+               WHEN OTHER
+                   MOVE "ABC-03-C" TO FR-T-PLACA(3)
+                   MOVE "FERRARI" TO FR-T-MODELO(3)
+                   MOVE 10000 TO FR-T-TARIFA(3)
+           END-EVALUATE.
+           MOVE "S" TO FR-T-DISPONIVEL(IDX-FROTA).
+           MOVE 0 TO FR-T-RES-INICIO(IDX-FROTA).
+           MOVE 0 TO FR-T-RES-DIAS(IDX-FROTA).
+
+       GRAVAR-FROTA.
+           OPEN OUTPUT FICHEIRO-FROTA.
+           PERFORM VARYING IDX-FROTA FROM 1 BY 1 UNTIL IDX-FROTA > 3
+               MOVE FR-T-PLACA(IDX-FROTA)      TO FR-PLACA
+               MOVE FR-T-MODELO(IDX-FROTA)     TO FR-MODELO
+               MOVE IDX-FROTA                  TO FR-TIPO
+               MOVE FR-T-TARIFA(IDX-FROTA)     TO FR-TARIFA
+               MOVE FR-T-DISPONIVEL(IDX-FROTA) TO FR-DISPONIVEL
+               MOVE FR-T-RES-INICIO(IDX-FROTA) TO FR-RES-INICIO
+               MOVE FR-T-RES-DIAS(IDX-FROTA)   TO FR-RES-DIAS
+               WRITE REG-FROTA
+           END-PERFORM.
+           CLOSE FICHEIRO-FROTA.
+
+       VERIFICAR-RESERVA.
+           MOVE "S" TO WS-RESERVA-OK.
+           ACCEPT WS-HOJE FROM DATE YYYYMMDD.
+           COMPUTE WS-JULIANO-HOJE = FUNCTION INTEGER-OF-DATE(WS-HOJE).
+           COMPUTE WS-JULIANO-NOVO =
+               FUNCTION INTEGER-OF-DATE(WS-DATA-INICIO).
+           COMPUTE WS-JULIANO-NOVO-FIM =
+               WS-JULIANO-NOVO + NUMBER-OF-DAYS.
+           IF (FR-T-RES-DIAS(CAR-OPTION-NUM) > 0) THEN
+               COMPUTE WS-JULIANO-EXIST = FUNCTION INTEGER-OF-DATE(
+                   FR-T-RES-INICIO(CAR-OPTION-NUM))
+               COMPUTE WS-JULIANO-EXIST-FIM = WS-JULIANO-EXIST +
+                   FR-T-RES-DIAS(CAR-OPTION-NUM)
+               IF (WS-JULIANO-HOJE >= WS-JULIANO-EXIST-FIM) THEN
+                   MOVE 0 TO FR-T-RES-DIAS(CAR-OPTION-NUM)
+                   MOVE "S" TO FR-T-DISPONIVEL(CAR-OPTION-NUM)
+               ELSE
+                   IF (WS-JULIANO-NOVO < WS-JULIANO-EXIST-FIM) AND
+                      (WS-JULIANO-NOVO-FIM > WS-JULIANO-EXIST) THEN
+                       DISPLAY "CAR ALREADY BOOKED FOR THAT PERIOD!"
+                       LINE 18 COLUMN 02
+                       MOVE "N" TO WS-RESERVA-OK
+                   END-IF
+               END-IF
+           END-IF.
+           IF (WS-RESERVA-OK = "S") THEN
+               MOVE WS-DATA-INICIO TO FR-T-RES-INICIO(CAR-OPTION-NUM)
+               MOVE NUMBER-OF-DAYS TO FR-T-RES-DIAS(CAR-OPTION-NUM)
+               MOVE "N" TO FR-T-DISPONIVEL(CAR-OPTION-NUM)
+               PERFORM GRAVAR-FROTA
+           END-IF.
+
+       LICENSE-PARA.
+           IF (CARTA-CONDUCAO = SPACES) OR (CARTA-VALIDADE = 0) THEN
+               GO TO ERROR-PARA
+           END-IF.
+           ACCEPT WS-HOJE FROM DATE YYYYMMDD.
+           COMPUTE WS-JULIANO-HOJE = FUNCTION INTEGER-OF-DATE(WS-HOJE).
+           COMPUTE WS-JULIANO-VALIDADE =
+               FUNCTION INTEGER-OF-DATE(CARTA-VALIDADE).
+           IF (WS-JULIANO-VALIDADE < WS-JULIANO-HOJE) THEN
+               GO TO ERROR-PARA
+           END-IF.
+
+       REGISTAR-DANO.
+           OPEN EXTEND FICHEIRO-DANOS.
+           MOVE CONTRATO-NUM TO DANO-CONTRATO-NUM.
+           MOVE FR-T-PLACA(CAR-OPTION-NUM) TO DANO-PLACA.
+           MOVE WS-DANO-DESCRICAO TO DANO-DESCRICAO.
+           MOVE WS-HOJE TO DANO-DATA.
+           WRITE REG-DANO.
+           CLOSE FICHEIRO-DANOS.
+
+       REGISTAR-ALUGUER.
+           OPEN EXTEND FICHEIRO-ALUGUERES.
+           MOVE WS-DATA-INICIO TO ALG-DATA-INICIO.
+           MOVE FR-T-MODELO(CAR-OPTION-NUM) TO ALG-MODELO.
+           MOVE NUMBER-OF-DAYS TO ALG-DIAS.
+           MOVE TOTAL-PAYMENT TO ALG-RECEITA.
+           WRITE REG-ALUGUER.
+           CLOSE FICHEIRO-ALUGUERES.
+
+       COPY "ERRO-LOG-PROC.cpy".
+       COPY "CONTRATO-CONTADOR-PROC.cpy".
+
