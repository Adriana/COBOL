@@ -6,17 +6,53 @@
       ******************************************************************
               IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULADORA-ALUGUER-CARRO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "FROTA-SELECT.cpy".
+           COPY "DANOS-SELECT.cpy".
+           COPY "ALUGUERES-SELECT.cpy".
+           COPY "ERRO-LOG-SELECT.cpy".
+           COPY "CONTRATO-CONTADOR-SELECT.cpy".
+           SELECT CONTRATO-ALUGUER ASSIGN TO "CONTRATO-ALUGUER.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+           COPY "FROTA-FD.cpy".
+           COPY "DANOS-FD.cpy".
+           COPY "ALUGUERES-FD.cpy".
+           COPY "ERRO-LOG-FD.cpy".
+           COPY "CONTRATO-CONTADOR-FD.cpy".
+
+       FD  CONTRATO-ALUGUER.
+       01  CONTRATO-LINHA      PIC X(50).
+
        WORKING-STORAGE SECTION.
+       COPY "ERRO-LOG-WS.cpy".
+       COPY "CONTRATO-CONTADOR-WS.cpy".
+       COPY "IVA-WS.cpy".
        77 APELIDO      PIC A(15).
        77 NOME PIC A(15).
+       77 WS-FROTA-STATUS  PIC XX VALUES SPACES.
+       77 WS-ALUGUERES-STATUS PIC XX VALUES SPACES.
+       77 WS-DANOS-STATUS     PIC XX VALUES SPACES.
+       77 IDX-FROTA        PIC 9(01) VALUES 0.
+       01 TABELA-FROTA.
+           05 FROTA-ITEM OCCURS 3 TIMES INDEXED BY IDX-FR.
+               10 FR-T-PLACA      PIC X(08).
+               10 FR-T-MODELO     PIC X(10).
+               10 FR-T-TARIFA     PIC 9(05)V99.
+               10 FR-T-DISPONIVEL PIC X(01).
+               10 FR-T-RES-INICIO PIC 9(08).
+               10 FR-T-RES-DIAS   PIC 9(03).
            01 TIPO-DE-CARRO.
            02 CARRO-1           PIC A(10)   VALUE "VOLKSWAGEN".
            02 CARRO-2           PIC A(6)    VALUE "TOYOTA".
            02 CARRO-3           PIC A(8)    VALUE "MERCEDES".
            02 CARRO-OPCAO-NUM   PIC 9(1).
-           02 CARRO-MARCA       PIC 9(5).
+           02 CARRO-MARCA       PIC 9(5)V99.
        77 QUILOMETROS      PIC 9(5)V99.
        77 DIAS-ALUGUER     PIC 9(03).
        77 PREÇO-DIARIA     PIC 9(4)V99.
@@ -28,9 +64,41 @@
        77 TOTAL-VALOR-KMS  PIC 9(4)V99.
        77 IVA              PIC 9(4)V99 VALUES 0.
        77 FORMAT-TOTAL     PIC ZZZZZ9.99.
+       77 WS-TAXA-IVA-PCT  PIC ZZ9.
+       77 WS-DATA-INICIO   PIC 9(08) VALUES 0.
+       77 WS-HOJE          PIC 9(08) VALUES 0.
+       77 WS-RESERVA-OK    PIC A VALUES "S".
+       77 WS-JULIANO-NOVO     PIC 9(08) VALUES 0.
+       77 WS-JULIANO-NOVO-FIM PIC 9(08) VALUES 0.
+       77 WS-JULIANO-EXIST    PIC 9(08) VALUES 0.
+       77 WS-JULIANO-EXIST-FIM PIC 9(08) VALUES 0.
+       77 WS-JULIANO-HOJE    PIC 9(08) VALUES 0.
+       77 CAUCAO            PIC 9(05)V99 VALUES 0.
+       77 SALDO-CAUCAO      PIC S9(06)V99 VALUES 0.
+       77 CARTA-CONDUCAO    PIC X(09) VALUES SPACES.
+       77 CARTA-VALIDADE    PIC 9(08) VALUES 0.
+       77 WS-JULIANO-VALIDADE PIC 9(08) VALUES 0.
+       77 CONTRATO-NUM      PIC 9(04) VALUES 1.
+       77 WS-DATA-DEVOLUCAO PIC 9(08) VALUES 0.
+       77 WS-JULIANO-FIM-PREVISTO PIC 9(08) VALUES 0.
+       77 WS-JULIANO-DEVOLUCAO    PIC 9(08) VALUES 0.
+       77 WS-DIAS-ATRASO    PIC 9(03) VALUES 0.
+       77 PENALIZACAO-ATRASO PIC 9(4)V99 VALUES 0.
+       77 WS-REGISTAR-DANO  PIC A VALUES "N".
+       77 WS-DANO-DESCRICAO PIC X(40) VALUES SPACES.
+       77 WS-SEGURO         PIC 9(1) VALUES 1.
+       77 WS-SEGURO-DESC    PIC X(08) VALUES "BASICO".
+       77 WS-FILIAL-LEVANTAMENTO PIC 9(01) VALUES 1.
+       77 WS-FILIAL-DEVOLUCAO    PIC 9(01) VALUES 1.
+       77 SOBRETAXA-ONE-WAY PIC 9(4)V99 VALUES 0.
 
        PROCEDURE DIVISION.
        MAIN.
+           IF (WS-CONTADOR-CARREGADO = "N") THEN
+               PERFORM CARREGAR-FROTA
+               PERFORM CARREGAR-CONTADOR-CONTRATO
+               MOVE "S" TO WS-CONTADOR-CARREGADO
+           END-IF.
            DISPLAY "--------CALCULADORA ALUGUER DE CARROS-------".
            DISPLAY "--------------Tipo de carro-----------------".
            DISPLAY "1-VOLKSWAGEN".
@@ -38,6 +106,7 @@
            DISPLAY "3-MERCEDES".
            DISPLAY "--------------------------------------------".
            PERFORM 100000-INICIO.
+           PERFORM LER-CARTA.
            PERFORM CARRO-ESCOLHA.
            PERFORM KMS.
            PERFORM 200000-CALCULOS.
@@ -56,20 +125,40 @@
            ACCEPT QUILOMETROS.
            DISPLAY "INSIRA O NUMERO DE DIAS DE ALUGUER: ".
            ACCEPT DIAS-ALUGUER.
+           DISPLAY "INSIRA A DATA DE INICIO DO ALUGUER (AAAAMMDD): ".
+           ACCEPT WS-DATA-INICIO.
+           DISPLAY "DATA REAL DE DEVOLUCAO (AAAAMMDD): ".
+           ACCEPT WS-DATA-DEVOLUCAO.
+           DISPLAY "SEGURO (1-BASICO 2-STANDARD 3-FULL): ".
+           ACCEPT WS-SEGURO.
+           DISPLAY "FILIAL DE LEVANTAMENTO (1/2): ".
+           ACCEPT WS-FILIAL-LEVANTAMENTO.
+           DISPLAY "FILIAL DE DEVOLUCAO (1/2): ".
+           ACCEPT WS-FILIAL-DEVOLUCAO.
            DISPLAY "--------------------------------------------".
 
        200000-CALCULOS.
         CARRO-ESCOLHA.
           EVALUATE CARRO-OPCAO-NUM
                WHEN 1
-                   MOVE 30 TO PREÇO-DIARIA
-                   MOVE PREÇO-DIARIA     TO CARRO-MARCA
                WHEN 2
-                   MOVE 35 TO PREÇO-DIARIA
-                   MOVE PREÇO-DIARIA   TO CARRO-MARCA
                WHEN 3
-                   MOVE 60 TO PREÇO-DIARIA
-                   MOVE PREÇO-DIARIA     TO CARRO-MARCA
+                   PERFORM VERIFICAR-RESERVA
+                   IF (WS-RESERVA-OK NOT = "S")
+                       GO TO ERROR-MENSAGEM
+                   END-IF
+                   MOVE FR-T-TARIFA(CARRO-OPCAO-NUM) TO PREÇO-DIARIA
+                   EVALUATE WS-SEGURO
+                       WHEN 2
+                           COMPUTE PREÇO-DIARIA = PREÇO-DIARIA * 1.10
+                           MOVE "STANDARD" TO WS-SEGURO-DESC
+                       WHEN 3
+                           COMPUTE PREÇO-DIARIA = PREÇO-DIARIA * 1.20
+                           MOVE "FULL" TO WS-SEGURO-DESC
+                       WHEN OTHER
+                           MOVE "BASICO" TO WS-SEGURO-DESC
+                   END-EVALUATE
+                   MOVE PREÇO-DIARIA TO CARRO-MARCA
                WHEN OTHER
                    GO TO ERROR-MENSAGEM
            END-EVALUATE.
@@ -102,10 +191,28 @@
            COMPUTE TOTAL-VALOR-KMS = PREÇO-KM * QUILOMETROS.
            COMPUTE TOTAL-SEM-IVA =(TOTAL-VALOR-DIAS +
            TOTAL-VALOR-KMS).
-           COMPUTE IVA = (TOTAL-SEM-IVA * 0.23).
+           MOVE 0 TO SOBRETAXA-ONE-WAY.
+           IF (WS-FILIAL-LEVANTAMENTO NOT = WS-FILIAL-DEVOLUCAO) THEN
+               MOVE 25 TO SOBRETAXA-ONE-WAY
+               ADD SOBRETAXA-ONE-WAY TO TOTAL-SEM-IVA
+           END-IF.
+           COMPUTE WS-JULIANO-FIM-PREVISTO =
+               FUNCTION INTEGER-OF-DATE(WS-DATA-INICIO) + DIAS-ALUGUER.
+           COMPUTE WS-JULIANO-DEVOLUCAO =
+               FUNCTION INTEGER-OF-DATE(WS-DATA-DEVOLUCAO).
+           IF (WS-JULIANO-DEVOLUCAO > WS-JULIANO-FIM-PREVISTO) THEN
+               COMPUTE WS-DIAS-ATRASO =
+                   WS-JULIANO-DEVOLUCAO - WS-JULIANO-FIM-PREVISTO
+               COMPUTE PENALIZACAO-ATRASO =
+                   TOTAL-SEM-IVA * 0.10 * WS-DIAS-ATRASO
+               ADD PENALIZACAO-ATRASO TO TOTAL-SEM-IVA
+           END-IF.
+           COMPUTE IVA = (TOTAL-SEM-IVA * WS-TAXA-IVA).
            COMPUTE TOTAL-COM-IVA = TOTAL-SEM-IVA + IVA.
            COMPUTE TOTAL-LIQUIDO = (TOTAL-COM-IVA - IVA).
            MOVE TOTAL-SEM-IVA TO FORMAT-TOTAL.
+           COMPUTE CAUCAO = CARRO-MARCA * 5.
+           COMPUTE SALDO-CAUCAO = CAUCAO - TOTAL-COM-IVA.
        300000-RESULTADO.
 
            DISPLAY "NOME: " NOME.
@@ -116,17 +223,244 @@
            DISPLAY "____________Valores a Pagar____________________".
            DISPLAY "VALOR TOTAL DE DIÁRIAS: " TOTAL-VALOR-DIAS.
            DISPLAY "VALOR TOTAL DE KMS: "     TOTAL-VALOR-KMS.
+           IF (WS-DIAS-ATRASO > 0) THEN
+               DISPLAY "DEVOLUCAO TARDIA (" WS-DIAS-ATRASO
+                   " DIAS) - PENALIZACAO: " PENALIZACAO-ATRASO
+           END-IF.
+           IF (SOBRETAXA-ONE-WAY > 0) THEN
+               DISPLAY "ENTREGA EM OUTRA FILIAL - SOBRETAXA: "
+                   SOBRETAXA-ONE-WAY
+           END-IF.
            DISPLAY "VALOR TOTAL S/ IVA: "     TOTAL-SEM-IVA.
            DISPLAY "VALOR IVA 23%: "          IVA.
            DISPLAY "VALOR TOTAL C/ IVA: "     TOTAL-COM-IVA.
            DISPLAY "VALOR LIQUIDO: "          TOTAL-LIQUIDO.
+           DISPLAY "CAUCAO RETIDA: "          CAUCAO.
+           IF (SALDO-CAUCAO >= 0) THEN
+               DISPLAY "CAUCAO A DEVOLVER: " SALDO-CAUCAO
+           ELSE
+               COMPUTE SALDO-CAUCAO = SALDO-CAUCAO * -1
+               DISPLAY "VALOR EM FALTA (ALEM DA CAUCAO): "
+                   SALDO-CAUCAO
+           END-IF.
            DISPLAY "_______________________________________________".
+           PERFORM IMPRIMIR-CONTRATO.
+           DISPLAY "REGISTAR DANO NO VEICULO? (S/N): ".
+           ACCEPT WS-REGISTAR-DANO.
+           IF (FUNCTION UPPER-CASE(WS-REGISTAR-DANO) = "S") THEN
+               DISPLAY "DESCRICAO DO DANO: "
+               ACCEPT WS-DANO-DESCRICAO
+               PERFORM REGISTAR-DANO
+           END-IF.
+           PERFORM REGISTAR-ALUGUER.
+           ADD 1 TO CONTRATO-NUM.
+           PERFORM GRAVAR-CONTADOR-CONTRATO.
 
        ERROR-MENSAGEM.
         DISPLAY "*************************************".
            DISPLAY "DADOS INVALIDOS!".
         DISPLAY "*************************************".
+           MOVE "CALCULADORA-ALU" TO WS-ERRO-PROGRAMA.
+           MOVE "DADOS INVALIDOS" TO WS-ERRO-MENSAGEM.
+           PERFORM REGISTAR-ERRO.
            GO TO MAIN.
 
            STOP RUN.
+
+       CARREGAR-FROTA.
+           OPEN INPUT FICHEIRO-FROTA.
+           IF (WS-FROTA-STATUS = "00") THEN
+               PERFORM VARYING IDX-FROTA FROM 1 BY 1 UNTIL IDX-FROTA > 3
+                   READ FICHEIRO-FROTA
+                       AT END
+                           PERFORM SEMEAR-FROTA
+                       NOT AT END
+                           MOVE FR-PLACA TO FR-T-PLACA(IDX-FROTA)
+                           MOVE FR-MODELO TO FR-T-MODELO(IDX-FROTA)
+                           MOVE FR-TARIFA TO FR-T-TARIFA(IDX-FROTA)
+                           MOVE FR-DISPONIVEL TO
+                               FR-T-DISPONIVEL(IDX-FROTA)
+                           MOVE FR-RES-INICIO TO
+                               FR-T-RES-INICIO(IDX-FROTA)
+                           MOVE FR-RES-DIAS TO
+                               FR-T-RES-DIAS(IDX-FROTA)
+                   END-READ
+               END-PERFORM
+           ELSE
+               PERFORM VARYING IDX-FROTA FROM 1 BY 1 UNTIL IDX-FROTA > 3
+                   PERFORM SEMEAR-FROTA
+               END-PERFORM
+           END-IF.
+           CLOSE FICHEIRO-FROTA.
+
+       SEMEAR-FROTA.
+           EVALUATE IDX-FROTA
+               WHEN 1
+                   MOVE "RC-01-AA" TO FR-T-PLACA(1)
+                   MOVE "VOLKSWAGEN" TO FR-T-MODELO(1)
+                   MOVE 30 TO FR-T-TARIFA(1)
+               WHEN 2
+                   MOVE "RC-02-BB" TO FR-T-PLACA(2)
+                   MOVE "TOYOTA" TO FR-T-MODELO(2)
+                   MOVE 35 TO FR-T-TARIFA(2)
+               WHEN OTHER
+                   MOVE "RC-03-CC" TO FR-T-PLACA(3)
+                   MOVE "MERCEDES" TO FR-T-MODELO(3)
+                   MOVE 60 TO FR-T-TARIFA(3)
+           END-EVALUATE.
+           MOVE "S" TO FR-T-DISPONIVEL(IDX-FROTA).
+           MOVE 0 TO FR-T-RES-INICIO(IDX-FROTA).
+           MOVE 0 TO FR-T-RES-DIAS(IDX-FROTA).
+
+       GRAVAR-FROTA.
+           OPEN OUTPUT FICHEIRO-FROTA.
+           PERFORM VARYING IDX-FROTA FROM 1 BY 1 UNTIL IDX-FROTA > 3
+               MOVE FR-T-PLACA(IDX-FROTA)      TO FR-PLACA
+               MOVE FR-T-MODELO(IDX-FROTA)     TO FR-MODELO
+               MOVE IDX-FROTA                  TO FR-TIPO
+               MOVE FR-T-TARIFA(IDX-FROTA)     TO FR-TARIFA
+               MOVE FR-T-DISPONIVEL(IDX-FROTA) TO FR-DISPONIVEL
+               MOVE FR-T-RES-INICIO(IDX-FROTA) TO FR-RES-INICIO
+               MOVE FR-T-RES-DIAS(IDX-FROTA)   TO FR-RES-DIAS
+               WRITE REG-FROTA
+           END-PERFORM.
+           CLOSE FICHEIRO-FROTA.
+
+       VERIFICAR-RESERVA.
+           MOVE "S" TO WS-RESERVA-OK.
+           ACCEPT WS-HOJE FROM DATE YYYYMMDD.
+           COMPUTE WS-JULIANO-HOJE = FUNCTION INTEGER-OF-DATE(WS-HOJE).
+           COMPUTE WS-JULIANO-NOVO =
+               FUNCTION INTEGER-OF-DATE(WS-DATA-INICIO).
+           COMPUTE WS-JULIANO-NOVO-FIM =
+               WS-JULIANO-NOVO + DIAS-ALUGUER.
+           IF (FR-T-RES-DIAS(CARRO-OPCAO-NUM) > 0) THEN
+               COMPUTE WS-JULIANO-EXIST = FUNCTION INTEGER-OF-DATE(
+                   FR-T-RES-INICIO(CARRO-OPCAO-NUM))
+               COMPUTE WS-JULIANO-EXIST-FIM = WS-JULIANO-EXIST +
+                   FR-T-RES-DIAS(CARRO-OPCAO-NUM)
+               IF (WS-JULIANO-HOJE >= WS-JULIANO-EXIST-FIM) THEN
+                   MOVE 0 TO FR-T-RES-DIAS(CARRO-OPCAO-NUM)
+                   MOVE "S" TO FR-T-DISPONIVEL(CARRO-OPCAO-NUM)
+               ELSE
+                   IF (WS-JULIANO-NOVO < WS-JULIANO-EXIST-FIM) AND
+                      (WS-JULIANO-NOVO-FIM > WS-JULIANO-EXIST) THEN
+                       DISPLAY "CARRO JA RESERVADO NESSE PERIODO!"
+                       MOVE "N" TO WS-RESERVA-OK
+                   END-IF
+               END-IF
+           END-IF.
+           IF (WS-RESERVA-OK = "S") THEN
+               MOVE WS-DATA-INICIO TO FR-T-RES-INICIO(CARRO-OPCAO-NUM)
+               MOVE DIAS-ALUGUER TO FR-T-RES-DIAS(CARRO-OPCAO-NUM)
+               MOVE "N" TO FR-T-DISPONIVEL(CARRO-OPCAO-NUM)
+               PERFORM GRAVAR-FROTA
+           END-IF.
+
+       LER-CARTA.
+           DISPLAY "Nº CARTA DE CONDUCAO: ".
+           ACCEPT CARTA-CONDUCAO.
+           DISPLAY "VALIDADE DA CARTA (AAAAMMDD): ".
+           ACCEPT CARTA-VALIDADE.
+           IF (CARTA-CONDUCAO = SPACES) OR (CARTA-VALIDADE = 0) THEN
+               DISPLAY "CARTA DE CONDUCAO OBRIGATORIA!"
+               GO TO LER-CARTA
+           END-IF.
+           ACCEPT WS-HOJE FROM DATE YYYYMMDD.
+           COMPUTE WS-JULIANO-HOJE = FUNCTION INTEGER-OF-DATE(WS-HOJE).
+           COMPUTE WS-JULIANO-VALIDADE =
+               FUNCTION INTEGER-OF-DATE(CARTA-VALIDADE).
+           IF (WS-JULIANO-VALIDADE < WS-JULIANO-HOJE) THEN
+               DISPLAY "CARTA DE CONDUCAO CADUCADA!"
+               GO TO LER-CARTA
+           END-IF.
+
+       IMPRIMIR-CONTRATO.
+           OPEN EXTEND CONTRATO-ALUGUER.
+           MOVE "================================================"
+               TO CONTRATO-LINHA
+           WRITE CONTRATO-LINHA.
+           STRING "CONTRATO DE ALUGUER Nº " CONTRATO-NUM
+               DELIMITED BY SIZE INTO CONTRATO-LINHA.
+           WRITE CONTRATO-LINHA.
+           STRING "CLIENTE: " APELIDO " " NOME
+               DELIMITED BY SIZE INTO CONTRATO-LINHA.
+           WRITE CONTRATO-LINHA.
+           STRING "TIPO DE CARRO: " CARRO-OPCAO-NUM
+               DELIMITED BY SIZE INTO CONTRATO-LINHA.
+           WRITE CONTRATO-LINHA.
+           STRING "DATA INICIO: " WS-DATA-INICIO
+               "   DIAS: " DIAS-ALUGUER
+               DELIMITED BY SIZE INTO CONTRATO-LINHA.
+           WRITE CONTRATO-LINHA.
+           STRING "FILIAL LEVANTAMENTO: " WS-FILIAL-LEVANTAMENTO
+               "   FILIAL DEVOLUCAO: " WS-FILIAL-DEVOLUCAO
+               DELIMITED BY SIZE INTO CONTRATO-LINHA.
+           WRITE CONTRATO-LINHA.
+           MOVE CARRO-MARCA TO FORMAT-TOTAL.
+           STRING "TARIFA DIARIA: " FORMAT-TOTAL
+               DELIMITED BY SIZE INTO CONTRATO-LINHA.
+           WRITE CONTRATO-LINHA.
+           STRING "SEGURO: " WS-SEGURO-DESC
+               DELIMITED BY SIZE INTO CONTRATO-LINHA.
+           WRITE CONTRATO-LINHA.
+           STRING "KMS EFETUADOS: " QUILOMETROS
+               DELIMITED BY SIZE INTO CONTRATO-LINHA.
+           WRITE CONTRATO-LINHA.
+           IF (WS-DIAS-ATRASO > 0) THEN
+               MOVE PENALIZACAO-ATRASO TO FORMAT-TOTAL
+               STRING "PENALIZACAO ATRASO (" WS-DIAS-ATRASO
+                   " DIAS): " FORMAT-TOTAL
+                   DELIMITED BY SIZE INTO CONTRATO-LINHA
+               WRITE CONTRATO-LINHA
+           END-IF.
+           IF (SOBRETAXA-ONE-WAY > 0) THEN
+               MOVE SOBRETAXA-ONE-WAY TO FORMAT-TOTAL
+               STRING "SOBRETAXA ENTREGA OUTRA FILIAL: " FORMAT-TOTAL
+                   DELIMITED BY SIZE INTO CONTRATO-LINHA
+               WRITE CONTRATO-LINHA
+           END-IF.
+           MOVE TOTAL-SEM-IVA TO FORMAT-TOTAL.
+           STRING "VALOR TOTAL S/ IVA: " FORMAT-TOTAL
+               DELIMITED BY SIZE INTO CONTRATO-LINHA.
+           WRITE CONTRATO-LINHA.
+           MOVE IVA TO FORMAT-TOTAL.
+           COMPUTE WS-TAXA-IVA-PCT = WS-TAXA-IVA * 100.
+           STRING "IVA (" WS-TAXA-IVA-PCT "%): " FORMAT-TOTAL
+               DELIMITED BY SIZE INTO CONTRATO-LINHA.
+           WRITE CONTRATO-LINHA.
+           MOVE TOTAL-COM-IVA TO FORMAT-TOTAL.
+           STRING "TOTAL C/ IVA: " FORMAT-TOTAL
+               DELIMITED BY SIZE INTO CONTRATO-LINHA.
+           WRITE CONTRATO-LINHA.
+           MOVE CAUCAO TO FORMAT-TOTAL.
+           STRING "CAUCAO RETIDA: " FORMAT-TOTAL
+               DELIMITED BY SIZE INTO CONTRATO-LINHA.
+           WRITE CONTRATO-LINHA.
+           MOVE "================================================"
+               TO CONTRATO-LINHA
+           WRITE CONTRATO-LINHA.
+           CLOSE CONTRATO-ALUGUER.
+
+       REGISTAR-DANO.
+           OPEN EXTEND FICHEIRO-DANOS.
+           MOVE CONTRATO-NUM TO DANO-CONTRATO-NUM.
+           MOVE FR-T-PLACA(CARRO-OPCAO-NUM) TO DANO-PLACA.
+           MOVE WS-DANO-DESCRICAO TO DANO-DESCRICAO.
+           MOVE WS-DATA-DEVOLUCAO TO DANO-DATA.
+           WRITE REG-DANO.
+           CLOSE FICHEIRO-DANOS.
+
+       REGISTAR-ALUGUER.
+           OPEN EXTEND FICHEIRO-ALUGUERES.
+           MOVE WS-DATA-INICIO TO ALG-DATA-INICIO.
+           MOVE FR-T-MODELO(CARRO-OPCAO-NUM) TO ALG-MODELO.
+           MOVE DIAS-ALUGUER TO ALG-DIAS.
+           MOVE TOTAL-COM-IVA TO ALG-RECEITA.
+           WRITE REG-ALUGUER.
+           CLOSE FICHEIRO-ALUGUERES.
+
+       COPY "ERRO-LOG-PROC.cpy".
+       COPY "CONTRATO-CONTADOR-PROC.cpy".
+
        END PROGRAM CALCULADORA-ALUGUER-CARRO.
