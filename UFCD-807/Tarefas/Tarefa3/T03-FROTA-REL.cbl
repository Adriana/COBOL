@@ -0,0 +1,103 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Relatorio mensal de utilizacao da frota (le
+      *          ALUGUERES.DAT, alimentado por T03/FT03/exemplocar)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. T03-FROTA-REL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "ALUGUERES-SELECT.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "ALUGUERES-FD.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 WS-ALUGUERES-STATUS  PIC XX VALUES SPACES.
+       77 WS-MES-PEDIDO        PIC 9(06) VALUES 0.
+       77 WS-PERIODO-PESQUISA  PIC 9(06) VALUES 0.
+       77 WS-TOTAL-ALUGUERES   PIC 9(05) VALUES 0.
+       77 WS-FORMAT            PIC Z(6)9.99.
+       77 IDX-MOD              PIC 9(02) VALUES 0.
+       77 WS-MODELO-ACHADO     PIC X VALUES "N".
+       01 WS-TABELA-MODELOS.
+           05 WS-MODELO-ITEM OCCURS 10 TIMES.
+               10 WS-MODELO-NOME    PIC X(10) VALUES SPACES.
+               10 WS-MODELO-DIAS    PIC 9(06) VALUES 0.
+               10 WS-MODELO-RECEITA PIC 9(08)V99 VALUES 0.
+       77 WS-NUM-MODELOS       PIC 9(02) VALUES 0.
+       COPY "DATA-SISTEMA-WS.cpy".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "=== RELATORIO MENSAL DE UTILIZACAO DA FROTA ===".
+           DISPLAY "MES A CONSULTAR AAAAMM (ENTER=MES ATUAL): "
+               WITH NO ADVANCING.
+           ACCEPT WS-PERIODO-PESQUISA.
+           IF (WS-PERIODO-PESQUISA = 0) THEN
+               PERFORM OBTER-DATA-SISTEMA
+               COMPUTE WS-PERIODO-PESQUISA =
+                   WS-DS-ANO * 100 + WS-DS-MES
+           END-IF.
+           OPEN INPUT FICHEIRO-ALUGUERES.
+           IF (WS-ALUGUERES-STATUS NOT = "00") THEN
+               DISPLAY "NAO HA ALUGUERES REGISTADOS."
+               GO FIM-RELATORIO
+           END-IF.
+           PERFORM LER-ALUGUERES UNTIL WS-ALUGUERES-STATUS = "10".
+           CLOSE FICHEIRO-ALUGUERES.
+           PERFORM IMPRIMIR-RELATORIO.
+           GO TO FIM-RELATORIO.
+
+       LER-ALUGUERES.
+           READ FICHEIRO-ALUGUERES
+               AT END MOVE "10" TO WS-ALUGUERES-STATUS
+               NOT AT END
+                   COMPUTE WS-MES-PEDIDO =
+                       ALG-DATA-INICIO / 100
+                   IF (WS-MES-PEDIDO = WS-PERIODO-PESQUISA)
+                       ADD 1 TO WS-TOTAL-ALUGUERES
+                       PERFORM ACUMULAR-MODELO
+                   END-IF
+           END-READ.
+
+       ACUMULAR-MODELO.
+           MOVE "N" TO WS-MODELO-ACHADO.
+           PERFORM VARYING IDX-MOD FROM 1 BY 1
+               UNTIL IDX-MOD > WS-NUM-MODELOS
+               IF (WS-MODELO-NOME(IDX-MOD) = ALG-MODELO) THEN
+                   ADD ALG-DIAS TO WS-MODELO-DIAS(IDX-MOD)
+                   ADD ALG-RECEITA TO WS-MODELO-RECEITA(IDX-MOD)
+                   MOVE "S" TO WS-MODELO-ACHADO
+               END-IF
+           END-PERFORM.
+           IF (WS-MODELO-ACHADO = "N") AND (WS-NUM-MODELOS < 10) THEN
+               ADD 1 TO WS-NUM-MODELOS
+               MOVE ALG-MODELO TO WS-MODELO-NOME(WS-NUM-MODELOS)
+               MOVE ALG-DIAS TO WS-MODELO-DIAS(WS-NUM-MODELOS)
+               MOVE ALG-RECEITA TO WS-MODELO-RECEITA(WS-NUM-MODELOS)
+           END-IF.
+
+       IMPRIMIR-RELATORIO.
+           DISPLAY "MES CONSULTADO: " WS-PERIODO-PESQUISA.
+           DISPLAY "TOTAL DE ALUGUERES: " WS-TOTAL-ALUGUERES.
+           DISPLAY "-------------------------------------------".
+           DISPLAY "MODELO      DIAS-ALUGADOS      RECEITA".
+           PERFORM VARYING IDX-MOD FROM 1 BY 1
+               UNTIL IDX-MOD > WS-NUM-MODELOS
+               MOVE WS-MODELO-RECEITA(IDX-MOD) TO WS-FORMAT
+               DISPLAY WS-MODELO-NOME(IDX-MOD) " "
+                   WS-MODELO-DIAS(IDX-MOD) "      " WS-FORMAT
+           END-PERFORM.
+           DISPLAY "-------------------------------------------".
+
+       FIM-RELATORIO.
+           STOP RUN.
+
+       COPY "DATA-SISTEMA-PROC.cpy".
+       END PROGRAM T03-FROTA-REL.
