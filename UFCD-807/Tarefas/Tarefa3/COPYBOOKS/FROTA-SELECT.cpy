@@ -0,0 +1,3 @@
+           SELECT FICHEIRO-FROTA ASSIGN TO "FROTA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FROTA-STATUS.
