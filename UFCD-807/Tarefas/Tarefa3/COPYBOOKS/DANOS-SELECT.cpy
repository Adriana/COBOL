@@ -0,0 +1,3 @@
+           SELECT FICHEIRO-DANOS ASSIGN TO "DANOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DANOS-STATUS.
