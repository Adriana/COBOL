@@ -0,0 +1,6 @@
+       FD  FICHEIRO-DANOS.
+       01  REG-DANO.
+           05 DANO-CONTRATO-NUM   PIC 9(04).
+           05 DANO-PLACA          PIC X(08).
+           05 DANO-DESCRICAO      PIC X(40).
+           05 DANO-DATA           PIC 9(08).
