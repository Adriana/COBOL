@@ -0,0 +1,3 @@
+           SELECT FICHEIRO-ALUGUERES ASSIGN TO "ALUGUERES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALUGUERES-STATUS.
