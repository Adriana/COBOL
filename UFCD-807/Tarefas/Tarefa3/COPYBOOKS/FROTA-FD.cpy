@@ -0,0 +1,9 @@
+       FD  FICHEIRO-FROTA.
+       01  REG-FROTA.
+           05 FR-PLACA            PIC X(08).
+           05 FR-MODELO           PIC X(10).
+           05 FR-TIPO             PIC 9(01).
+           05 FR-TARIFA           PIC 9(05)V99.
+           05 FR-DISPONIVEL       PIC X(01).
+           05 FR-RES-INICIO       PIC 9(08).
+           05 FR-RES-DIAS         PIC 9(03).
