@@ -0,0 +1,3 @@
+           SELECT FICHEIRO-FROTA ASSIGN TO "FROTA-ABC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FROTA-STATUS.
