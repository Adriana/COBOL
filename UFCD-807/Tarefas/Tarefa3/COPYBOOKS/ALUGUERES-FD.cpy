@@ -0,0 +1,6 @@
+       FD  FICHEIRO-ALUGUERES.
+       01  REG-ALUGUER.
+           05 ALG-DATA-INICIO     PIC 9(08).
+           05 ALG-MODELO          PIC X(10).
+           05 ALG-DIAS            PIC 9(03).
+           05 ALG-RECEITA         PIC 9(07)V99.
