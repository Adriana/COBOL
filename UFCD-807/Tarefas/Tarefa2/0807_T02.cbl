@@ -7,9 +7,21 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. T02.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "EMPREGADOS-SELECT.cpy".
+           COPY "ERRO-LOG-SELECT.cpy".
+
        DATA DIVISION.
+       FILE SECTION.
+           COPY "EMPREGADOS-FD.cpy".
+           COPY "ERRO-LOG-FD.cpy".
+
        WORKING-STORAGE SECTION.
+       COPY "ERRO-LOG-WS.cpy".
        77 TEMP        PIC X(02) VALUES SPACES.
+       77 NOME        PIC X(30) VALUES SPACES.
        77 IDADE       PIC 9(02) VALUES 0.
            88 VALIDAR-IDADE VALUES 18 THRU 65.
        77 ANTIGUIDADE PIC 9(02) VALUES 0.
@@ -19,10 +31,28 @@
        77 SAIDA-BONUS PIC Z,ZZ9.
        77 REPETIR     PIC X(01) VALUES SPACES.
 
-       01 DATA-ATUAL.
-           05 ANO PIC 9(04) VALUES 0.
-           05 MES PIC 9(02) VALUES 0.
-           05 DIA PIC 9(02) VALUES 0.
+       77 WS-EMPREGADOS-STATUS  PIC XX VALUES SPACES.
+       77 IDX-EMP               PIC 9(02) VALUES 0.
+       77 WS-NUM-EMPREGADOS     PIC 9(02) VALUES 0.
+       77 WS-EMP-ACHADO         PIC 9(02) VALUES 0.
+       01 TABELA-EMPREGADOS.
+           05 EMP-ITEM OCCURS 50 TIMES INDEXED BY IDX-E.
+               10 EMP-T-NOME            PIC X(30).
+               10 EMP-T-DEPARTAMENTO    PIC X(10).
+               10 EMP-T-ANOENTRADA      PIC 9(04).
+               10 EMP-T-ANTIGUIDADE     PIC 9(02).
+               10 EMP-T-FILHOS          PIC 9(02).
+               10 EMP-T-IBAN            PIC X(25).
+               10 EMP-T-SALARIO-BASE    PIC 9(06)V99.
+               10 EMP-T-COMISSAO        PIC 9(06)V99.
+               10 EMP-T-DECIMO-TERCEIRO PIC 9(06)V99.
+               10 EMP-T-SUBSIDIO-FERIAS PIC 9(06)V99.
+               10 EMP-T-BONUS-NATAL     PIC 9(06)V99.
+               10 EMP-T-IRS             PIC 9(06)V99.
+               10 EMP-T-SEG-SOCIAL      PIC 9(06)V99.
+               10 EMP-T-LIQUIDO         PIC 9(06)V99.
+
+       COPY "DATA-SISTEMA-WS.cpy".
 
        SCREEN SECTION.
        01 LIMPAR-ECRAN BLANK SCREEN.
@@ -30,42 +60,64 @@
        PROCEDURE DIVISION.
        LER-IDADE.
            DISPLAY LIMPAR-ECRAN.
-           ACCEPT DATA-ATUAL FROM DATE YYYYMMDD.
-           DISPLAY FUNCTION CONCATENATE(DIA,"-",MES,"-",ANO) AT 0140.
+           PERFORM CARREGAR-EMPREGADOS.
+           PERFORM OBTER-DATA-SISTEMA.
+           DISPLAY WS-DATA-FORMATADA AT 0140.
            DISPLAY "CARLOS RAFAEL" AT 0239.
            DISPLAY "CALCULO DO BONUS DE NATAL" FOREGROUND-COLOR 3
            HIGHLIGHT AT 0101.
+           DISPLAY "NOME DO FUNCIONARIO:" AT 0201.
+           ACCEPT NOME AT 0222 FOREGROUND-COLOR 2 HIGHLIGHT.
+           PERFORM PROCURAR-EMPREGADO.
            DISPLAY "QUAL A IDADE:" AT 0301.
            ACCEPT TEMP AT 0314 FOREGROUND-COLOR 2 HIGHLIGHT.
            MOVE FUNCTION NUMVAL(TEMP) TO IDADE.
            IF (NOT VALIDAR-IDADE) THEN
                DISPLAY "A IDADE NAO E VALIDA" FOREGROUND-COLOR 4
                HIGHLIGHT AT 0318
+               MOVE "T02" TO WS-ERRO-PROGRAMA
+               MOVE "IDADE INVALIDA" TO WS-ERRO-MENSAGEM
+               PERFORM REGISTAR-ERRO
                GO LER-IDADE
            ELSE
                DISPLAY " " ERASE EOL AT 0318
            END-IF.
        LER-ANTIGUIDADE.
-           DISPLAY "QUAL A ANTIGUIDADE:" AT 0501.
-           ACCEPT TEMP AT 0520 FOREGROUND-COLOR 2 HIGHLIGHT.
-           MOVE FUNCTION NUMVAL(TEMP) TO ANTIGUIDADE.
-           IF (ANTIGUIDADE > IDADE) THEN
-               DISPLAY "A ANTIGUIDADE NAO E VALIDA" FOREGROUND-COLOR 4
-               HIGHLIGHT AT 0523
-               GO LER-ANTIGUIDADE
+           IF (WS-EMP-ACHADO > 0) THEN
+               MOVE EMP-T-ANTIGUIDADE(WS-EMP-ACHADO) TO ANTIGUIDADE
+               DISPLAY "ANTIGUIDADE (DO REGISTO DE EMPREGADOS): "
+                   ANTIGUIDADE AT 0501
            ELSE
-               DISPLAY " " ERASE EOL AT 0523
+               DISPLAY "QUAL A ANTIGUIDADE:" AT 0501
+               ACCEPT TEMP AT 0520 FOREGROUND-COLOR 2 HIGHLIGHT
+               MOVE FUNCTION NUMVAL(TEMP) TO ANTIGUIDADE
+               IF (ANTIGUIDADE > IDADE) THEN
+                   DISPLAY "A ANTIGUIDADE NAO E VALIDA"
+                       FOREGROUND-COLOR 4 HIGHLIGHT AT 0523
+                   GO LER-ANTIGUIDADE
+               ELSE
+                   DISPLAY " " ERASE EOL AT 0523
+               END-IF
            END-IF.
        LER-FILHOS.
-           DISPLAY "QUAL O N. FILHOS:" AT 0701.
-           ACCEPT TEMP AT 0718 FOREGROUND-COLOR 2 HIGHLIGHT.
-           MOVE FUNCTION NUMVAL(TEMP) TO FILHOS.
-           IF (NOT VALIDAR-FILHOS) THEN
-               DISPLAY "N. FILHOS NAO E VALIDO" FOREGROUND-COLOR 4
-               HIGHLIGHT AT 0722
-               GO LER-FILHOS
+           IF (WS-EMP-ACHADO > 0) THEN
+               MOVE EMP-T-FILHOS(WS-EMP-ACHADO) TO FILHOS
+               DISPLAY "N. FILHOS (DO REGISTO DE EMPREGADOS): "
+                   FILHOS AT 0701
            ELSE
-               DISPLAY " " ERASE EOL AT 0722
+               DISPLAY "QUAL O N. FILHOS:" AT 0701
+               ACCEPT TEMP AT 0718 FOREGROUND-COLOR 2 HIGHLIGHT
+               MOVE FUNCTION NUMVAL(TEMP) TO FILHOS
+               IF (NOT VALIDAR-FILHOS) THEN
+                   DISPLAY "N. FILHOS NAO E VALIDO" FOREGROUND-COLOR 4
+                   HIGHLIGHT AT 0722
+                   MOVE "T02" TO WS-ERRO-PROGRAMA
+                   MOVE "NUMERO DE FILHOS INVALIDO" TO WS-ERRO-MENSAGEM
+                   PERFORM REGISTAR-ERRO
+                   GO LER-FILHOS
+               ELSE
+                   DISPLAY " " ERASE EOL AT 0722
+               END-IF
            END-IF.
        CALCULO-BONUS.
       * O BONUS DA IDADE
@@ -88,6 +140,14 @@
            MOVE BONUS TO SAIDA-BONUS.
            DISPLAY FUNCTION CONCATENATE("O VALOR DO BONUS ê:",
            SAIDA-BONUS) AT 0901.
+           IF (WS-EMP-ACHADO > 0) THEN
+               PERFORM POSTAR-BONUS
+               DISPLAY "BONUS REGISTADO NO REGISTO DO EMPREGADO."
+                   AT 1001
+           ELSE
+               DISPLAY "FUNCIONARIO NAO ENCONTRADO - BONUS NAO FOI"
+               DISPLAY "REGISTADO NO REGISTO DE EMPREGADOS." AT 1001
+           END-IF.
 
            DISPLAY "PRETENDE EFETUAR NOVO CALCULO?(S/N):" AT 1101.
            ACCEPT REPETIR AT 1137.
@@ -96,4 +156,46 @@
            END-IF.
 
            STOP RUN.
+
+       CARREGAR-EMPREGADOS.
+           MOVE 0 TO WS-NUM-EMPREGADOS.
+           OPEN INPUT FICHEIRO-EMPREGADOS.
+           IF (WS-EMPREGADOS-STATUS = "00") THEN
+               PERFORM UNTIL WS-EMPREGADOS-STATUS = "10"
+                   READ FICHEIRO-EMPREGADOS
+                       AT END MOVE "10" TO WS-EMPREGADOS-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-NUM-EMPREGADOS
+                           MOVE REG-EMPREGADO TO
+                               EMP-ITEM(WS-NUM-EMPREGADOS)
+                   END-READ
+               END-PERFORM
+               CLOSE FICHEIRO-EMPREGADOS
+           ELSE
+               MOVE 0 TO WS-NUM-EMPREGADOS
+           END-IF.
+
+       PROCURAR-EMPREGADO.
+           MOVE 0 TO WS-EMP-ACHADO.
+           PERFORM VARYING IDX-EMP FROM 1 BY 1
+               UNTIL IDX-EMP > WS-NUM-EMPREGADOS
+               IF (EMP-T-NOME(IDX-EMP) = NOME) THEN
+                   MOVE IDX-EMP TO WS-EMP-ACHADO
+               END-IF
+           END-PERFORM.
+
+       POSTAR-BONUS.
+           MOVE BONUS TO EMP-T-BONUS-NATAL(WS-EMP-ACHADO).
+           OPEN OUTPUT FICHEIRO-EMPREGADOS.
+           PERFORM VARYING IDX-EMP FROM 1 BY 1
+               UNTIL IDX-EMP > WS-NUM-EMPREGADOS
+               MOVE EMP-ITEM(IDX-EMP) TO REG-EMPREGADO
+               WRITE REG-EMPREGADO
+           END-PERFORM.
+           CLOSE FICHEIRO-EMPREGADOS.
+
+       COPY "DATA-SISTEMA-PROC.cpy".
+
+       COPY "ERRO-LOG-PROC.cpy".
+
        END PROGRAM T02.
