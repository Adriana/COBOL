@@ -0,0 +1,109 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Menu principal - escolhe e chama o programa de negocio
+      *          pretendido (Tarefas 1 a 4 + folha de salarios).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LANCADOR.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-OPCAO        PIC 9(02) VALUES 99.
+           88 VALIDAR-OPCAO VALUES 0 THRU 6.
+       77  WS-SUBOPCAO     PIC 9(02) VALUES 99.
+           88 VALIDAR-SUBOPCAO-T01 VALUES 0 THRU 14.
+       77  WS-SUBOPCAO-T03 PIC 9(02) VALUES 99.
+           88 VALIDAR-SUBOPCAO-T03 VALUES 0 THRU 3.
+
+       PROCEDURE DIVISION.
+       MENU-PRINCIPAL.
+           DISPLAY "=================================================".
+           DISPLAY "              MENU PRINCIPAL - UFCD 0807".
+           DISPLAY "=================================================".
+           DISPLAY "1 - TAREFA 1 (CALCULADORAS E FERRAMENTAS DIVERSAS)".
+           DISPLAY "2 - TAREFA 2 (BONUS DE NATAL)".
+           DISPLAY "3 - TAREFA 3 (ALUGUER DE FROTA AUTOMOVEL)".
+           DISPLAY "4 - TAREFA 4 (PEDIDOS DA PIZARIA)".
+           DISPLAY "5 - CALCULO DE SALARIOS (FOLHA DE PAGAMENTO)".
+           DISPLAY "6 - RELATORIO DIARIO CONSOLIDADO".
+           DISPLAY "0 - SAIR".
+           DISPLAY "OPCAO: " WITH NO ADVANCING.
+           ACCEPT WS-OPCAO.
+           IF (NOT VALIDAR-OPCAO) THEN
+               DISPLAY "OPCAO INVALIDA!"
+               GO MENU-PRINCIPAL
+           END-IF.
+           EVALUATE WS-OPCAO
+               WHEN 1
+                   PERFORM SUBMENU-TAREFA1
+               WHEN 2
+                   CALL "T02"
+               WHEN 3
+                   PERFORM SUBMENU-TAREFA3
+               WHEN 4
+                   CALL "T04"
+               WHEN 5
+                   CALL "CALC-SALARIO"
+               WHEN 6
+                   CALL "RELATORIO-DIARIO"
+               WHEN 0
+                   STOP RUN
+           END-EVALUATE.
+           GO MENU-PRINCIPAL.
+
+       SUBMENU-TAREFA1.
+           DISPLAY "-------------------------------------------------".
+           DISPLAY "TAREFA 1 - ESCOLHA O EXERCICIO (0 VOLTA AO MENU):".
+           DISPLAY " 1-EXERCICIO 1    2-EXERCICIO 2   3-EXERCICIO 3".
+           DISPLAY " 4-EXERCICIO 4    5-EXERCICIO 5   6-EXERCICIO 6".
+           DISPLAY " 7-EXERCICIO 7    8-EXERCICIO 8   9-EXERCICIO 9".
+           DISPLAY "10-EXERCICIO 10  11-EXERCICIO 11 12-EXERCICIO 12".
+           DISPLAY "13-EXERCICIO 13  14-EXERCICIO 14".
+           DISPLAY "OPCAO: " WITH NO ADVANCING.
+           ACCEPT WS-SUBOPCAO.
+           IF (NOT VALIDAR-SUBOPCAO-T01) THEN
+               DISPLAY "OPCAO INVALIDA!"
+               GO SUBMENU-TAREFA1
+           END-IF.
+           EVALUATE WS-SUBOPCAO
+               WHEN 1  CALL "T01_01"
+               WHEN 2  CALL "T01_02"
+               WHEN 3  CALL "T01_03"
+               WHEN 4  CALL "T01_04"
+               WHEN 5  CALL "T01_05"
+               WHEN 6  CALL "T01_06"
+               WHEN 7  CALL "T01_07"
+               WHEN 8  CALL "T01_08"
+               WHEN 9  CALL "T01_09"
+               WHEN 10 CALL "T01_10"
+               WHEN 11 CALL "T01_11"
+               WHEN 12 CALL "T01_12"
+               WHEN 13 CALL "T01_13"
+               WHEN 14 CALL "T01_14"
+               WHEN 0
+                   CONTINUE
+           END-EVALUATE.
+
+       SUBMENU-TAREFA3.
+           DISPLAY "-------------------------------------------------".
+           DISPLAY "TAREFA 3 - ALUGUER DE FROTA (0 VOLTA AO MENU):".
+           DISPLAY "1-T03 (FROTA VW/TOYOTA/MERCEDES)".
+           DISPLAY "2-FT03 (CALCULADORA ALUGUER DE CARRO)".
+           DISPLAY "3-ABC RENT A CAR (FROTA MONTERO/BMW/FERRARI)".
+           DISPLAY "OPCAO: " WITH NO ADVANCING.
+           ACCEPT WS-SUBOPCAO-T03.
+           IF (NOT VALIDAR-SUBOPCAO-T03) THEN
+               DISPLAY "OPCAO INVALIDA!"
+               GO SUBMENU-TAREFA3
+           END-IF.
+           EVALUATE WS-SUBOPCAO-T03
+               WHEN 1 CALL "T03"
+               WHEN 2 CALL "CALCULADORA-ALUGUER-CARRO"
+               WHEN 3 CALL "ABC-RENT-A-CAR"
+               WHEN 0
+                   CONTINUE
+           END-EVALUATE.
+
+       END PROGRAM LANCADOR.
