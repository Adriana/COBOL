@@ -0,0 +1,2 @@
+       FD  FICHEIRO-CONTADOR-PED.
+       01  REG-CONTADOR-PED       PIC 9(03).
