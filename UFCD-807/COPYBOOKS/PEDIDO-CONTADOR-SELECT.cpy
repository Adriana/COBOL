@@ -0,0 +1,3 @@
+           SELECT FICHEIRO-CONTADOR-PED ASSIGN TO "PEDIDO-CONTADOR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTADOR-PED-STATUS.
