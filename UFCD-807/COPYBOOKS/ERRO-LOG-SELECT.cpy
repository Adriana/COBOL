@@ -0,0 +1,3 @@
+           SELECT FICHEIRO-ERROS ASSIGN TO "ERROS.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERRO-LOG-STATUS.
