@@ -0,0 +1,2 @@
+       FD  FICHEIRO-CONTADOR-CTR.
+       01  REG-CONTADOR-CTR       PIC 9(04).
