@@ -0,0 +1,3 @@
+           SELECT FICHEIRO-EMPREGADOS ASSIGN TO "EMPREGADOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPREGADOS-STATUS.
