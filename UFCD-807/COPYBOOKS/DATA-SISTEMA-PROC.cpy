@@ -0,0 +1,4 @@
+       OBTER-DATA-SISTEMA.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+           MOVE FUNCTION CONCATENATE(WS-DS-DIA,"/",WS-DS-MES,"/",
+               WS-DS-ANO) TO WS-DATA-FORMATADA.
