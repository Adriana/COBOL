@@ -0,0 +1,14 @@
+       CARREGAR-CONTADOR-CONTRATO.
+           OPEN INPUT FICHEIRO-CONTADOR-CTR.
+           IF (WS-CONTADOR-CTR-STATUS = "00") THEN
+               READ FICHEIRO-CONTADOR-CTR
+                   NOT AT END
+                       MOVE REG-CONTADOR-CTR TO CONTRATO-NUM
+               END-READ
+           END-IF.
+           CLOSE FICHEIRO-CONTADOR-CTR.
+       GRAVAR-CONTADOR-CONTRATO.
+           OPEN OUTPUT FICHEIRO-CONTADOR-CTR.
+           MOVE CONTRATO-NUM TO REG-CONTADOR-CTR.
+           WRITE REG-CONTADOR-CTR.
+           CLOSE FICHEIRO-CONTADOR-CTR.
