@@ -0,0 +1,3 @@
+           SELECT FICHEIRO-CONTADOR-CTR ASSIGN TO "CTR-CONTADOR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTADOR-CTR-STATUS.
