@@ -0,0 +1,2 @@
+       77  WS-CONTADOR-CTR-STATUS  PIC XX VALUES SPACES.
+       77  WS-CONTADOR-CARREGADO   PIC X  VALUES "N".
