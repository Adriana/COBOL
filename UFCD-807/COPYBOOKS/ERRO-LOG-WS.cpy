@@ -0,0 +1,4 @@
+       77  WS-ERRO-LOG-STATUS     PIC XX VALUES SPACES.
+       77  WS-ERRO-PROGRAMA       PIC X(15) VALUES SPACES.
+       77  WS-ERRO-MENSAGEM       PIC X(40) VALUES SPACES.
+       77  WS-ERRO-DATA-HOJE      PIC 9(08) VALUES 0.
