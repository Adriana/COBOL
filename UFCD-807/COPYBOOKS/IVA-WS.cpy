@@ -0,0 +1 @@
+       77  WS-TAXA-IVA             PIC V99 VALUES .23.
