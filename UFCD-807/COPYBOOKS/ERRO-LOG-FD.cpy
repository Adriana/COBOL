@@ -0,0 +1,5 @@
+       FD  FICHEIRO-ERROS.
+       01  REG-ERRO-LOG.
+           05 ERRO-DATA           PIC 9(08).
+           05 ERRO-PROGRAMA       PIC X(15).
+           05 ERRO-MENSAGEM       PIC X(40).
