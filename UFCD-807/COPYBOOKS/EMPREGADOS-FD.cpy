@@ -0,0 +1,16 @@
+       FD  FICHEIRO-EMPREGADOS.
+       01  REG-EMPREGADO.
+           05 EMP-NOME             PIC X(30).
+           05 EMP-DEPARTAMENTO     PIC X(10).
+           05 EMP-ANOENTRADA       PIC 9(04).
+           05 EMP-ANTIGUIDADE      PIC 9(02).
+           05 EMP-FILHOS           PIC 9(02).
+           05 EMP-IBAN             PIC X(25).
+           05 EMP-SALARIO-BASE     PIC 9(06)V99.
+           05 EMP-COMISSAO         PIC 9(06)V99.
+           05 EMP-DECIMO-TERCEIRO  PIC 9(06)V99.
+           05 EMP-SUBSIDIO-FERIAS  PIC 9(06)V99.
+           05 EMP-BONUS-NATAL      PIC 9(06)V99.
+           05 EMP-IRS              PIC 9(06)V99.
+           05 EMP-SEG-SOCIAL       PIC 9(06)V99.
+           05 EMP-LIQUIDO          PIC 9(06)V99.
