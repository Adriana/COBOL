@@ -0,0 +1,5 @@
+       01  WS-DATA-SISTEMA.
+           05 WS-DS-ANO        PIC 9(04) VALUES 0.
+           05 WS-DS-MES        PIC 9(02) VALUES 0.
+           05 WS-DS-DIA        PIC 9(02) VALUES 0.
+       77  WS-DATA-FORMATADA   PIC X(10) VALUES SPACES.
