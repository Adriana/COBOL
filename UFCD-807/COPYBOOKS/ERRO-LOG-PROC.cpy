@@ -0,0 +1,8 @@
+       REGISTAR-ERRO.
+           ACCEPT WS-ERRO-DATA-HOJE FROM DATE YYYYMMDD.
+           OPEN EXTEND FICHEIRO-ERROS.
+           MOVE WS-ERRO-DATA-HOJE TO ERRO-DATA.
+           MOVE WS-ERRO-PROGRAMA TO ERRO-PROGRAMA.
+           MOVE WS-ERRO-MENSAGEM TO ERRO-MENSAGEM.
+           WRITE REG-ERRO-LOG.
+           CLOSE FICHEIRO-ERROS.
