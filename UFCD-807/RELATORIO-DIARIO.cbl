@@ -0,0 +1,161 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Relatorio diario consolidado - junta as receitas da
+      *          pizzaria (PEDIDOS.DAT), do aluguer de automoveis
+      *          (ALUGUERES.DAT) e da agua (AGUA-CONTAS.DAT) numa so
+      *          vista, por data.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELATORIO-DIARIO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHEIRO-PEDIDOS ASSIGN TO "PEDIDOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PEDIDOS-STATUS.
+           SELECT FICHEIRO-ALUGUERES ASSIGN TO "ALUGUERES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALUGUERES-STATUS.
+           SELECT FICHEIRO-AGUA ASSIGN TO "AGUA-CONTAS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AGUA-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHEIRO-PEDIDOS.
+       01  REG-PEDIDO.
+           05 REG-DATA            PIC X(10).
+           05 REG-NUM-PEDIDO      PIC 9(02).
+           05 REG-CLIENTE         PIC A(20).
+           05 REG-CONTATO         PIC 9(09).
+           05 REG-NUM-PIZZAS      PIC 9(01).
+           05 REG-PIZZA OCCURS 5 TIMES.
+               10 REG-TIPO-PIZZA      PIC 9(01).
+               10 REG-INGREDIENTES    PIC X(80).
+           05 REG-IVA             PIC 9(03)V99.
+           05 REG-VALOR-TOTAL     PIC 9(03)V99.
+
+       FD  FICHEIRO-ALUGUERES.
+       01  REG-ALUGUER.
+           05 ALG-DATA-INICIO     PIC 9(08).
+           05 ALG-MODELO          PIC X(10).
+           05 ALG-DIAS            PIC 9(03).
+           05 ALG-RECEITA         PIC 9(07)V99.
+
+       FD  FICHEIRO-AGUA.
+       01  REG-LEITURA-AGUA.
+           05 AGUA-CONTA          PIC X(10).
+           05 AGUA-PERIODO        PIC 9(06).
+           05 AGUA-CONSUMO        PIC 9(04)V99.
+           05 AGUA-TOTAL          PIC 9(06)V99.
+           05 AGUA-PAGO           PIC X(01).
+
+       WORKING-STORAGE SECTION.
+       77 WS-PEDIDOS-STATUS       PIC XX VALUES SPACES.
+       77 WS-ALUGUERES-STATUS     PIC XX VALUES SPACES.
+       77 WS-AGUA-STATUS          PIC XX VALUES SPACES.
+       77 WS-DATA-PESQUISA        PIC 9(08) VALUES 0.
+       01 WS-DATA-PESQUISA-BR.
+           05 WS-DP-ANO           PIC 9(04).
+           05 WS-DP-MES           PIC 9(02).
+           05 WS-DP-DIA           PIC 9(02).
+       77 WS-DATA-PESQUISA-DMA    PIC X(10) VALUES SPACES.
+       77 WS-PERIODO-PESQUISA     PIC 9(06) VALUES 0.
+       77 WS-QTD-PEDIDOS          PIC 9(05) VALUES 0.
+       77 WS-TOTAL-PIZZARIA       PIC 9(07)V99 VALUES 0.
+       77 WS-QTD-ALUGUERES        PIC 9(05) VALUES 0.
+       77 WS-TOTAL-ALUGUERES      PIC 9(07)V99 VALUES 0.
+       77 WS-QTD-AGUA             PIC 9(05) VALUES 0.
+       77 WS-TOTAL-AGUA           PIC 9(07)V99 VALUES 0.
+       77 WS-TOTAL-GERAL          PIC 9(08)V99 VALUES 0.
+       77 WS-FORMAT               PIC Z(7)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "=== RELATORIO DIARIO CONSOLIDADO ===".
+           DISPLAY "DATA A CONSULTAR (AAAAMMDD): " WITH NO ADVANCING.
+           ACCEPT WS-DATA-PESQUISA.
+           MOVE WS-DATA-PESQUISA TO WS-DATA-PESQUISA-BR.
+           STRING WS-DP-DIA "/" WS-DP-MES "/" WS-DP-ANO
+               DELIMITED BY SIZE INTO WS-DATA-PESQUISA-DMA.
+           DIVIDE WS-DATA-PESQUISA BY 100 GIVING WS-PERIODO-PESQUISA.
+           PERFORM APURAR-PIZZARIA.
+           PERFORM APURAR-ALUGUERES.
+           PERFORM APURAR-AGUA.
+           PERFORM IMPRIMIR-RELATORIO.
+           STOP RUN.
+
+       APURAR-PIZZARIA.
+           OPEN INPUT FICHEIRO-PEDIDOS.
+           IF (WS-PEDIDOS-STATUS = "00") THEN
+               PERFORM UNTIL WS-PEDIDOS-STATUS = "10"
+                   READ FICHEIRO-PEDIDOS
+                       AT END MOVE "10" TO WS-PEDIDOS-STATUS
+                       NOT AT END
+                           IF (REG-DATA = WS-DATA-PESQUISA-DMA) THEN
+                               ADD 1 TO WS-QTD-PEDIDOS
+                               ADD REG-VALOR-TOTAL TO WS-TOTAL-PIZZARIA
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FICHEIRO-PEDIDOS
+           END-IF.
+
+       APURAR-ALUGUERES.
+           OPEN INPUT FICHEIRO-ALUGUERES.
+           IF (WS-ALUGUERES-STATUS = "00") THEN
+               PERFORM UNTIL WS-ALUGUERES-STATUS = "10"
+                   READ FICHEIRO-ALUGUERES
+                       AT END MOVE "10" TO WS-ALUGUERES-STATUS
+                       NOT AT END
+                           IF (ALG-DATA-INICIO = WS-DATA-PESQUISA) THEN
+                               ADD 1 TO WS-QTD-ALUGUERES
+                               ADD ALG-RECEITA TO WS-TOTAL-ALUGUERES
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FICHEIRO-ALUGUERES
+           END-IF.
+
+      * A agua e faturada por periodo mensal (AAAAMM), nao por dia, por
+      * isso entram aqui todas as faturas do mes da data pesquisada.
+       APURAR-AGUA.
+           OPEN INPUT FICHEIRO-AGUA.
+           IF (WS-AGUA-STATUS = "00") THEN
+               PERFORM UNTIL WS-AGUA-STATUS = "10"
+                   READ FICHEIRO-AGUA
+                       AT END MOVE "10" TO WS-AGUA-STATUS
+                       NOT AT END
+                           IF (AGUA-PERIODO = WS-PERIODO-PESQUISA) THEN
+                               ADD 1 TO WS-QTD-AGUA
+                               ADD AGUA-TOTAL TO WS-TOTAL-AGUA
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FICHEIRO-AGUA
+           END-IF.
+
+       IMPRIMIR-RELATORIO.
+           COMPUTE WS-TOTAL-GERAL =
+               WS-TOTAL-PIZZARIA + WS-TOTAL-ALUGUERES + WS-TOTAL-AGUA.
+           DISPLAY "---------------------------------------------".
+           DISPLAY "PIZZARIA   - PEDIDOS: " WS-QTD-PEDIDOS
+               WITH NO ADVANCING.
+           MOVE WS-TOTAL-PIZZARIA TO WS-FORMAT.
+           DISPLAY "   RECEITA: " WS-FORMAT.
+           DISPLAY "ALUGUERES  - CONTRATOS: " WS-QTD-ALUGUERES
+               WITH NO ADVANCING.
+           MOVE WS-TOTAL-ALUGUERES TO WS-FORMAT.
+           DISPLAY "   RECEITA: " WS-FORMAT.
+           DISPLAY "AGUA (MES) - FATURAS: " WS-QTD-AGUA
+               WITH NO ADVANCING.
+           MOVE WS-TOTAL-AGUA TO WS-FORMAT.
+           DISPLAY "   RECEITA: " WS-FORMAT.
+           DISPLAY "---------------------------------------------".
+           MOVE WS-TOTAL-GERAL TO WS-FORMAT.
+           DISPLAY "RECEITA TOTAL CONSOLIDADA: " WS-FORMAT.
+
+       END PROGRAM RELATORIO-DIARIO.
