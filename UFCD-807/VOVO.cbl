@@ -7,10 +7,30 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALC-SALARIO.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "EMPREGADOS-SELECT.cpy".
+           SELECT RECIBO-VENCIMENTO ASSIGN TO "RECIBO-VENCIMENTO.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHEIRO-SEPA ASSIGN TO "TRANSFERENCIAS-SEPA.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+           COPY "EMPREGADOS-FD.cpy".
+
+       FD  RECIBO-VENCIMENTO.
+       01  RECIBO-LINHA        PIC X(60).
+
+       FD  FICHEIRO-SEPA.
+       01  SEPA-LINHA          PIC X(70).
+
        WORKING-STORAGE SECTION.
 
        77  NOME           PIC X(30)      VALUE SPACES.
+       77  DEPARTAMENTO   PIC X(10)      VALUE SPACES.
+       77  IBAN           PIC X(25)      VALUE SPACES.
        77  ANOENTRADA     PIC 9(04)      VALUE ZEROS.
        77  SALARIO        PIC 9(06)V99   VALUE ZEROS.
        77  SALARIO-BASE   PIC 9(06)V99   VALUE ZEROS.
@@ -18,60 +38,127 @@
        77  VENDAS         PIC 9(06)V99   VALUE ZEROS.
        77  AUMENTO        PIC 9(03)V99   VALUE ZEROS.
        77  TEMPOCASA      PIC 9(02)      VALUE ZEROS.
-       77  DECIMOSEGUNDOSALARIO PIC 9(03)V99   VALUE ZEROS.
-       77  MES-VIGENTE    PIC 9(01) VALUES 0.
+       77  FILHOS         PIC 9(02)      VALUE ZEROS.
+       77  DECIMOSEGUNDOSALARIO PIC 9(06)V99   VALUE ZEROS.
+       77  SUBSIDIO-FERIAS      PIC 9(06)V99   VALUE ZEROS.
+       77  BONUS-NATAL          PIC 9(06)V99   VALUE ZEROS.
+       77  MES-VIGENTE    PIC 9(02) VALUES 0.
+           88 VALIDAR-MES-VIGENTE VALUES 1 THRU 12.
+       77  HORAS-EXTRA            PIC 9(03)V99 VALUE ZEROS.
+       77  MULTIPLICADOR-H-EXTRA  PIC 9V99     VALUE 1.50.
+       77  VALOR-HORA-BASE        PIC 9(04)V99 VALUE ZEROS.
+       77  VALOR-HORAS-EXTRA      PIC 9(05)V99 VALUE ZEROS.
+       77  SALARIO-ILIQUIDO       PIC 9(07)V99 VALUE ZEROS.
+       77  TAXA-SEG-SOCIAL        PIC 9V99     VALUE 0.11.
+       77  SEG-SOCIAL             PIC 9(06)V99 VALUE ZEROS.
+       77  IRS                    PIC 9(06)V99 VALUE ZEROS.
+       77  SALARIO-LIQUIDO        PIC 9(07)V99 VALUE ZEROS.
+       77  WS-FORMAT              PIC Z(5)9.99.
+
+       77 WS-EMPREGADOS-STATUS  PIC XX VALUES SPACES.
+       77 IDX-EMP               PIC 9(02) VALUES 0.
+       77 WS-NUM-EMPREGADOS     PIC 9(02) VALUES 0.
+       77 WS-EMP-ACHADO         PIC 9(02) VALUES 0.
+       01 TABELA-EMPREGADOS.
+           05 EMP-ITEM OCCURS 50 TIMES INDEXED BY IDX-E.
+               10 EMP-T-NOME            PIC X(30).
+               10 EMP-T-DEPARTAMENTO    PIC X(10).
+               10 EMP-T-ANOENTRADA      PIC 9(04).
+               10 EMP-T-ANTIGUIDADE     PIC 9(02).
+               10 EMP-T-FILHOS          PIC 9(02).
+               10 EMP-T-IBAN            PIC X(25).
+               10 EMP-T-SALARIO-BASE    PIC 9(06)V99.
+               10 EMP-T-COMISSAO        PIC 9(06)V99.
+               10 EMP-T-DECIMO-TERCEIRO PIC 9(06)V99.
+               10 EMP-T-SUBSIDIO-FERIAS PIC 9(06)V99.
+               10 EMP-T-BONUS-NATAL     PIC 9(06)V99.
+               10 EMP-T-IRS             PIC 9(06)V99.
+               10 EMP-T-SEG-SOCIAL      PIC 9(06)V99.
+               10 EMP-T-LIQUIDO         PIC 9(06)V99.
 
-       01 WRK-DATASISTEMA.
-           02 ANO PIC 9(04).
-           02 MES PIC 9(02).
-           02 DIA PIC 9(02).
+       COPY "DATA-SISTEMA-WS.cpy".
 
        PROCEDURE DIVISION.
+           PERFORM CARREGAR-EMPREGADOS.
            DISPLAY 'DATA: '.
-           ACCEPT WRK-DATASISTEMA FROM DATE YYYYMMDD.
-           DISPLAY FUNCTION CONCATENATE(DIA,"/",MES,"/",ANO)
-           DISPLAY 'MES: '.
+           PERFORM OBTER-DATA-SISTEMA.
+           DISPLAY WS-DATA-FORMATADA
+       LER-MES.
+           DISPLAY 'MES (1-12): '.
            ACCEPT MES-VIGENTE.
+           IF (NOT VALIDAR-MES-VIGENTE) THEN
+               DISPLAY 'MES INVALIDO. INDIQUE UM VALOR DE 1 A 12.'
+               GO TO LER-MES
+           END-IF.
            DISPLAY 'NOME DO FUNCIONARIO: '.
            ACCEPT NOME.
+           DISPLAY 'DEPARTAMENTO: '.
+           ACCEPT DEPARTAMENTO.
            DISPLAY 'ANO DE ENTRADA NA EMPRESA: '.
            ACCEPT ANOENTRADA.
+           DISPLAY 'NUMERO DE FILHOS: '.
+           ACCEPT FILHOS.
+           DISPLAY 'IBAN PARA TRANSFERENCIA: '.
+           ACCEPT IBAN.
+           PERFORM PROCURAR-EMPREGADO.
 
        ESCOLHA-MES.
-
+      * 13º mes e subsidio de ferias: o subsidio de natal e pago a
+      * 50% em junho (adiantamento) e os restantes 50% em novembro;
+      * o subsidio de ferias e pago integralmente em junho; o bonus
+      * de natal (calculado e gravado no registo do empregado pelo
+      * T02 - CALCULO DO BONUS DE NATAL) e pago em dezembro, junto
+      * com o vencimento normal.
+          MOVE 0 TO DECIMOSEGUNDOSALARIO.
+          MOVE 0 TO SUBSIDIO-FERIAS.
+          MOVE 0 TO BONUS-NATAL.
           EVALUATE MES-VIGENTE
-               WHEN 1
-                   DISPLAY "1-JANEIRO" AT 0550
-                   MOVE 0 TO DECIMOSEGUNDOSALARIO
-
-               WHEN 2
-                   DISPLAY "1-JANEIRO" AT 0550
-                   MOVE 0 TO DECIMOSEGUNDOSALARIO
-               WHEN 3
-                   DISPLAY "1-JANEIRO" AT 0550
-                   MOVE 0 TO DECIMOSEGUNDOSALARIO
-               WHEN 4
-                  DISPLAY "1-JANEIRO" AT 0550
-                   MOVE 0 TO DECIMOSEGUNDOSALARIO
-
+               WHEN 6
+                   DISPLAY "6-JUNHO: ADIANTAMENTO 13º MES + FERIAS"
+                       AT 0550
+               WHEN 11
+                   DISPLAY "11-NOVEMBRO: REMANESCENTE DO 13º MES"
+                       AT 0550
+               WHEN 12
+                   IF (WS-EMP-ACHADO > 0) THEN
+                       MOVE EMP-T-BONUS-NATAL(WS-EMP-ACHADO)
+                           TO BONUS-NATAL
+                   END-IF
+                   DISPLAY "12-DEZEMBRO: BONUS DE NATAL" AT 0550
                WHEN OTHER
-                   GO TO
+                   DISPLAY "SEM SUBSIDIOS EXTRA ESTE MES" AT 0550
            END-EVALUATE.
 
        LER-SALARIO-BASE.
-           COMPUTE TEMPOCASA = ANO - ANOENTRADA.
+           COMPUTE TEMPOCASA = WS-DS-ANO - ANOENTRADA.
            DISPLAY 'TEMPO DE CASA: ' TEMPOCASA ' ANO(S)'.
            EVALUATE TEMPOCASA
                WHEN 0 THRU 5
-                   COMPUTE SALARIO= 800
+                   COMPUTE SALARIO-BASE = 800
 
                WHEN 6 THRU 10
-                   COMPUTE SALARIO = 1000
+                   COMPUTE SALARIO-BASE = 1000
 
                WHEN OTHER
-                   COMPUTE SALARIO = 1200
+                   COMPUTE SALARIO-BASE = 1200
+           END-EVALUATE.
+
+       LER-HORAS-EXTRA.
+           DISPLAY 'HORAS EXTRA TRABALHADAS: '.
+           ACCEPT HORAS-EXTRA.
+           COMPUTE VALOR-HORA-BASE = SALARIO-BASE / 160.
+           COMPUTE VALOR-HORAS-EXTRA ROUNDED =
+               VALOR-HORA-BASE * MULTIPLICADOR-H-EXTRA * HORAS-EXTRA.
+           ADD VALOR-HORAS-EXTRA TO SALARIO-BASE.
+           DISPLAY 'SALARIO-BASE (C/ HORAS EXTRA): ' SALARIO-BASE.
+
+           EVALUATE MES-VIGENTE
+               WHEN 6
+                   COMPUTE DECIMOSEGUNDOSALARIO = SALARIO-BASE * 0.5
+                   COMPUTE SUBSIDIO-FERIAS = SALARIO-BASE
+               WHEN 11
+                   COMPUTE DECIMOSEGUNDOSALARIO = SALARIO-BASE * 0.5
            END-EVALUATE.
-               DISPLAY 'SALARIO-BASE:  ' SALARIO.
 
        LER-COMISSAO.
            DISPLAY 'VOLUME DE VENDAS:'
@@ -84,4 +171,178 @@
                COMPUTE COMISSAO = VENDAS * 0.15
                 END-IF
                 DISPLAY 'VALOR COMISAO: ' COMISSAO.
+
+       CALCULAR-DESCONTOS.
+           COMPUTE SALARIO-ILIQUIDO = SALARIO-BASE + COMISSAO.
+           COMPUTE SEG-SOCIAL ROUNDED =
+               SALARIO-ILIQUIDO * TAXA-SEG-SOCIAL.
+           EVALUATE TRUE
+               WHEN SALARIO-ILIQUIDO <= 700
+                   MOVE 0 TO IRS
+               WHEN SALARIO-ILIQUIDO <= 1000
+                   COMPUTE IRS ROUNDED = SALARIO-ILIQUIDO * 0.13
+               WHEN SALARIO-ILIQUIDO <= 1500
+                   COMPUTE IRS ROUNDED = SALARIO-ILIQUIDO * 0.18
+               WHEN SALARIO-ILIQUIDO <= 2500
+                   COMPUTE IRS ROUNDED = SALARIO-ILIQUIDO * 0.28
+               WHEN OTHER
+                   COMPUTE IRS ROUNDED = SALARIO-ILIQUIDO * 0.35
+           END-EVALUATE.
+           COMPUTE SALARIO-LIQUIDO = SALARIO-ILIQUIDO - IRS -
+               SEG-SOCIAL + DECIMOSEGUNDOSALARIO + SUBSIDIO-FERIAS +
+               BONUS-NATAL.
+           DISPLAY 'SEGURANCA SOCIAL (11%): ' SEG-SOCIAL.
+           DISPLAY 'IRS: ' IRS.
+           DISPLAY 'SALARIO LIQUIDO: ' SALARIO-LIQUIDO.
+           GO TO FIM-PROGRAMA.
+
+       PROCURAR-EMPREGADO.
+           MOVE 0 TO WS-EMP-ACHADO.
+           PERFORM VARYING IDX-EMP FROM 1 BY 1
+               UNTIL IDX-EMP > WS-NUM-EMPREGADOS
+               IF (EMP-T-NOME(IDX-EMP) = NOME) THEN
+                   MOVE IDX-EMP TO WS-EMP-ACHADO
+               END-IF
+           END-PERFORM.
+
+       ATUALIZAR-EMPREGADO.
+           MOVE 0 TO WS-EMP-ACHADO.
+           PERFORM VARYING IDX-EMP FROM 1 BY 1
+               UNTIL IDX-EMP > WS-NUM-EMPREGADOS
+               IF (EMP-T-NOME(IDX-EMP) = NOME) THEN
+                   MOVE IDX-EMP TO WS-EMP-ACHADO
+               END-IF
+           END-PERFORM.
+           IF (WS-EMP-ACHADO = 0) AND (WS-NUM-EMPREGADOS < 50) THEN
+               ADD 1 TO WS-NUM-EMPREGADOS
+               MOVE WS-NUM-EMPREGADOS TO WS-EMP-ACHADO
+           END-IF.
+           MOVE NOME           TO EMP-T-NOME(WS-EMP-ACHADO).
+           MOVE DEPARTAMENTO   TO EMP-T-DEPARTAMENTO(WS-EMP-ACHADO).
+           MOVE ANOENTRADA     TO EMP-T-ANOENTRADA(WS-EMP-ACHADO).
+           MOVE TEMPOCASA      TO EMP-T-ANTIGUIDADE(WS-EMP-ACHADO).
+           MOVE FILHOS         TO EMP-T-FILHOS(WS-EMP-ACHADO).
+           MOVE IBAN           TO EMP-T-IBAN(WS-EMP-ACHADO).
+           MOVE SALARIO-BASE   TO EMP-T-SALARIO-BASE(WS-EMP-ACHADO).
+           MOVE COMISSAO       TO EMP-T-COMISSAO(WS-EMP-ACHADO).
+           MOVE DECIMOSEGUNDOSALARIO TO
+               EMP-T-DECIMO-TERCEIRO(WS-EMP-ACHADO).
+           MOVE SUBSIDIO-FERIAS TO
+               EMP-T-SUBSIDIO-FERIAS(WS-EMP-ACHADO).
+           MOVE IRS            TO EMP-T-IRS(WS-EMP-ACHADO).
+           MOVE SEG-SOCIAL     TO EMP-T-SEG-SOCIAL(WS-EMP-ACHADO).
+           MOVE SALARIO-LIQUIDO TO EMP-T-LIQUIDO(WS-EMP-ACHADO).
+           IF (MES-VIGENTE = 12) THEN
+               MOVE 0 TO EMP-T-BONUS-NATAL(WS-EMP-ACHADO)
+           END-IF.
+           PERFORM GRAVAR-EMPREGADOS.
+
+       IMPRIMIR-RECIBO.
+           OPEN EXTEND RECIBO-VENCIMENTO.
+           MOVE "============================================"
+               TO RECIBO-LINHA
+           WRITE RECIBO-LINHA.
+           STRING "RECIBO DE VENCIMENTO - MES " MES-VIGENTE
+               DELIMITED BY SIZE INTO RECIBO-LINHA.
+           WRITE RECIBO-LINHA.
+           STRING "FUNCIONARIO: " NOME
+               DELIMITED BY SIZE INTO RECIBO-LINHA.
+           WRITE RECIBO-LINHA.
+           STRING "DEPARTAMENTO: " DEPARTAMENTO
+               DELIMITED BY SIZE INTO RECIBO-LINHA.
+           WRITE RECIBO-LINHA.
+           MOVE SALARIO-BASE TO WS-FORMAT.
+           STRING "SALARIO BASE: " WS-FORMAT
+               DELIMITED BY SIZE INTO RECIBO-LINHA.
+           WRITE RECIBO-LINHA.
+           MOVE COMISSAO TO WS-FORMAT.
+           STRING "COMISSAO: " WS-FORMAT
+               DELIMITED BY SIZE INTO RECIBO-LINHA.
+           WRITE RECIBO-LINHA.
+           IF (DECIMOSEGUNDOSALARIO > 0) THEN
+               MOVE DECIMOSEGUNDOSALARIO TO WS-FORMAT
+               STRING "SUBSIDIO DE NATAL: " WS-FORMAT
+                   DELIMITED BY SIZE INTO RECIBO-LINHA
+               WRITE RECIBO-LINHA
+           END-IF.
+           IF (SUBSIDIO-FERIAS > 0) THEN
+               MOVE SUBSIDIO-FERIAS TO WS-FORMAT
+               STRING "SUBSIDIO DE FERIAS: " WS-FORMAT
+                   DELIMITED BY SIZE INTO RECIBO-LINHA
+               WRITE RECIBO-LINHA
+           END-IF.
+           IF (BONUS-NATAL > 0) THEN
+               MOVE BONUS-NATAL TO WS-FORMAT
+               STRING "BONUS DE NATAL: " WS-FORMAT
+                   DELIMITED BY SIZE INTO RECIBO-LINHA
+               WRITE RECIBO-LINHA
+           END-IF.
+           MOVE SALARIO-ILIQUIDO TO WS-FORMAT.
+           STRING "TOTAL ILIQUIDO: " WS-FORMAT
+               DELIMITED BY SIZE INTO RECIBO-LINHA.
+           WRITE RECIBO-LINHA.
+           MOVE IRS TO WS-FORMAT.
+           STRING "IRS: " WS-FORMAT
+               DELIMITED BY SIZE INTO RECIBO-LINHA.
+           WRITE RECIBO-LINHA.
+           MOVE SEG-SOCIAL TO WS-FORMAT.
+           STRING "SEGURANCA SOCIAL (11%): " WS-FORMAT
+               DELIMITED BY SIZE INTO RECIBO-LINHA.
+           WRITE RECIBO-LINHA.
+           MOVE SALARIO-LIQUIDO TO WS-FORMAT.
+           STRING "TOTAL LIQUIDO: " WS-FORMAT
+               DELIMITED BY SIZE INTO RECIBO-LINHA.
+           WRITE RECIBO-LINHA.
+           MOVE "============================================"
+               TO RECIBO-LINHA
+           WRITE RECIBO-LINHA.
+           CLOSE RECIBO-VENCIMENTO.
+
+       GERAR-TRANSFERENCIA-SEPA.
+           OPEN EXTEND FICHEIRO-SEPA.
+           MOVE SALARIO-LIQUIDO TO WS-FORMAT.
+           STRING NOME DELIMITED BY SIZE
+               ";" DELIMITED BY SIZE
+               IBAN DELIMITED BY SIZE
+               ";" DELIMITED BY SIZE
+               WS-FORMAT DELIMITED BY SIZE
+               ";SALARIO-" MES-VIGENTE DELIMITED BY SIZE
+               INTO SEPA-LINHA.
+           WRITE SEPA-LINHA.
+           CLOSE FICHEIRO-SEPA.
+
+       FIM-PROGRAMA.
+           PERFORM ATUALIZAR-EMPREGADO.
+           PERFORM IMPRIMIR-RECIBO.
+           PERFORM GERAR-TRANSFERENCIA-SEPA.
            STOP RUN.
+
+       CARREGAR-EMPREGADOS.
+           OPEN INPUT FICHEIRO-EMPREGADOS.
+           IF (WS-EMPREGADOS-STATUS = "00") THEN
+               PERFORM UNTIL WS-EMPREGADOS-STATUS = "10"
+                   READ FICHEIRO-EMPREGADOS
+                       AT END MOVE "10" TO WS-EMPREGADOS-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-NUM-EMPREGADOS
+                           MOVE REG-EMPREGADO TO
+                               EMP-ITEM(WS-NUM-EMPREGADOS)
+                   END-READ
+               END-PERFORM
+               CLOSE FICHEIRO-EMPREGADOS
+           ELSE
+               MOVE 0 TO WS-NUM-EMPREGADOS
+           END-IF.
+
+       GRAVAR-EMPREGADOS.
+           OPEN OUTPUT FICHEIRO-EMPREGADOS.
+           PERFORM VARYING IDX-EMP FROM 1 BY 1
+               UNTIL IDX-EMP > WS-NUM-EMPREGADOS
+               MOVE EMP-ITEM(IDX-EMP) TO REG-EMPREGADO
+               WRITE REG-EMPREGADO
+           END-PERFORM.
+           CLOSE FICHEIRO-EMPREGADOS.
+
+       COPY "DATA-SISTEMA-PROC.cpy".
+
+       END PROGRAM CALC-SALARIO.
